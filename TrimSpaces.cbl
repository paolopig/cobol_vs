@@ -0,0 +1,50 @@
+       program-id. TrimSpaces as "Contrat_Epargne_TS.TrimSpaces".
+
+      *-----------------------------------------------------------------------------------------------
+      * Meme principe que RemoveSpaces (source-field/target-field, meme forme de LINKAGE), mais ne
+      * retire que les blancs de tete et de fin - les blancs internes sont conserves. A utiliser pour
+      * les champs ou un blanc interne est legitime (Nom/Prenom/Rue) ; RemoveSpaces reste le bon choix
+      * pour Courriel, ou aucun blanc (meme interne) n'est valide.
+      *-----------------------------------------------------------------------------------------------
+
+       data division.
+       working-storage section.
+       01  source-index    pic 9(004).
+       01  source-size     pic 9(004) value 999.
+       01  target-index    pic 9(004).
+       01  premier-index   pic 9(004).
+       01  dernier-index   pic 9(004).
+
+       Linkage section.
+       01  LS-source-field    pic  x(999).
+       01  LS-target-field    pic x(999).
+
+       procedure division using LS-source-field, LS-target-field.
+
+           move spaces to LS-target-field
+           move zeroes to premier-index
+           move zeroes to dernier-index
+
+           perform varying source-index from 1 by 1
+                   until source-index > source-size
+               if LS-source-field(source-index:1) > space
+                   if premier-index = 0
+                       move source-index to premier-index
+                   end-if
+                   move source-index to dernier-index
+               end-if
+           end-perform.
+
+           if premier-index > 0
+               move zeroes to target-index
+               perform varying source-index from premier-index by 1
+                       until source-index > dernier-index
+                   add 1 to target-index
+                   move LS-source-field(source-index:1) to
+                        LS-target-field(target-index:1)
+               end-perform
+           end-if.
+
+           goback.
+
+       end program TrimSpaces.
