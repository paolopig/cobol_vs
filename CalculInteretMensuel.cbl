@@ -0,0 +1,480 @@
+       program-id. CalculInteretMensuel as "Contrat_Epargne_TS.CalculInteretMensuel".
+
+       environment division.
+       Configuration section.
+
+       input-output section.
+       file-control.
+           select FichierEpargne assign to "C:\fichiers-cobol\ProduitsEpargne.csv"
+                organization is line sequential access sequential
+                file status is FichierEpargneStatus.
+
+           select FichierTauxAnnee assign to "C:\fichiers-cobol\TauxRemunerationAnnee.csv"
+                organization is line sequential access sequential
+                file status is FichierTauxAnneeStatus.
+
+       data division.
+
+       file section.
+       FD FichierEpargne record varying from 0 to 255.
+       01 EnrFichierEpargne pic x(255).
+
+      *    Reference taux de remuneration par annee (Annee;Taux), meme fichier que
+      *    Contrat_Epargne_Main - cf ChargeTauxAnnee.
+       FD FichierTauxAnnee record varying from 0 to 255.
+       01 EnrFichierTauxAnnee pic x(255).
+
+       working-storage section.
+
+       01 DateOperationContrat.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+
+       77  NbLigneProduit          pic 9(3) value 1.
+       77  EofImport               pic 9.
+       77  IndexContrat            pic 9(3).
+       77  FichierEpargneStatus    pic x(2).
+       77  ImportFichierOk         pic 9.
+       77  NbChampsImport          pic 9.
+       77  CodeProduitRecherche    pic XX.
+       77  ProduitTrouve           pic 9.
+       77  IndexRechProduit        pic 9(3).
+       77  TauxPrelSociauxDefaut   pic 99v9999 value 17.2000.
+       77  TauxRemPeriode          pic 99v9999.
+
+       77  ContratsEOF             pic 9.
+       77  ValeurContrat           pic 9(12)v99.
+       77  FraisContratTmp         pic 9(12)v99.
+       77  MontantInteretMensuel   pic 9(12)v99.
+       77  NbContratsTraites       pic 9(5) value 0.
+       77  NbLigneTauxAnnee        pic 9(3) value 1.
+       77  FichierTauxAnneeStatus  pic x(2).
+       77  EofImportTaux           pic 9.
+       77  IndexTauxAnnee          pic 9(3).
+       77  IndexRechTauxAnnee      pic 9(3).
+       77  TauxAnneeTrouve         pic 9.
+       77  NbChampsImportTaux      pic 9.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour la base de calcul du taux du mois (cf CalculTauxRemPeriode), meme principe
+      * que Contrat_Epargne_Main : actuel/360 et actuel/365 pesent le mois pour son nombre de jours
+      * reel (ConventionTaux de Tab), 30/360 garde l'ancien calcul en 1/12 d'annee
+      *---------------------------------------------------------------------------------------------
+       77  TauxAnnuelEnVigueur      pic 99v9999.
+       77  NbJoursMoisCourant       pic 99.
+       77  IndicateurMois           pic 99.
+       77  IndicateurAnnee          pic 99.
+       77  AnneeQuotient            pic 9999.
+       77  AnneeReste4              pic 9.
+
+       01  TableJoursMoisVals.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 28.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+       01  TableJoursMois redefines TableJoursMoisVals.
+           05 JoursMoisMax pic 99 occurs 12 times.
+
+       copy "Copybook-param.cpy".
+       copy "Copybook-SQL.cpy".
+       copy "Copybook-csv.cpy".
+
+       procedure division.
+      *-----------------------------------------------------------------------------------------------
+      *  Mainline - job mensuel de calcul et de pose des interets sur les contrats actifs
+      *-----------------------------------------------------------------------------------------------
+       Debut.
+           perform CalculInteretMensuel-Init.
+           perform CalculInteretMensuel-Trt until ContratsEOF = 1.
+           perform CalculInteretMensuel-Fin.
+           stop run.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Chargement des parametres produit et ouverture du curseur des contrats actifs
+      *-----------------------------------------------------------------------------------------------
+       CalculInteretMensuel-Init.
+           perform ImportationFichier.
+           perform ImportationTauxAnnee.
+
+           Call 'ConnectSQL' using CnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données - job interrompu "
+               Move 1 to ContratsEOF
+           else
+               continue
+           end-if.
+
+           EXEC SQL
+               DECLARE ContratsActifs-Curseur CURSOR FOR
+                Select CodeProduit, NoContrat, ValeurCourante
+                From ProduitsClient
+                Where EtatProduit = 1
+                ORDER BY CodeProduit, NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               OPEN ContratsActifs-Curseur
+           END-EXEC.
+
+           Move 0 to ContratsEOF.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Pour chaque contrat actif : valorisation au jour, calcul de l'interet du mois et pose de
+      *  l'operation 'I' correspondante
+      *-----------------------------------------------------------------------------------------------
+       CalculInteretMensuel-Trt.
+           EXEC SQL
+               FETCH ContratsActifs-Curseur
+                   INTO :CodeProduitPC, :NoContratPC, :ValeurCourantePC
+           END-EXEC
+
+           If SQLCODE = 100 OR SQLCODE = 101
+               Move 1 to ContratsEOF
+           else
+               move CodeProduitPC to CodeProduitOC
+               move NoContratPC to NoContratOC
+               move ValeurCourantePC to ValeurContrat
+
+               Move CodeProduitOC to CodeProduitRecherche
+               Perform ChargeParamProduit
+
+               If ProduitTrouve = 1
+                   ACCEPT DateOperationContrat from date YYYYMMDD
+                   Move Mois of DateOperationContrat to IndicateurMois
+                   Move Annee of DateOperationContrat to IndicateurAnnee
+
+      *>  Le taux applique est celui de TauxRemunerationAnnee.csv pour IndicateurAnnee s'il
+      *>  y en a un, sinon celui du produit (cf ChargeTauxAnnee, meme logique que la
+      *>  simulation interactive de Contrat_Epargne_Main)
+                   Perform ChargeTauxAnnee
+                   Perform CalculTauxRemPeriode
+
+      *>  Capitalisation annuelle (CapitalisationInterets = '2') : comme la simulation interactive,
+      *>  les interets restent en reserve jusqu'a la fin d'annee - ce job, qui n'a pas de reserve
+      *>  persistee entre deux executions mensuelles, ne pose donc l'operation qu'en Decembre, et
+      *>  calcule alors l'interet sur le taux annuel complet (TauxAnnuelEnVigueur) plutot que sur
+      *>  TauxRemPeriode qui ne represente que la quote-part d'un seul mois
+                   if CapitalisationInterets of Tab = '2' and IndicateurMois <> 12
+                       continue
+                   else
+                       if CapitalisationInterets of Tab = '2'
+                           Multiply ValeurContrat by TauxAnnuelEnVigueur giving MontantInteretMensuel
+                       else
+                           Multiply ValeurContrat by TauxRemPeriode giving MontantInteretMensuel
+                       end-if
+
+                       Perform PoserOperationInteret
+
+                       Add 1 to NbContratsTraites
+                   end-if
+               else
+                   Display " Produit " & CodeProduitOC & " introuvable dans le fichier parametres - contrat " & NoContratOC & " ignore "
+               end-if
+           end-if.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Pose de l'operation 'I' du mois sur OperationsCompte, meme shape que les insertions 'V'/'R'
+      *  libres (SaisieVersementLibre/SaisieRachatLibre)
+      *-----------------------------------------------------------------------------------------------
+       PoserOperationInteret.
+           move CodeProduitPC to CodeProduitOC
+           move NoContratPC to NoContratOC
+           Move MontantInteretMensuel to MontantOperationOC
+           Move 'I' to TypeOperationOC
+
+           EXEC SQL
+               SELECT MAX(NoOperation)
+               INTO :NoOperationOC
+               FROM OperationsCompte
+               WHERE (CodeProduit = :CodeProduitOC
+               AND NoContrat = :NoContratOC)
+           END-EXEC.
+           Add 1 to NoOperationOC
+
+           ACCEPT DateOperationContrat from date YYYYMMDD
+
+           String Annee of DateOperationContrat '-'
+               Mois of DateOperationContrat '-'
+               Jour of DateOperationContrat into DateOperationOC
+           end-string
+
+           EXEC SQL
+               INSERT INTO OperationsCompte
+                   (CodeProduit
+                   ,NoContrat
+                   ,NoOperation
+                   ,TypeOperation
+                   ,MontantOperation
+                   ,DateOperation)
+               VALUES
+                   (:CodeProduitOC
+                   ,:NoContratOC
+                   ,:NoOperationOC
+                   ,:TypeOperationOC
+                   ,:MontantOperationOC
+                   ,:DateOperationOC)
+           END-EXEC
+
+           If SQLCODE <> 0
+               Display " Erreur pose interet : " & CodeProduitOC & ' ' & NoContratOC
+           else
+               EXEC SQL
+                   UPDATE ProduitsClient
+                   SET ValeurCourante = ValeurCourante + :MontantOperationOC
+                   WHERE (CodeProduit = :CodeProduitOC
+                   AND NoContrat = :NoContratOC)
+               END-EXEC
+               continue
+           end-if.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Fermeture et bilan du job
+      *-----------------------------------------------------------------------------------------------
+       CalculInteretMensuel-Fin.
+           EXEC SQL
+               CLOSE ContratsActifs-Curseur
+           END-EXEC.
+
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC.
+
+           Display " Interets mensuels poses sur " & NbContratsTraites & " contrat(s) actif(s) ".
+
+      *---------------------------------------------------------------------------------------------
+      * Importation du fichier des parametres produit (meme logique que Contrat_Epargne_Main, ce
+      * job etant independant il se recharge lui-meme depuis le fichier CSV plutot que de dependre
+      * d'un programme deja lance)
+      *---------------------------------------------------------------------------------------------
+
+       ImportationFichier.
+           perform ImportationFichier-Init.
+           perform ImportationFichier-Trt Until EofImport = 1.
+           perform ImportationFichier-Fin.
+
+       ImportationFichier-Init.
+           Move 0 to EofImport.
+           Move 1 to IndexContrat.
+           Move 0 to ImportFichierOk.
+           open input FichierEpargne.
+           evaluate FichierEpargneStatus
+               when "00"
+                   move 1 to ImportFichierOk
+                   read FichierEpargne
+                       at end move 1 to EofImport
+                   end-read
+               when "35"
+                   Display " Fichier produits introuvable - job interrompu "
+                   move 1 to EofImport
+                   move 1 to ContratsEOF
+               when other
+                   Display " Erreur ouverture fichier produits - code " & FichierEpargneStatus
+                   move 1 to EofImport
+                   move 1 to ContratsEOF
+           end-evaluate.
+
+       ImportationFichier-Trt.
+           read FichierEpargne
+               at end move 1 to EofImport
+               not at end perform TrtLigne
+           end-read.
+
+       ImportationFichier-Fin.
+           if ImportFichierOk = 1
+               compute NbLigneProduit = IndexContrat - 1
+               if NbLigneProduit < 1
+                   move 1 to NbLigneProduit
+               end-if
+               close FichierEpargne
+           end-if.
+
+       TrtLigne.
+           Unstring EnrFichierEpargne delimited by ";" into
+
+               CodeProduit  of ligneProduit(IndexContrat)
+               FraisEntreeTxt  of ligneProduit(IndexContrat)
+               FraisVersementTxt   of ligneProduit(IndexContrat)
+               FiscRachatTxt   of ligneProduit(IndexContrat)
+               TauxRemunerationTxt  of ligneProduit(IndexContrat)
+               SeuilEntreeTxt   of ligneProduit(IndexContrat)
+               SeuilEntreeBrutTxt   of ligneProduit(IndexContrat)
+               ConventionTaux   of ligneProduit(IndexContrat)
+               CapitalisationInterets of ligneProduit(IndexContrat)
+               DureeMinAnneesTxt of ligneProduit(IndexContrat)
+               MontantMinProgrammeTxt of ligneProduit(IndexContrat)
+
+               Tallying in NbChampsImport
+           end-Unstring.
+
+           evaluate true
+               when NbChampsImport not = 11
+                   continue
+               when FraisEntreeTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when FraisVersementTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when FiscRachatTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when TauxRemunerationTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when SeuilEntreeTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when SeuilEntreeBrutTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when ConventionTaux of ligneProduit(IndexContrat) not = '1'
+                and ConventionTaux of ligneProduit(IndexContrat) not = '2'
+                and ConventionTaux of ligneProduit(IndexContrat) not = '3'
+                   continue
+               when CapitalisationInterets of ligneProduit(IndexContrat) not = '1'
+                and CapitalisationInterets of ligneProduit(IndexContrat) not = '2'
+                   continue
+               when DureeMinAnneesTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when MontantMinProgrammeTxt of ligneProduit(IndexContrat) is not numeric
+                   continue
+               when other
+                   Add 1 to IndexContrat
+           end-evaluate.
+
+      *---------------------------------------------------------------------------------------------
+      * Importation de TauxRemunerationAnnee.csv (Annee;Taux) - meme logique et meme fichier que
+      * Contrat_Epargne_Main, ce job etant independant il importe lui-meme ce referentiel
+      *---------------------------------------------------------------------------------------------
+
+       ImportationTauxAnnee.
+           perform ImportationTauxAnnee-Init.
+           perform ImportationTauxAnnee-Trt Until EofImportTaux = 1.
+           perform ImportationTauxAnnee-Fin.
+
+       ImportationTauxAnnee-Init.
+           Move 0 to EofImportTaux.
+           Move 1 to IndexTauxAnnee.
+
+           open input FichierTauxAnnee.
+           evaluate FichierTauxAnneeStatus
+               when "00"
+                   read FichierTauxAnnee
+                       at end move 1 to EofImportTaux
+                   end-read
+      *        Absent ou illisible : le job garde alors le taux contractuel du produit
+      *        pour tous les contrats, comme avant ce referentiel (cf ChargeTauxAnnee)
+               when "35"
+                   move 1 to EofImportTaux
+               when other
+                   move 1 to EofImportTaux
+           end-evaluate.
+
+       ImportationTauxAnnee-Trt.
+           Unstring EnrFichierTauxAnnee delimited by ";" into
+               AnneeTaux       of ligneTauxAnnee(IndexTauxAnnee)
+               TauxAnneeTxt    of ligneTauxAnnee(IndexTauxAnnee)
+               Tallying in NbChampsImportTaux
+           end-Unstring
+
+           if NbChampsImportTaux = 2 and TauxAnneeTxt of ligneTauxAnnee(IndexTauxAnnee) is numeric
+               Move IndexTauxAnnee to NbLigneTauxAnnee
+               Add 1 to IndexTauxAnnee
+           end-if.
+
+           read FichierTauxAnnee
+               at end move 1 to EofImportTaux
+           end-read.
+
+       ImportationTauxAnnee-Fin.
+           close FichierTauxAnnee.
+
+      *---------------------------------------------------------------------------------------------
+      * Recherche, dans le referentiel importe, du taux en vigueur pour IndicateurAnnee : si
+      * l'annee n'y figure pas on garde le taux contractuel du produit deja charge dans Tab
+      *---------------------------------------------------------------------------------------------
+
+       ChargeTauxAnnee.
+           Move 0 to TauxAnneeTrouve
+           Move 1 to IndexTauxAnnee
+           Perform ChargeTauxAnnee-Trt
+               Until IndexTauxAnnee > NbLigneTauxAnnee or TauxAnneeTrouve = 1
+
+           if TauxAnneeTrouve = 1
+               Move TauxAnneeVal of ligneTauxAnnee(IndexRechTauxAnnee) to TauxAnnuelEnVigueur
+           else
+               Move TauxRemuneration of Tab to TauxAnnuelEnVigueur
+           end-if.
+
+       ChargeTauxAnnee-Trt.
+           if AnneeTaux of ligneTauxAnnee(IndexTauxAnnee) = IndicateurAnnee
+               Move 1 to TauxAnneeTrouve
+               Move IndexTauxAnnee to IndexRechTauxAnnee
+           else
+               Add 1 to IndexTauxAnnee
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Repartition du taux annuel en vigueur (TauxAnnuelEnVigueur) sur le mois courant, selon la
+      * base de calcul du produit (ConventionTaux de Tab) - meme logique que Contrat_Epargne_Main
+      *---------------------------------------------------------------------------------------------
+
+       CalculTauxRemPeriode.
+           Evaluate ConventionTaux of Tab
+               When '1' *> Actuel/360
+                   Perform CalculJoursMoisCourant
+                   Compute TauxRemPeriode = TauxAnnuelEnVigueur * NbJoursMoisCourant / 360
+               When '2' *> Actuel/365
+                   Perform CalculJoursMoisCourant
+                   Compute TauxRemPeriode = TauxAnnuelEnVigueur * NbJoursMoisCourant / 365
+               When other *> 30/360 : mois = 1/12 d'annee
+                   Divide 12 into TauxAnnuelEnVigueur giving TauxRemPeriode
+           End-evaluate.
+
+      *---------------------------------------------------------------------------------------------
+      * Nombre de jours du mois IndicateurMois pour l'annee IndicateurAnnee (bissextile au sens du
+      * quantieme multiple de 4, comme Contrat_Epargne_Main)
+      *---------------------------------------------------------------------------------------------
+
+       CalculJoursMoisCourant.
+           Move JoursMoisMax(IndicateurMois) to NbJoursMoisCourant
+           Divide IndicateurAnnee by 4 giving AnneeQuotient remainder AnneeReste4
+           If IndicateurMois = 2 and AnneeReste4 = 0
+               Move 29 to NbJoursMoisCourant
+           End-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Recherche d'un produit par son code dans le tableau importe du fichier de parametres,
+      * et alimentation de Tab a partir de la ligne trouvee
+      *---------------------------------------------------------------------------------------------
+
+       ChargeParamProduit.
+           Move 0 to ProduitTrouve.
+           Move 1 to IndexRechProduit.
+           Perform ChargeParamProduit-Trt
+               Until IndexRechProduit > NbLigneProduit or ProduitTrouve = 1.
+
+       ChargeParamProduit-Trt.
+           if CodeProduit of ligneProduit(IndexRechProduit) = CodeProduitRecherche
+               Move 1 to ProduitTrouve
+               Move CodeProduit of ligneProduit(IndexRechProduit)      to CodeProduitParam of Tab
+               Move FraisEntree of ligneProduit(IndexRechProduit)      to FraisEntree of Tab
+               Move FraisVersement of ligneProduit(IndexRechProduit)   to FraisVersement of Tab
+               Move FiscRachat of ligneProduit(IndexRechProduit)       to FiscRachat of Tab
+               Move TauxRemuneration of ligneProduit(IndexRechProduit) to TauxRemuneration of Tab
+               Move TauxPrelSociauxDefaut                              to TauxPrelSociaux of Tab
+               Move SeuilEntree of ligneProduit(IndexRechProduit)      to SeuilEntree of Tab
+               Move SeuilEntreeBrut of ligneProduit(IndexRechProduit)  to SeuilEntreeBrut of Tab
+               Move ConventionTaux of ligneProduit(IndexRechProduit)   to ConventionTaux of Tab
+               Move CapitalisationInterets of ligneProduit(IndexRechProduit) to CapitalisationInterets of Tab
+               Move DureeMinAnnees of ligneProduit(IndexRechProduit)        to DureeMinAnnees of Tab
+               Move MontantMinProgramme of ligneProduit(IndexRechProduit)   to MontantMinProgramme of Tab
+           else
+               Add 1 to IndexRechProduit
+           end-if.
+
+       end program CalculInteretMensuel.
