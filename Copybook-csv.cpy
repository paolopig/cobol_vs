@@ -14,14 +14,52 @@
 
 
        01 ProduitEpargne.
-           05 ligneProduit OCCURS 3.
-             10 CodeProduit       PIC XX.
-             10 FraisEntree       PIC X(5).
-             10 FraisVersement    PIC X(5).
-             10 FiscRachat        PIC X(5).
-             10 TauxRemuneration  PIC X(5).
-             10 SeuilEntree       PIC X(12).
-             10 SeuilEntreeBrut   PIC X(12). 
+           05 ligneProduit OCCURS 1 TO 200 TIMES DEPENDING ON NbLigneProduit.
+             10 CodeProduit          PIC XX.
+             10 FraisEntreeTxt       PIC X(6).
+             10 FraisEntree REDEFINES FraisEntreeTxt        PIC 99v9999.
+             10 FraisVersementTxt    PIC X(6).
+             10 FraisVersement REDEFINES FraisVersementTxt  PIC 99v9999.
+             10 FiscRachatTxt        PIC X(6).
+             10 FiscRachat REDEFINES FiscRachatTxt          PIC 99v9999.
+             10 TauxRemunerationTxt  PIC X(6).
+             10 TauxRemuneration REDEFINES TauxRemunerationTxt PIC 99v9999.
+             10 SeuilEntreeTxt       PIC X(10).
+             10 SeuilEntree REDEFINES SeuilEntreeTxt        PIC 9(8)v99.
+             10 SeuilEntreeBrutTxt   PIC X(10).
+             10 SeuilEntreeBrut REDEFINES SeuilEntreeBrutTxt PIC 9(8)v99.
+      *      Base de calcul des interets mensuels du produit (cf CalculInteretsMensuels
+      *      dans Contrat_Epargne_Main) : 1 Actuel/360 - 2 Actuel/365 - 3 30/360
+             10 ConventionTaux       PIC X.
+               88 CvtActuel360  Value '1'.
+               88 CvtActuel365  Value '2'.
+               88 Cvt30-360     Value '3'.
+      *      Capitalisation des interets du produit (cf CalculInteretsMensuels et
+      *      CalculValeursFinAnnee dans Contrat_Epargne_Main) : 1 Mensuelle (les interets
+      *      bruts du mois rejoignent ValeurContrat a chaque passage) - 2 Annuelle
+      *      (comportement historique : les interets ne rejoignent le capital qu'en
+      *      fin d'annee, nets des prelevements sociaux)
+             10 CapitalisationInterets PIC X.
+               88 CapitalInteretsMensuelle Value '1'.
+               88 CapitalInteretsAnnuelle  Value '2'.
+      *      Duree minimum du contrat, en annees (cf SimulationContrat-trt et
+      *      testValSimulation) - remplace le seuil fixe de 4 ans
+             10 DureeMinAnneesTxt    PIC X(2).
+             10 DureeMinAnnees REDEFINES DureeMinAnneesTxt   PIC 99.
+      *      Montant minimum d'un versement ou rachat programme (cf SimulationContrat-trt
+      *      et testValSimulation) - remplace le seuil fixe de 50.00 Eur
+             10 MontantMinProgrammeTxt PIC X(10).
+             10 MontantMinProgramme REDEFINES MontantMinProgrammeTxt PIC 9(8)v99.
+
+      *---------------------------------------------------------------------------------------------
+      * Taux de remuneration par annee (Finance le revise chaque annee), importe de
+      * TauxRemunerationAnnee.csv - cf ChargeTauxAnnee dans Contrat_Epargne_Main
+      *---------------------------------------------------------------------------------------------
+       01 TauxAnnee.
+           05 ligneTauxAnnee OCCURS 1 TO 100 TIMES DEPENDING ON NbLigneTauxAnnee.
+             10 AnneeTaux            PIC 99.
+             10 TauxAnneeTxt         PIC X(6).
+             10 TauxAnneeVal REDEFINES TauxAnneeTxt PIC 99v9999.
 
       *
       * 01 TiersSB.     *>Fichier tiers beneficiaires et/ou souscripteurs
