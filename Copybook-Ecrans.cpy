@@ -1,4 +1,24 @@
 
+      **************************************************************************************************
+      * Identification de l'operateur (saisie au lancement, cf SaisieOperateur dans Contrat_Epargne_Main)
+      **************************************************************************************************
+
+       01 M-LoginOperateur background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 25 value " GESTION CONTRATS D'EPARGNE  " background-color is 14 foreground-color is 1 Highlight.
+           10 line 5 col  1 pic x(80) value all "_".
+           10 Line 10 col 20 value "Code Operateur :".
+
+      **************************************************************************************************
+      * Export droit d'acces RGPD d'un Tiers (cf ExportDroitAccesTiers dans Contrat_Epargne_Main)
+      **************************************************************************************************
+
+       01 M-ExportTiers required background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 10 value "     Export Droit d'Acces RGPD - Tiers (Article 15)     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' IdTiers a exporter :'.
+           10 line 5 col  1 pic x(80) value all "-".
+
       **************************************************************************************************
       * Ecran de gestion
       **************************************************************************************************
@@ -18,7 +38,11 @@
            10 line  4 col 23 value "/" foreground-color is 2 Highlight.
            10 line  4 col 24 from Annee of DateSysteme foreground-color is 2 Highlight.
            10 line  4 col 69 value " Option :" foreground-color is 2 Highlight.
-           10 line  4 col 79 pic 9 from Option foreground-color is 2 Highlight.
+           10 line  4 col 78 pic 99 from Option foreground-color is 2 Highlight.
+           10 line  6 col  2 value " Contrats actifs : " foreground-color is 2 Highlight.
+           10 line  6 col 22 pic Z(4)9 from NbContratsActifsMenuDisplay foreground-color is 2 Highlight.
+           10 line  6 col 30 value " Contrats clotures : " foreground-color is 2 Highlight.
+           10 line  6 col 52 pic Z(4)9 from NbContratsCloturesMenuDisplay foreground-color is 2 Highlight.
            10 line  5 col  1 pic x(80) value all "_".
            10 line  10 col 11 value "- 1 - Simulation Contrat Epargne ....................... :".
       *    10 line 10 col 11 value "- 2 - Saisie Tiers / Beneficiaire ...................... :" .
@@ -26,11 +50,20 @@
       *    10 line 14 col 11 value "- 4 - Saisie Rachats Libres ............................ :".
            10 line 13 col 11 value "- 2 - Synthese Contrat ................................. :".
            10 line 16 col 11 value "- 3 - Listing Operations ............................... :".
-      *    10 line 19 col 5 value "- 7 - Lecture fichier Parametres......................... :"  .
-      *    10 line  21 col 5 value "- 8 - Liste des banques ................................ :"  .
-      *    10 line 22 col 5 value "- 9 - Controle des cles RIB ............................. :"  .
-      *    10 line 21 col  1 pic x(80) value all "_".
-           10 line 22 col 11 value "- 0 - Retour au menu appelant .......................... :".
+           10 line 19 col 11 value "- 4 - Lecture Fichier Parametres ....................... :".
+           10 line 20 col 11 value "- 5 - Saisie Versement Libre ........................... :".
+           10 line 21 col 11 value "- 6 - Saisie Rachat Libre ............................. :".
+           10 line 22 col 11 value "- 7 - Gestion des Banques .............................. :".
+           10 line 23 col 11 value "- 8 - Listing Portefeuille ............................. :".
+           10 line 24 col 11 value "- 9 - Avis Annuel ....................................... :".
+           10 line 25 col 11 value "- 10 - Rapport Portefeuille ............................. :".
+           10 line 26 col 11 value "- 11 - Rachat Total (cloture contrat) .................... :".
+           10 line 27 col 11 value "- 12 - Recherche de contrat par Nom ....................... :".
+           10 line 28 col 11 value "- 13 - Simulation Comparative (2 ou 3 scenarios) .......... :".
+           10 line 29 col 11 value "- 14 - Export Droit d'Acces RGPD (par Tiers) ............... :".
+           10 line 30 col 11 value "- 15 - Purge RGPD Tiers Clotures (retention) ................ :".
+           10 line 31 col 11 value "- 16 - Echeances Prochaines (relance client) ................ :".
+           10 line 32 col 11 value "- 0  - Retour au menu appelant ........................... :".
 
        01 menu-02-simulation background-color is 1 foreground-color is 14.
            10 Blank Screen.
@@ -48,6 +81,40 @@
            10 line 20 col 56 value "|".
            10 line 21 col  1 pic x(80) value all "_".
 
+      **************************************************************************************************
+      * Recapitulatif de la simulation, affiche juste avant le choix final Annulation/Validation
+      * (cf SimulationContrat-trt) - reprend toutes les saisies de menu-02-simulation en un seul
+      * endroit pour eviter de valider sur un champ mal saisi
+      **************************************************************************************************
+
+       01 M-RecapSimulation background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 18 value " RECAPITULATIF DE LA SIMULATION " background-color is 14 foreground-color is 1 Highlight.
+           10 line 4 col  1 pic x(80) value all "_".
+           10 line  6 col  2 value "Code Produit ........................ :".
+           10 line  6 col 45 pic x(2) from CodeProduitE of ProduitEpargne.
+           10 line  7 col  2 value "Duree (annees) ...................... :".
+           10 line  7 col 45 pic Z(2)9 from PrevDureeCtr of Saisie-Simulation.
+           10 line  8 col  2 value "Montant souscription ................ :".
+           10 line  8 col 45 pic ZBZZZBZZZBZZ9.99 from MontantSouscr of Saisie-Simulation.
+           10 line 10 col  2 value "Versement programme .................. :".
+           10 line 10 col 45 pic x from VersPrg of Saisie-Simulation.
+           10 line 11 col  2 value "   Montant .............................. :".
+           10 line 11 col 45 pic ZBZZZBZZZBZZ9.99 from MontantVPrg of Saisie-Simulation.
+           10 line 12 col  2 value "   Periodicite ........................... :".
+           10 line 12 col 45 pic x from PeriodeVPrg of Saisie-Simulation.
+           10 line 14 col  2 value "Rachat programme ..................... :".
+           10 line 14 col 45 pic x from RachatPrg of Saisie-Simulation.
+           10 line 15 col  2 value "   Montant .............................. :".
+           10 line 15 col 45 pic ZBZZZBZZZBZZ9.99 from MontantRPrg of Saisie-Simulation.
+           10 line 16 col  2 value "   Periodicite ........................... :".
+           10 line 16 col 45 pic x from PeriodeRPrg of Saisie-Simulation.
+           10 Line 17 col 56  value ".------------------------".
+           10 line 18 col 56 value "|-A- Annulation :".
+           10 line 19 col 56 value "|-V- Validation :".
+           10 line 20 col 56 value "|".
+           10 line 21 col  1 pic x(80) value all "_".
+
       *  good 04/04/18
       *    10 Blank Screen.
       *    10 Line 2 col 25 value "| SIMULATION CONTRAT D'EPARGNE |" background-color is 14 foreground-color is 1.
@@ -100,10 +167,11 @@
 
            10 line 13 col 2 value "RIB :                                                  "  .
 
-           10 line 15 col 2 value "Telephone* :" .        
+           10 line 15 col 2 value "Telephone* :" .
            10 line 15 col 37 value "Courriel* :" .
-      *    10 line 15 col 50 value "Type S/B.. :" .   *> accept à part   
-           10 line 17 col 40 value "Souscr:" .   *> accept à part  
+      *    10 line 15 col 50 value "Type S/B.. :" .   *> accept à part
+           10 line 16 col 2 value "Date d'effet ........ :" .   *> accept à part - prerempli date du jour, modifiable
+           10 line 17 col 40 value "Souscr:" .   *> accept à part
            10 line 17 col 55 value "Benef:" .   *> accept à part  
 
            10 line 17 col 2 value "Date de naissance .. :" .   *> accept à part
@@ -138,6 +206,7 @@
            10 line 15 col 37 value "Courriel* :" foreground-color is 7 Highlight.
 
            10 line 17 col 2 value "Date de naissance .. :" .   *> accept à part
+           10 line 17 col 40 value "Lien de parente (E/C/A) :" foreground-color is 7 highlight.
       *    10 Display '/  /' at line 8 col 52.
            10 Line 18 col 56  value ".------------------------".
            10 line 19 col 56 value "|-A- Annulation :".
@@ -147,6 +216,36 @@
            10 line 22 col 1 value " Les champs avec * ne sont pas obligatoires   " PIC X(80) background-color is 14 foreground-color is 1.
 
 
+       01 EcranGestionRepresentant background-color is 2 foreground-color is 7 highlight. *>background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+           10 Blank Screen.
+           10 Line 2 col 25 value "   ADHESION CONTRAT D'EPARGNE   " background-color is 14 foreground-color is 1 Highlight.
+           10 line 4 col  1 value " Souscripteur mineur - veuillez saisir le Representant legal" foreground-color is 2 highlight.
+           10 line 5 col  1 pic x(80) value all "_" foreground-color is 7 highlight.
+           10 line 7 col  2 value "Titre :" foreground-color is 7 highlight.
+           10 line 7 col 16 value "Nom :" .
+           10 line 7 col 45 value "Prenom :" foreground-color is 7 highlight.
+
+           10 line 9 col  2 value "No :"  foreground-color is 7 highlight.
+           10 line 9 col 15 value "Rue  :"  foreground-color is 7 highlight.
+
+           10 line 11 col  2 value "CP :"  foreground-color is 7 highlight.
+           10 line 11 col 15 value "Ville  :"  foreground-color is 7 highlight.
+           10 line 11 col 51 value "Pays  :"  foreground-color is 7 highlight.
+
+           10 line 13 col 2 value "RIB :                                                  "  foreground-color is 7 highlight.
+
+           10 line 15 col 2 value "Telephone* :" foreground-color is 7 Highlight.
+           10 line 15 col 37 value "Courriel* :" foreground-color is 7 Highlight.
+
+           10 line 17 col 2 value "Date de naissance .. :" .   *> accept à part
+           10 Line 18 col 56  value ".------------------------".
+           10 line 19 col 56 value "|-A- Annulation :".
+           10 line 20 col 56 value "|-V- Validation :".
+           10 line 21 col 56 value "|".
+           10 line 21 col  1 pic x(80) value all "_".
+           10 line 22 col 1 value " Les champs avec * ne sont pas obligatoires   " PIC X(80) background-color is 14 foreground-color is 1.
+
+
        01 M-DonneeTiers background-color is 1 foreground-color is 14 full. *>background-color is CouleurFondEcran foreground-color is CouleurCaractere.
            10 line  7 col 10 using Intitule of TiersSouscrBenef pic x(3) foreground-color is 3 Highlight .
            10 line  7 col 23 using nom of TiersSouscrBenef  pic x(20) foreground-color is 3 Highlight .
@@ -190,6 +289,31 @@
 
        01 M-ResetEcran blank screen background-color is CouleurFondEcran foreground-color is CouleurCaractere.
 
+       01 M-ComparatifSimulations background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 15 value " SIMULATION COMPARATIVE (2 OU 3 SCENARIOS) " background-color is 14 foreground-color is 1 Highlight.
+           10 line 4 col  1 value " Nombre de scenarios a comparer (2 ou 3) :".
+           10 line 5 col  1 pic x(80) value all "_".
+           10 line 7 col  1 value "              Code Produit      Duree/annees      Montant souscription".
+           10 line 9  col  2 value "Scenario 1 :".
+           10 line 11 col  2 value "Scenario 2 :".
+           10 line 13 col  2 value "Scenario 3 :".
+           10 line 21 col  1 pic x(80) value all "_".
+
+       01 M-ResultatComparatif background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 17 value " RESULTATS DE LA SIMULATION COMPARATIVE " background-color is 14 foreground-color is 1 Highlight.
+           10 line 4 col  1 pic x(80) value all "-".
+           10 line 5 col  1 value "   No  Code   Duree   Montant Epargne     Montant Interets     Frais Contrat".
+           10 line 6 col  1 pic x(80) value all "-".
+
+       01 M-ComparatifProduits background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 20 value " COMPARATIF DES PRODUITS DISPONIBLES " background-color is 14 foreground-color is 1 Highlight.
+           10 line 4 col  1 pic x(80) value all "-".
+           10 line 5 col  1 value "     Code   Fr.Ent %   Fr.VLP %   Fsc.Rp %   Remun. %    Seuil Souscr. brut".
+           10 line 6 col  1 pic x(80) value all "-".
+
        01 M-ResultatSimulation background-color is 1 foreground-color is 14. *>background-color is CouleurFondEcran foreground-color is CouleurCaractere.
            10 Line 2 col 25 value "     Resultats Simulation    "  background-color is 14 foreground-color is 1 Highlight.
            10 line 4 col  1 pic x(80) value all "-".
@@ -253,6 +377,91 @@
            10 Line 4 col 1 ' No de Contrat Epargne :'.
            10 line 5 col  1 pic x(80) value all "-".
 
+       01 M-VersementLibre required background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 25 value "     Versement Libre     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' No de Contrat Epargne :'.
+           10 line 5 col  1 pic x(80) value all "-".
+           10 Line 7 col 1 ' Montant du versement  :'.
+
+       01 M-RachatLibre required background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 25 value "     Rachat Libre     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' No de Contrat Epargne :'.
+           10 line 5 col  1 pic x(80) value all "-".
+           10 Line 7 col 1 ' Montant du rachat     :'.
+
+       01 M-RachatTotal required background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 22 value "     Rachat Total - Cloture du contrat     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' No de Contrat Epargne :'.
+           10 line 5 col  1 pic x(80) value all "-".
+           10 Line 7 col 1 ' Valeur de rachat total       :'.
+           10 Line 9 col 1 ' Confirmer la cloture (O/N)   :'.
+
+       01 M-RechercheTiers required background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 15 value "     Recherche de contrat par Nom / Prenom     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' Nom (ou debut du nom) :'.
+           10 Line 6 col 1 ' Prenom (facultatif)   :'.
+           10 line 7 col  1 pic x(80) value all "-".
+           10 line 8 col  2 value " Produit  NoContrat  Nom                  Prenom                Role" PIC X(80).
+           10 line 9 col  1 pic x(80) value all "-".
+           10 line 21 col  1 pic x(80) value all "_".
+
+       01 M-Banque background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 25 value "     Gestion des Banques     " background-color is 14 foreground-color is 1.
+           10 line 4 col  1 value " Code  Nom de la banque".
+           10 line 5 col  1 pic x(80) value all "-".
+           10 line 23 col  1 value " Nouveau code banque (0 pour sortir) :".
+           10 line 24 col  1 value " Nom de la banque                    :".
+
+       01 M-ListePortefeuille background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 20 value "     Listing du portefeuille de contrats     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' Tri :  [1] Souscripteur  [2] Produit  [3] Etat  [0] Retour menu :'.
+           10 line 6 col  1 pic x(80) value all "-".
+           10 line 7 col  2 value " Produit  NoContrat  Souscr.  Benef.      Montant       Date effet   Etat" PIC X(80).
+           10 line 8 col  1 pic x(80) value all "-".
+           10 line 21 col  1 pic x(80) value all "_".
+
+       01 M-AvisAnnuel background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 22 value "     Avis Annuel - Synthese du contrat     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' Produit :'.
+           10 Line 4 col 40 ' No de Contrat :'.
+           10 Line 6 col 1 ' Annee :'.
+           10 line 7 col  1 pic x(80) value all "-".
+           10 Line 10 col 2 ' Total contributions (souscription + versements) :'.
+           10 Line 12 col 2 ' Total rachats :'.
+           10 Line 14 col 2 ' Interets credites :'.
+           10 Line 16 col 2 ' Dont prelevements sociaux :'.
+           10 line 18 col  1 pic x(80) value all "-".
+
+       01 M-RapportPortefeuille background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 17 value "     Rapport de portefeuille - totaux par produit     " background-color is 14 foreground-color is 1.
+           10 Line 4 col 1 ' Annee :'.
+           10 line 6 col  1 pic x(80) value all "-".
+           10 line 7 col  2 value " Produit        Valeur courante       Interets verses         Frais preleves" PIC X(80).
+           10 line 8 col  1 pic x(80) value all "-".
+           10 line 21 col  1 pic x(80) value all "_".
+
+      **************************************************************************************************
+      * Echeances prochaines - contrats actifs approchant de leur duree minimale (cf EcheanceProchaine
+      * dans Contrat_Epargne_Main), pour relance client en vue d'un renouvellement ou d'un rachat
+      **************************************************************************************************
+
+       01 M-EcheanceProchaine background-color is 1 foreground-color is 14.
+           10 Blank Screen.
+           10 Line 2 col 14 value "     Echeances prochaines (dans le trimestre) - relance client     " background-color is 14 foreground-color is 1.
+           10 line 6 col  1 pic x(80) value all "-".
+           10 line 7 col  2 value " Produit  NoContrat  Souscripteur             Date effet   Duree   Echeance" PIC X(80).
+           10 line 8 col  1 pic x(80) value all "-".
+           10 line 21 col  1 pic x(80) value all "_".
+
+
       ***********************************************************************************
       * Affichage informations aide saisie
       *********************************************************************************** 
