@@ -2,6 +2,7 @@
 
        data division.
        working-storage section.
+       77 CnxDbParam STRING.
 
        Linkage section.
        77 LS-CnxDb STRING.
@@ -9,7 +10,17 @@
        procedure division using LS-CnxDb.
 
       ********** Connexion à la base de données ***********************
-           MOVE "TRUSTED_CONNECTION=YES;DATABASE=AbeillesVide;server=PORTABLEP-PC\SQLEXPRESS;FACTORY=SYSTEM.DATA.SQLCLIENT;" to LS-CnxDb.
+      * La chaine de connexion peut etre surchargee sans recompilation
+      * via la variable d'environnement CONTRAT_EPARGNE_CNXDB (ex. pour
+      * pointer sur AbeillesVide-Test) ; a defaut on garde le serveur
+      * de developpement en dur.
+           move spaces to CnxDbParam
+           ACCEPT CnxDbParam FROM ENVIRONMENT "CONTRAT_EPARGNE_CNXDB".
+           If CnxDbParam = spaces
+               MOVE "TRUSTED_CONNECTION=YES;DATABASE=AbeillesVide;server=PORTABLEP-PC\SQLEXPRESS;FACTORY=SYSTEM.DATA.SQLCLIENT;" to LS-CnxDb
+           Else
+               Move CnxDbParam to LS-CnxDb
+           End-if.
            exec sql
                Connect using :LS-CnxDb
            end-exec.
