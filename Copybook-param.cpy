@@ -23,6 +23,24 @@
            05 TauxPrelSociaux   PIC 99v9999.
            05 filler            PIC X.  
            05 SeuilEntree       PIC 9(8)v99.
-           05 filler            PIC X.  
+           05 filler            PIC X.
            05 SeuilEntreeBrut   PIC 9(8)v99.
+           05 filler            PIC X.
+      *    Base de calcul des interets mensuels (cf CalculInteretsMensuels) :
+      *    1 Actuel/360 - 2 Actuel/365 - 3 30/360 (mois = 1/12 d'annee, valeur
+      *    historique avant l'ajout de cette rubrique)
+           05 ConventionTaux    PIC X.
+           05 filler            PIC X.
+      *    Capitalisation des interets (cf CalculInteretsMensuels et
+      *    CalculValeursFinAnnee) : 1 Mensuelle - 2 Annuelle (valeur historique
+      *    avant l'ajout de cette rubrique)
+           05 CapitalisationInterets PIC X.
+           05 filler            PIC X.
+      *    Duree minimum du contrat, en annees (cf SimulationContrat-trt et
+      *    testValSimulation) - remplace le seuil fixe de 4 ans
+           05 DureeMinAnnees        PIC 99.
+           05 filler            PIC X.
+      *    Montant minimum d'un versement ou rachat programme (cf SimulationContrat-trt
+      *    et testValSimulation) - remplace le seuil fixe de 50.00 Eur
+           05 MontantMinProgramme   PIC 9(8)v99.
 
