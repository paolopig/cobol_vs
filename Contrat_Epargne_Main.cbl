@@ -6,10 +6,36 @@
        input-output section.
        file-control.
            select FichierEpargne assign to "C:\fichiers-cobol\ProduitsEpargne.csv"
-                organization is line sequential access sequential.
+                organization is line sequential access sequential
+                file status is FichierEpargneStatus.
 
           Select FichierPrint assign to "C:\fichiers-cobol\ProduitsEpargne.txt"
-          organization is line sequential access sequential.
+          organization is line sequential access sequential
+          file status is FichierPrintStatus.
+
+          Select FichierRejetImport assign to "C:\fichiers-cobol\ProduitsEpargneRejets.txt"
+          organization is line sequential access sequential
+          file status is FichierRejetStatus.
+
+          Select FichierCheckpointImport assign to "C:\fichiers-cobol\ProduitsEpargneCheckpoint.txt"
+          organization is line sequential access sequential
+          file status is FichierCheckpointStatus.
+
+          Select FichierTauxAnnee assign to "C:\fichiers-cobol\TauxRemunerationAnnee.csv"
+          organization is line sequential access sequential
+          file status is FichierTauxAnneeStatus.
+
+          Select FichierExportTiers assign to "C:\fichiers-cobol\ExportDroitAccesTiers.txt"
+          organization is line sequential access sequential
+          file status is FichierExportTiersStatus.
+
+          Select FichierExportOperations assign to "C:\fichiers-cobol\ExportOperationsContrat.txt"
+          organization is line sequential access sequential
+          file status is FichierExportOperationsStatus.
+
+          Select FichierVirement assign to "C:\fichiers-cobol\OrdreVirement.txt"
+          organization is line sequential access sequential
+          file status is FichierVirementStatus.
 
        data division.
 
@@ -20,6 +46,37 @@
        FD FichierPrint record varying from 0 to 255.
        01 EnrFichierPrint pic x(255).
 
+       FD FichierRejetImport record varying from 0 to 255.
+       01 EnrFichierRejet pic x(255).
+
+      *    Checkpoint de reprise de l'import produits : derniere ligne lue et
+      *    dernier IndexContrat charge avec succes, reecrits periodiquement
+      *    (cf EcritCheckpointImport) pour permettre une reprise apres arret
+      *    brutal sans tout rejouer depuis la ligne 1.
+       FD FichierCheckpointImport record varying from 0 to 255.
+       01 EnrFichierCheckpoint pic x(255).
+
+      *    Reference taux de remuneration par annee (Annee;Taux), rechargee par Finance
+      *    independamment du taux contractuel du produit - cf ChargeTauxAnnee.
+       FD FichierTauxAnnee record varying from 0 to 255.
+       01 EnrFichierTauxAnnee pic x(255).
+
+      *    Export "droit d'acces" RGPD d'un Tiers (cf ExportDroitAccesTiers) : tout ce
+      *    que le systeme detient sur la personne, dans le meme principe que FichierPrint.
+       FD FichierExportTiers record varying from 0 to 255.
+       01 EnrFichierExportTiers pic x(255).
+
+      *    Export CSV du releve d'operations d'un contrat (cf ExportOperationsContrat),
+      *    meme principe que FichierExportTiers, pour remise ou envoi au client.
+       FD FichierExportOperations record varying from 0 to 255.
+       01 EnrFichierExportOperations pic x(255).
+
+      *    Ordre de virement (cf EcritOrdreVirement), genere a partir du RIB beneficiaire
+      *    deja saisi/stocke dans TiersSB, a chaque rachat total - fichier cumulatif, ouvert
+      *    en EXTEND comme FichierPrint pour ne pas ecraser les ordres deja emis.
+       FD FichierVirement record varying from 0 to 255.
+       01 EnrFichierVirement pic x(255).
+
        working-storage section.
 
        01 DateSysteme.
@@ -37,6 +94,11 @@
            10 Mois  Pic 99.
            10 Jour  Pic 99.
 
+       01 DateNaissanceTiersR.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+
 
        01 DateEffetContratEpargne.
            10 Annee Pic 9999.
@@ -53,14 +115,81 @@
            10 ValeurInteretsDisplayG PIC X(35).
            10 IndicateurMoisG PIC X(25) justified right.
 
+      *---------------------------------------------------------------------------------------------
+      * Historique mois par mois de la simulation, mis en memoire pour permettre la pagination
+      * arriere de CalculInteretsMensuels (meme principe que HistoriqueOperationsContrat) - 999
+      * bornant le nombre de mois comme le fait deja IndicateurMoisDureeTot (PIC 999)
+      *---------------------------------------------------------------------------------------------
+       01 HistoriqueSimulation.
+           05 LigneHistoriqueSimulation OCCURS 999 TIMES.
+               10 ValeurContratDisplayGH PIC X(25).
+               10 ValeurInteretsDisplayGH PIC X(35).
+               10 IndicateurMoisGH PIC X(25) justified right.
+
+      *---------------------------------------------------------------------------------------------
+      * Comparatif produits : une ligne formatee par produit importe, mise en reserve pour
+      * affichage pagine (meme principe que HistoriqueSimulation) avant la saisie du code
+      * produit sur menu-02-simulation - 200 bornant le tableau comme ligneProduit lui-meme
+      *---------------------------------------------------------------------------------------------
+       01 ComparatifProduits.
+           05 LigneComparatifProduit OCCURS 200 TIMES.
+               10 LigneComparatifProduitTxt PIC X(72).
+
+       01 EditionComparatifProduit.
+           05 CodeProduitCompEd        PIC XX.
+           05 FraisEntreeCompEd        PIC Z9.9999.
+           05 FraisVersementCompEd     PIC Z9.9999.
+           05 FiscRachatCompEd         PIC Z9.9999.
+           05 TauxRemunerationCompEd   PIC Z9.9999.
+           05 SeuilEntreeBrutCompEd    PIC Z(7)9.99.
+
+       77  IndexComparatifProduit      pic 9(3).
+       77  PageDebutComparatif         pic 9(3).
+       77  ChoixPageComparatif         pic x.
+       77  IndicateurLigneComparatif   pic 99.
+
+      *---------------------------------------------------------------------------------------------
+      * Nombre de produits reellement importes de ProduitsEpargne.csv : gouverne la taille courante
+      * du tableau ligneProduit (OCCURS DEPENDING ON), doit etre connu avant la copy qui le declare
+      *---------------------------------------------------------------------------------------------
+       77  NbLigneProduit          pic 9(3) value 1.
+
+      *---------------------------------------------------------------------------------------------
+      * Nombre d'annees reellement importees de TauxRemunerationAnnee.csv : gouverne la taille
+      * courante du tableau ligneTauxAnnee (OCCURS DEPENDING ON), meme principe que NbLigneProduit
+      *---------------------------------------------------------------------------------------------
+       77  NbLigneTauxAnnee        pic 9(3) value 1.
+
        copy "Copybook-param.cpy".
        copy "Copybook-SQL.cpy".
        copy "Copybook-csv.cpy".
 
-       77  option                  pic 9.
+       77  option                  pic 99.
       *77  Msg-Erreur              pic x(79).
        77  EofImport               pic 9.
-       77  IndexContrat            pic 9.
+       77  IndexContrat            pic 9(3).
+       77  FichierEpargneStatus    pic x(2).
+       77  FichierPrintStatus      pic x(2).
+       77  FichierRejetStatus      pic x(2).
+       77  FichierCheckpointStatus pic x(2).
+       77  ImportFichierOk         pic 9.
+       77  FichierPrintOk          pic 9.
+       77  CheckpointReprise       pic 9(5).
+       77  TiersSouscrReutilise    pic 9.
+       77  CheckpointQuotient50    pic 9(5).
+       77  CheckpointReste50       pic 99.
+       01  EnrCheckpointImport.
+           05 CkpLigneImportNoTxt  pic 9(5).
+           05 filler               pic x value ';'.
+           05 CkpIndexContratTxt   pic 9(3).
+       77  LigneImportNo           pic 9(5).
+       77  NbChampsImport          pic 9.
+       77  NbChampsImportTaux      pic 9.
+       77  NbLignesRejetees        pic 9(5).
+       77  CodeProduitRecherche    pic XX.
+       77  ProduitTrouve           pic 9.
+       77  IndexRechProduit        pic 9(3).
+       77  TauxPrelSociauxDefaut   pic 99v9999 value 17.2000.
        77 CouleurFondEcran         pic 99 value 1.
        77 CouleurCaractere         pic 99 value 14.
       *77 CouleurFondEcran         pic 99 value 15.
@@ -77,6 +206,7 @@
        77 LaInfoAide               pic X(80).
        77 LaInfoComm               pic X(80).
        77 DonneesValides           pic 9.
+       77 SimulValOk               pic 9.
       *77 ChoixUtilisater          pic X.
       *77 SaisieCorrecte           Pic X.
       *77 DateNaissYear           PIC 9(8).
@@ -91,6 +221,51 @@
       *77 DateEffetCInt            PIC 9(8).
        77 TauxRemPeriode               PIC 99v99999999.
       *77 TauxRemuneration2       PIC 99v99.
+      *---------------------------------------------------------------------------------------------
+      * Variables pour la base de calcul (cf CalculTauxRemPeriode) : le taux annuel en
+      * vigueur est resolu une fois par annee par ChargeTauxAnnee, puis reparti sur le
+      * mois courant chaque mois par CalculInteretsMensuels selon ConventionTaux de Tab
+      *---------------------------------------------------------------------------------------------
+       77 TauxAnnuelEnVigueur          PIC 99v9999.
+       77 NbJoursMoisCourant           PIC 99.
+       77 FichierTauxAnneeStatus  pic x(2).
+       77 FichierExportTiersStatus pic x(2).
+       77 FichierExportTiersOk    pic 9.
+       77 FichierExportOperationsStatus pic x(2).
+       77 FichierExportOperationsOk     pic 9.
+       77 FichierVirementStatus   pic x(2).
+       77 FichierVirementOk       pic 9.
+       77 EofImportTaux           pic 9.
+       77 IndexTauxAnnee          pic 9(3).
+       77 IndexRechTauxAnnee      pic 9(3).
+       77 TauxAnneeTrouve         pic 9.
+
+      *---------------------------------------------------------------------------------------------
+      * Simulation comparative (2 ou 3 scenarios lances a la suite) : saisie de chaque
+      * scenario, puis ligne de resultat formatee (meme principe que ComparatifProduits)
+      *---------------------------------------------------------------------------------------------
+       77 ModeComparatifSimulation pic 9 value 0.
+       77 NbScenariosComp          pic 9.
+       77 IndexScenarioComp        pic 9.
+       77 LigneSaisieScenarioComp  pic 99.
+
+       01 ScenarioComparatif.
+           05 LigneScenarioComparatif OCCURS 3 TIMES.
+              10 CodeProduitScenarioComp  PIC XX.
+              10 DureeScenarioComp        PIC Z(2)9.
+              10 MontantScenarioComp      PIC ZBZZZBZZZBZZ9.99.
+
+       01 ResultatsComparatif.
+           05 LigneResultatComparatif OCCURS 3 TIMES.
+              10 LigneResultatComparatifTxt PIC X(72).
+
+       01 EditionResultatComparatif.
+           05 NoScenarioCompEd             PIC 9.
+           05 CodeProduitCompResEd         PIC XX.
+           05 DureeCompResEd               PIC Z(2)9.
+           05 ValeurContratCompResEd       PIC Z(8)9.99.
+           05 ValeurInteretsCompResEd      PIC Z(8)9.99.
+           05 ValeurFraisContratCompResEd  PIC Z(8)9.99.
        77 MontantSouscrTab        PIC 9(8)v9999.
        77 MontantVersementP       PIC 9(8)v9999.
        77 MontantVersementP-tmp      PIC 9(8)v99.
@@ -118,6 +293,18 @@
        77 IndicateurMoisDuree        PIC 999.
        77 IndicateurMoisDureeTot        PIC 999.
        77 IndicateurMoisDureePart  PIC 999.
+      *---------------------------------------------------------------------------------------------
+      * Echeancier des versements/rachats programmes (cf Ajoute-VP et Enleve-RP) : l'echeance
+      * trimestrielle/semestrielle/annuelle est comptee en mois ecoules depuis le debut du contrat
+      * (IndicateurMoisDureePart + 1), pas en mois calendaire absolu - sinon la 1ere echeance
+      * tomberait n'importe quand selon le mois de souscription au lieu de toujours 3/6/12 mois apres
+      *---------------------------------------------------------------------------------------------
+       77 MoisEcoulesVP            PIC 999.
+       77 QuotientEcheanceVP       PIC 999.
+       77 ResteEcheanceVP          PIC 99.
+       77 IndexMoisHistorique      PIC 999.
+       77 PageDebutSimulation      PIC 999.
+       77 ChoixPageSimulation      PIC X.
        77 ChoixValideSimulation    PIC X.
       *77 Testmajeur               PIC 9(8).
        01 VarTempString PIC X(50).
@@ -125,23 +312,106 @@
            77 Courriel-apres           PIC X(15).
            77 Courriel-avantB           PIC X(17).
            77 Courriel-apresB           PIC X(15).
-           77 IsSouscr        PIC X.  
+           77 Courriel-avantR           PIC X(17).
+           77 Courriel-apresR           PIC X(15).
+      *---------------------------------------------------------------------------------------------
+      * Champs de travail pour RemoveSpaces/TrimSpaces - ces sous-programmes attendent des zones
+      * PIC X(999), donc on y recopie le champ a epurer, puis on recopie le resultat (tronque a sa
+      * largeur) dans le champ. RemoveSpaces retire tous les blancs (Courriel, ou aucun blanc meme
+      * interne n'est legitime) ; TrimSpaces ne retire que les blancs de tete/fin (Nom/Prenom/Rue,
+      * ou un blanc interne est normal - "Jean Paul", "12 Rue de la Paix")
+      *---------------------------------------------------------------------------------------------
+           77 RSp-Source               PIC X(999).
+           77 RSp-Target               PIC X(999).
+           77 NbPointsDomaine          PIC 99.
+           77 IsSouscr        PIC X.
            77 IsBenef         PIC X.  
-           77 ChoixInsertion PIC X.  
-           77 ChoixInsertionBenef PIC X.  
+           77 ChoixInsertion PIC X.
+           77 ChoixInsertionBenef PIC X.
+           77 ChoixInsertionRepresentant PIC X.
+           77 W-RepresentantSaisi PIC X value 'N'.
+      *    VrstProgrammes est remis a plat par l'accept RachatPrg qui suit (meme octet WS-A) avant
+      *    que testValSimulation ne s'execute - W-VersementProgSaisi porte donc seul ce choix,
+      *    sur le meme principe que W-RepresentantSaisi ci-dessus
+           77 W-VersementProgSaisi PIC X value 'N'.
+           77 TiersRepresentantPC PIC 9(8).
+      *---------------------------------------------------------------------------------------------
+      * Partage du contrat entre plusieurs beneficiaires (cf GestionPartageBeneficiaires) : le
+      * beneficiaire principal (Souscripteur si IsBenef='O', sinon TiersBenef) recoit PctBenefPrincipal
+      * pour cent, le reste etant reparti entre 0 a 3 beneficiaires supplementaires saisis via
+      * BeneficiairesSupplementaires - la somme des pourcentages doit atteindre 100
+      *---------------------------------------------------------------------------------------------
+           77 ChoixPartageBenef   PIC X.
+           77 ChoixAutreBenef     PIC X.
+           77 NbBenefSup          PIC 9.
+           77 IndexBenefSup       PIC 9.
+           77 PctBenefPrincipal   PIC 999.
+           77 PctBenefSupSaisi    PIC 999.
+           77 PctBenefTotal       PIC 999.
       *77 NoContratNum PIC 9(8).
       *77 maxID PIC 9(8).
       *77 MontantSouscription PIC 9(8)v99. 
        77 NoContratPCDisplay       PIC Z(3)9.
        77 NoContratOCDisplay       PIC Z(3)9.
+      *    Nombre de contrats existants pour le CodeProduitPC saisi, quand le
+      *    contrat demande n'est pas trouve (cf LectureSyntheseContrat-trt)
+       77 NbContratsCodeProduitPC  PIC 9(5).
+       77 MessageContratNonTrouve  PIC X(90).
        77 OperatComptes-EOF        PIC 9.
        77 FinInsertion PIC X.
        77 LigneDetailsOper PIC 99.
        77  CNXDB STRING .
        77 NoOperationOCDisplay      PIC Z(8)9.
        77 TypeOperationOCDisplay    PIC X(15).
+
+      *---------------------------------------------------------------------------------------------
+      * Identification de l'operateur, saisie une fois au lancement (SaisieOperateur) puis
+      * recopiee sur OperateurPC/OperateurOC avant chaque insert/update qui doit en porter la trace
+      *---------------------------------------------------------------------------------------------
+       77 CodeOperateur             PIC X(8).
+
+      *---------------------------------------------------------------------------------------------
+      * Historique des operations d'un contrat, mis en memoire pour permettre la pagination arriere
+      * (LectureOperationsContrat-trt) - le curseur SQL etant a sens unique, on ne peut pas lui
+      * demander de revenir en arriere, donc on le lit entierement une fois puis on pagine ce tableau
+      *---------------------------------------------------------------------------------------------
+       77 NbOperationsHisto        PIC 9(3).
+       77 IndexOperationHisto      PIC 9(3).
+       77 PageDebutOperationHisto  PIC 9(3).
+       77 ChoixPageOperations      PIC X.
+       01 HistoriqueOperationsContrat.
+           05 LigneHistoriqueOperation OCCURS 999 TIMES.
+               10 NoOperationHisto         PIC 9(9).
+               10 DateOperationHistoDisplay   PIC X(10).
+               10 TypeOperationHistoDisplay   PIC X(15).
+               10 MontantOperationHistoDisplay PIC Z(12)9.99.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour le rapport CSV de simulation (FichierPrint), horodatage + libelle de ligne
+      *---------------------------------------------------------------------------------------------
+       01 HeureSimulation.
+           10 HeureSimuH            PIC 99.
+           10 HeureSimuMn           PIC 99.
+           10 HeureSimuSec          PIC 99.
+           10 HeureSimuCent         PIC 99.
+       01 HorodatageSimulation      PIC X(19).
+       77 TypeLigneSimulation       PIC X(13).
+       77 EnrLigneSimulation        PIC X(255).
        77 MontantOperationOCDisplay PIC Z(12)9.99.  *>ZBZZZBZZZBZZ9,99.
        77 ChoixLectSyntContrat PIC X.
+       77 ChoixGestionBanque PIC X.
+       77 BanqueEOF PIC 9.
+       77 LigneBanque PIC 99.
+       77 RibSomme PIC 9(12).
+       77 RibQuotient PIC 9(10).
+       77 RibReste PIC 99.
+       77 CleRibCalculee PIC 99.
+       77 ChoixListePortefeuille PIC X.
+       77 ProduitsClientEOF PIC 9.
+       77 LigneDetailsPortefeuille PIC 99.
+       77 TiersSouscrPCDisplay PIC Z(8)9.
+       77 TiersBeneficPCDisplay PIC Z(8)9.
+       77 EtatProduitPCDisplay PIC X(10).
       *77 LigneSimulation   PIC X(80).  
        77 PaginationOk PIC X.
        77 TitreNomPrenomSouscr PIC X(60). 
@@ -150,13 +420,223 @@
        77 AdresseBenef    PIC X(60). 
        77 VisuDettOper PIC X.
        77 OkLaInfoAide pic X.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour l'avis annuel (synthese des operations d'un contrat sur une annee)
+      *---------------------------------------------------------------------------------------------
+       77 ChoixAvisAnnuel          PIC X.
+       77 AnneeAvisAnnuel          PIC 9(4).
+       77 AnneeOperationAvis       PIC 9(4).
+       77 TotalContributionsAvis   PIC 9(10)v99.
+       77 TotalRetraitsAvis        PIC 9(10)v99.
+       77 TotalInteretsAvis        PIC 9(10)v99.
+       77 TotalPrelSocAvis         PIC 9(10)v99.
+       77 TotalContributionsAvisDisplay PIC Z(9)9.99.
+       77 TotalRetraitsAvisDisplay      PIC Z(9)9.99.
+       77 TotalInteretsAvisDisplay      PIC Z(9)9.99.
+       77 TotalPrelSocAvisDisplay       PIC Z(9)9.99.
        77 OkLaInfoComm pic X.
        77 OkNonTrouve pic X.
        77 DateEffetContratEpargneDisplay PIC X(10).
        77 MontantRPrgPCDisplay   PIC ZZBZZZBZZ9.99.
        77 MontantVPrgPCDisplay   PIC ZZBZZZBZZ9.99.
        77 MontantSouscrPCDisplay PIC ZZBZZZBZZ9.99.
-       77 DateDuJour PIC X(10). 
+       77 DateDuJour PIC X(10).
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour le rapport de portefeuille (totaux par produit sur une annee)
+      *---------------------------------------------------------------------------------------------
+       77 ChoixRapportPortefeuille PIC X.
+       77 AnneeRapportPortefeuille PIC 9(4).
+       77 AnneeOperationRapport    PIC 9(4).
+       77 OperationsRapportEOF     PIC 9.
+       77 LigneDetailsRapport      PIC 99.
+       01 TotauxPortefeuille.
+           05 TotalPortefeuille OCCURS 200 TIMES.
+               10 ValeurPortefeuille    PIC 9(12)V99.
+               10 InteretsPortefeuille  PIC 9(12)V99.
+               10 FraisPortefeuille     PIC 9(12)V99.
+       77 ValeurPortefeuilleDisplay     PIC Z(9)9.99.
+       77 InteretsPortefeuilleDisplay   PIC Z(9)9.99.
+       77 FraisPortefeuilleDisplay      PIC Z(9)9.99.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour le rachat total (cloture de contrat)
+      *---------------------------------------------------------------------------------------------
+       77 ValeurRachatTotalDisplay PIC Z(9)9.99.
+       77 ConfirmeRachatTotal      PIC X.
+       77 RachatTotalOk            PIC 9.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour la recherche de contrat par nom/prenom de souscripteur ou beneficiaire
+      *---------------------------------------------------------------------------------------------
+       77 NomSaisi                  PIC X(20).
+       77 PrenomSaisi                PIC X(25).
+       77 NomSBRecherche             PIC X(21).
+       77 PrenomSBRecherche          PIC X(26).
+       77 ChoixRechercheTiers        PIC X.
+       77 TiersRechercheEOF          PIC 9.
+       77 LigneDetailsRechercheTiers PIC 99.
+       77 RoleTiersRechercheDisplay  PIC X(12).
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour l'export droit d'acces RGPD d'un Tiers (cf ExportDroitAccesTiers)
+      *---------------------------------------------------------------------------------------------
+       77 IdTiersExport             PIC 9(8).
+       77 TiersExportTrouve         PIC 9.
+       77 ExportTiersEOF            PIC 9.
+       77 EnrLigneExportTiers       PIC X(255).
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour l'export CSV du releve d'operations d'un contrat (cf ExportOperationsContrat),
+      * depuis la liste deja chargee en memoire par ChargeHistoriqueOperations/LectureOperationsContrat
+      *---------------------------------------------------------------------------------------------
+       77 EnrLigneExportOperations  PIC X(255).
+       77 IndexExportOperations     PIC 9(3).
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour l'ordre de virement emis au rachat total (cf EcritOrdreVirement), a partir du
+      * RIB beneficiaire deja stocke dans TiersSB
+      *---------------------------------------------------------------------------------------------
+       77 EnrLigneVirement          PIC X(255).
+       77 VirementBenefTrouve       PIC 9.
+      *---------------------------------------------------------------------------------------------
+      * Variables pour la repartition du rachat total entre les beneficiaires du contrat
+      * (BeneficiairesContrat alimentee par GestionPartageBeneficiaires) : un virement et une ligne
+      * OperationsCompte 'R' par beneficiaire, au prorata de son Pourcentage
+      *---------------------------------------------------------------------------------------------
+       77 BeneficiairesContratEOF  PIC 9.
+       77 NbBeneficiairesRachat    PIC 9.
+       77 PourcentageBenefRachat   PIC 999.
+       77 MontantRachatBenef       PIC 9(12)V99.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour la purge/anonymisation des Tiers clotures depuis plus de
+      * RetentionPurgeAns (cf PurgeTiersClotures) - aucun contrat actif restant
+      *---------------------------------------------------------------------------------------------
+       77 RetentionPurgeAns        PIC 99 value 10.
+       77 IdTiersPurge             PIC 9(8).
+       77 PurgeTiersEOF            PIC 9.
+       77 PurgeContratsEOF         PIC 9.
+       77 NbContratsTiersPurge     PIC 9(5).
+       77 NbContratsActifsPurge    PIC 9(5).
+       77 DateDerniereOperPurge    PIC X(10).
+       77 AnneeClotureTiersPurge   PIC 9(4).
+       77 AnneeLimitePurge         PIC 9(4).
+       77 NbTiersPurges            PIC 9(5).
+
+      *---------------------------------------------------------------------------------------------
+      * Resume du portefeuille affiche sur menu-01 (cf ChargeResumePortefeuille), pour connaitre la
+      * taille du book (contrats actifs/clotures) avant de tomber dans les options 2/3
+      *---------------------------------------------------------------------------------------------
+       77 NbContratsActifsMenu     PIC 9(5).
+       77 NbContratsCloturesMenu   PIC 9(5).
+       77 NbContratsActifsMenuDisplay   PIC Z(4)9.
+       77 NbContratsCloturesMenuDisplay PIC Z(4)9.
+
+      *---------------------------------------------------------------------------------------------
+      * Variables pour le rapport d'echeance prochaine (contrats actifs dont la duree minimale
+      * arrive a son terme dans le trimestre, cf EcheanceProchaine) - meme principe de curseur que
+      * RechercheContratParNom (jointure ProduitsClient/TiersSB pour le nom du souscripteur)
+      *---------------------------------------------------------------------------------------------
+       77 ChoixEcheanceProchaine      PIC X.
+       77 EcheanceProchaineEOF        PIC 9.
+       77 LigneDetailsEcheance        PIC 99.
+       77 NbMoisAlerteEcheance        PIC 99 value 3. *> "le trimestre" demande
+       77 NumMoisEcheance             PIC 9(6).
+       77 NumMoisActuelEcheance       PIC 9(6).
+       01 DateSystemeEcheance.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+       01 DateEcheanceContrat.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+       77 DateEcheanceContratDisplay  PIC X(10).
+       77 DureeContratPCDisplay       PIC ZZ9.
+
+       01 DateSystemePurge.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+
+      *---------------------------------------------------------------------------------------------
+      * Champs de travail pour ValideDateNaissance (souscripteur et beneficiaire a tour de role y
+      * recopient leur date saisie avant l'appel, meme principe que RSp-Source/RSp-Target)
+      *---------------------------------------------------------------------------------------------
+       77 DateNaissTestAnnee      PIC 9999.
+       77 DateNaissTestMois       PIC 99.
+       77 DateNaissTestJour       PIC 99.
+       77 DateNaissTestOK         PIC X.
+       77 AnneeQuotient           PIC 9999.
+       77 AnneeReste4             PIC 9.
+       77 AnneeReste100           PIC 999.
+       77 AnneeReste400           PIC 999.
+
+      *---------------------------------------------------------------------------------------------
+      * Champs de travail pour ValideDateEffet (cf GestionTiers-trt) : memes noms de principe que
+      * DateNaissTest*/DateNaissTestOK, mais pour la date d'effet saisie par l'operateur (au lieu
+      * d'etre imposee au jour courant, elle peut etre anterieure pour une saisie retroactive)
+      *---------------------------------------------------------------------------------------------
+       77 DateEffetTestAnnee      PIC 9999.
+       77 DateEffetTestMois       PIC 99.
+       77 DateEffetTestJour       PIC 99.
+       77 DateEffetTestOK         PIC X.
+       01 DateEffetSysteme.
+           10 Annee Pic 9999.
+           10 Mois  Pic 99.
+           10 Jour  Pic 99.
+
+      *---------------------------------------------------------------------------------------------
+      * Beneficiaires supplementaires d'un contrat partage (cf GestionPartageBeneficiaires et
+      * InsertionDonnéesTiers-trt) : meme forme que TiersBenef (Copybook-SQL.cpy), une ligne par
+      * beneficiaire supplementaire saisi via GestionTiersBenef puis recopiee ici avant la saisie
+      * du suivant - PourcentageBS est la part (%) de ce beneficiaire sur le contrat
+      *---------------------------------------------------------------------------------------------
+       01 BeneficiairesSupplementaires.
+           05 LigneBenefSup OCCURS 3 TIMES.
+               10 IdTiersBS        PIC 9(8).
+               10 CodeBanqueTBS    PIC 9(5).
+               10 CodeGuichetBS    PIC 9(5).
+               10 RacineCompteBS   PIC 9(9).
+               10 TypeCompteBS     PIC 9(2).
+               10 CleRibBS         PIC 9(2).
+               10 IntituleBS       PIC X(3).
+               10 PrenomBS         PIC X(25).
+               10 NomBS            PIC X(20).
+               10 NoRueBS          PIC X(6).
+               10 RueBS            PIC X(30).
+               10 CodePostalBS     PIC X(5).
+               10 VilleBS          PIC X(25).
+               10 PaysBS           PIC X(25).
+               10 TelephoneBS      PIC X(15).
+               10 CourrielBS       PIC X(30).
+               10 DateNaissanceBS  PIC X(10).
+               10 LienParenteBS    PIC X(1).
+               10 PourcentageBS    PIC 999.
+
+      *---------------------------------------------------------------------------------------------
+      * Table du nombre de jours par mois, pour valider la plausibilite calendaire d'une date de
+      * naissance saisie (jour/mois/annee) - Fevrier est traite a part pour les annees bissextiles
+      *---------------------------------------------------------------------------------------------
+       01 TableJoursMoisVals.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 28.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+           05 filler pic 99 value 30.
+           05 filler pic 99 value 31.
+       01 TableJoursMois redefines TableJoursMoisVals.
+           05 JoursMoisMax pic 99 occurs 12 times.
+       77 JoursMoisMaxCourant     pic 99.
+       77 AnneeBissextile         PIC X.
 
        Screen section.
        copy "Copybook-Ecrans.cpy".
@@ -169,11 +649,14 @@
            perform Menu-Trt until Option = 0.
            perform Menu-Fin.
        
-       Menu-Init. 
+       Menu-Init.
            move 9 to option.
            accept DateSysteme from Date.
 
+           perform SaisieOperateur.      *> Qui est aux commandes, pour l'audit des operations
            perform ImportationFichier.   *> Pour importation fichiers de parametres csv
+           perform ImportationTauxAnnee. *> Pour importation du referentiel taux par annee
+           perform ChargeResumePortefeuille. *> Compteurs contrats actifs/clotures pour menu-01
       *    move spaces to OperationsCompte
       *    move spaces to ProduitClient
       *    move 0 to OperationsCompte
@@ -183,26 +666,66 @@
 
            move 0 to option.
            display menu-01.
-           accept option at line 4 col 79.
+           accept option at line 4 col 78.
 
                evaluate option
 
                    when 1
                        perform SimulationContrat
-           
+
                    when 2
                        perform LectureSyntheseContrat
 
                    when 3
                        perform LectureOperationsContrat
 
+                   when 4
+                       perform ImportationFichier
+                       perform ImportationTauxAnnee
+
+                   when 5
+                       perform SaisieVersementLibre
+
+                   when 6
+                       perform SaisieRachatLibre
+
+                   when 7
+                       perform GestionBanque
+
+                   when 8
+                       perform ListePortefeuille
+
+                   when 9
+                       perform AvisAnnuel
+
+                   when 10
+                       perform RapportPortefeuille
+
+                   when 11
+                       perform RachatTotal
+
+                   when 12
+                       perform RechercheContratParNom
+
+                   when 13
+                       perform SimulationComparative
+
+                   when 14
+                       perform ExportDroitAccesTiers
+
+                   when 15
+                       perform PurgeTiersClotures
+
+                   when 16
+                       perform EcheanceProchaine
+
                    when 0
                        continue
 
-                   when other 
+                   when other
                        move " Vous avez fait une erreur de saisie " to LaInfoAide
                        display InfoAide
-                       accept option line 4 col 79
+                       accept option line 4 col 78
                        Display REsetInfoAide
 
                end-evaluate.
@@ -211,6 +734,61 @@
            stop run.
            goback.
 
+      **************************************************************************************************************
+      * Resume du portefeuille (nb contrats actifs / clotures), affiche sur menu-01
+      **************************************************************************************************************
+
+       ChargeResumePortefeuille.
+           Move 0 to NbContratsActifsMenu
+           Move 0 to NbContratsCloturesMenu
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+               EXEC SQL
+                   SELECT COUNT(*) INTO :NbContratsActifsMenu
+                   FROM ProduitsClient
+                   WHERE EtatProduit = 1
+               END-EXEC
+
+               EXEC SQL
+                   SELECT COUNT(*) INTO :NbContratsCloturesMenu
+                   FROM ProduitsClient
+                   WHERE EtatProduit = 0
+               END-EXEC
+
+               exec sql
+                   CONNECT RESET
+               end-exec
+           end-if.
+
+           Move NbContratsActifsMenu   to NbContratsActifsMenuDisplay
+           Move NbContratsCloturesMenu to NbContratsCloturesMenuDisplay.
+
+      **************************************************************************************************************
+      * Identification operateur - saisie requise au lancement, stampee ensuite sur les
+      * insert/update de ProduitsClient et OperationsCompte pour tracer qui a fait quoi
+      **************************************************************************************************************
+
+       SaisieOperateur.
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               display M-LoginOperateur
+               accept CodeOperateur at line 10 col 37 required foreground-color is 3 Highlight
+               Move Function Upper-case(CodeOperateur) to CodeOperateur
+               evaluate CodeOperateur
+                   When spaces
+                       move " Saisie obligatoire " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   When other
+                       move 1 to DonneesValides
+               end-evaluate
+           End-perform.
+
       **************************************************************************************************************
       * Importation du fichier des types de contrats d'epargne
       **************************************************************************************************************
@@ -227,40 +805,413 @@
        ImportationFichier-Init.
            Move 0 to EofImport.
            Move 1 to IndexContrat.
+           Move 0 to ImportFichierOk.
+           Move 0 to LigneImportNo.
+           Move 0 to NbLignesRejetees.
+           Move 0 to CheckpointReprise.
+
+      *    Reprise : si un checkpoint existe d'un import precedent interrompu,
+      *    on recupere la derniere ligne chargee avec succes pour eviter de
+      *    revalider (et re-rejeter) ce qui a deja ete charge.
+           open input FichierCheckpointImport
+           if FichierCheckpointStatus = "00"
+               read FichierCheckpointImport
+                   at end continue
+                   not at end
+                       move EnrFichierCheckpoint(1:9) to EnrCheckpointImport
+                       move CkpLigneImportNoTxt to CheckpointReprise
+               end-read
+               close FichierCheckpointImport
+           end-if.
+           if CheckpointReprise > 0
+               move " Reprise detectee : " & CheckpointReprise & " lignes deja importees - reprise automatique " to LaInfoAide
+               display InfoAide
+               Display REsetInfoAide
+           end-if.
+
            open input FichierEpargne.
-           read FichierEpargne.
+           evaluate FichierEpargneStatus
+               when "00"
+                   move 1 to ImportFichierOk
+                   open output FichierRejetImport
+                   read FichierEpargne
+                       at end move 1 to EofImport
+                   end-read
+               when "35"
+                   move " Fichier produits introuvable - verifier le chemin " to LaInfoAide
+                   display InfoAide
+                   accept FinInsertion at line 25 col 75
+                   Display REsetInfoAide
+                   move 1 to EofImport
+               when other
+                   move " Erreur ouverture fichier produits - code " & FichierEpargneStatus to LaInfoAide
+                   display InfoAide
+                   accept FinInsertion at line 25 col 75
+                   Display REsetInfoAide
+                   move 1 to EofImport
+           end-evaluate.
 
       *---------------------------------------------------------------------------------------------
       * Traitement d'une boucle de l'importation : lecture des lignes du fichier jusqu'à la fin
       *---------------------------------------------------------------------------------------------
-           
+
        ImportationFichier-Trt.
-           read FichierEpargne 
+           read FichierEpargne
                at end move 1 to EofImport
                not at end perform TrtLigne
            end-read.
-           
+           if FichierEpargneStatus not = "00" and not = "10"
+               move " Erreur de lecture fichier produits - code " & FichierEpargneStatus to LaInfoAide
+               display InfoAide
+               accept FinInsertion at line 25 col 75
+               Display REsetInfoAide
+               move 1 to EofImport
+           end-if.
+
        ImportationFichier-Fin.
-           close FichierEpargne.
+           if ImportFichierOk = 1
+               compute NbLigneProduit = IndexContrat - 1
+               if NbLigneProduit < 1
+                   move 1 to NbLigneProduit
+               end-if
+               close FichierEpargne
+               close FichierRejetImport
+      *        Import termine normalement : le checkpoint ne doit plus servir
+      *        a une reprise, on le vide pour le prochain import.
+               open output FichierCheckpointImport
+               if FichierCheckpointStatus = "00"
+                   close FichierCheckpointImport
+               end-if
+           end-if.
 
       *---------------------------------------------------------------------------------------------
       * Recuperation valeurs et alimentation tableau index1,2,3
       *---------------------------------------------------------------------------------------------
 
        TrtLigne.
+           Add 1 to LigneImportNo.
+      *    On etend provisoirement les bornes du tableau : une ligne rejetee
+      *    ne fera pas progresser NbLigneProduit au-dela de IndexContrat-1.
+           if IndexContrat > NbLigneProduit
+               move IndexContrat to NbLigneProduit
+           end-if.
 
            Unstring EnrFichierEpargne delimited by ";" into
 
-               CodeProduit  of ligneProduit(IndexContrat)  
-               FraisEntree  of ligneProduit(IndexContrat)        
-               FraisVersement   of ligneProduit(IndexContrat)   
-               FiscRachat   of ligneProduit(IndexContrat)       
-               TauxRemuneration  of ligneProduit(IndexContrat)   
-               SeuilEntree   of ligneProduit(IndexContrat)     
-               SeuilEntreeBrut   of ligneProduit(IndexContrat)   
-
+               CodeProduit  of ligneProduit(IndexContrat)
+               FraisEntreeTxt  of ligneProduit(IndexContrat)
+               FraisVersementTxt   of ligneProduit(IndexContrat)
+               FiscRachatTxt   of ligneProduit(IndexContrat)
+               TauxRemunerationTxt  of ligneProduit(IndexContrat)
+               SeuilEntreeTxt   of ligneProduit(IndexContrat)
+               SeuilEntreeBrutTxt   of ligneProduit(IndexContrat)
+               ConventionTaux   of ligneProduit(IndexContrat)
+               CapitalisationInterets of ligneProduit(IndexContrat)
+               DureeMinAnneesTxt of ligneProduit(IndexContrat)
+               MontantMinProgrammeTxt of ligneProduit(IndexContrat)
+
+               Tallying in NbChampsImport
            end-Unstring.
-           Add 1 to IndexContrat.
+
+      *    Une ligne deja vue lors du run interrompu (LigneImportNo <= CheckpointReprise)
+      *    est revalidee exactement comme une ligne fraiche : seule la position dans le
+      *    fichier est connue du checkpoint, pas l'issue (acceptee ou rejetee) de chaque ligne.
+           evaluate true
+               when NbChampsImport not = 11
+                   perform RejeterLigneImport
+               when FraisEntreeTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when FraisVersementTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when FiscRachatTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when TauxRemunerationTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when SeuilEntreeTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when SeuilEntreeBrutTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when ConventionTaux of ligneProduit(IndexContrat) not = '1'
+                and ConventionTaux of ligneProduit(IndexContrat) not = '2'
+                and ConventionTaux of ligneProduit(IndexContrat) not = '3'
+                   perform RejeterLigneImport
+               when CapitalisationInterets of ligneProduit(IndexContrat) not = '1'
+                and CapitalisationInterets of ligneProduit(IndexContrat) not = '2'
+                   perform RejeterLigneImport
+               when DureeMinAnneesTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when MontantMinProgrammeTxt of ligneProduit(IndexContrat) is not numeric
+                   perform RejeterLigneImport
+               when other
+                   Add 1 to IndexContrat
+           end-evaluate.
+
+           perform EcritCheckpointImport.
+
+      *---------------------------------------------------------------------------------------------
+      * Ligne d'import mal formee (nombre de champs ou valeur non numerique) : on la rejette
+      * sans alimenter le tableau produits, et on la trace dans le listing de rejets
+      *---------------------------------------------------------------------------------------------
+
+       RejeterLigneImport.
+           Add 1 to NbLignesRejetees.
+           move spaces to EnrFichierRejet.
+           move "Ligne " & LigneImportNo & " rejetee : " & EnrFichierEpargne to EnrFichierRejet.
+           write EnrFichierRejet.
+
+      *---------------------------------------------------------------------------------------------
+      * Checkpoint de reprise : toutes les 50 lignes, on reecrit la derniere
+      * ligne/IndexContrat charges avec succes pour permettre une reprise
+      * sans tout rejouer depuis la ligne 1 en cas d'arret brutal.
+      *---------------------------------------------------------------------------------------------
+
+       EcritCheckpointImport.
+           Divide LigneImportNo by 50 giving CheckpointQuotient50
+               remainder CheckpointReste50.
+           if CheckpointReste50 = 0
+               move LigneImportNo to CkpLigneImportNoTxt
+               move IndexContrat  to CkpIndexContratTxt
+               move EnrCheckpointImport to EnrFichierCheckpoint
+               open output FichierCheckpointImport
+               if FichierCheckpointStatus = "00"
+                   write EnrFichierCheckpoint
+                   close FichierCheckpointImport
+               end-if
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Importation de TauxRemunerationAnnee.csv (Annee;Taux) : petit referentiel revise par
+      * Finance chaque annee, qui permet a la simulation de changer de taux a chaque anniversaire
+      * du contrat plutot que de garder le taux du produit au jour de la souscription
+      *---------------------------------------------------------------------------------------------
+
+       ImportationTauxAnnee.
+           perform ImportationTauxAnnee-Init.
+           perform ImportationTauxAnnee-Trt Until EofImportTaux = 1.
+           perform ImportationTauxAnnee-Fin.
+
+       ImportationTauxAnnee-Init.
+           Move 0 to EofImportTaux.
+           Move 1 to IndexTauxAnnee.
+
+           open input FichierTauxAnnee.
+           evaluate FichierTauxAnneeStatus
+               when "00"
+                   read FichierTauxAnnee
+                       at end move 1 to EofImportTaux
+                   end-read
+      *        Absent ou illisible : la simulation garde alors le taux contractuel du
+      *        produit pour toute la duree, comme avant ce referentiel (cf ChargeTauxAnnee)
+               when "35"
+                   move 1 to EofImportTaux
+               when other
+                   move 1 to EofImportTaux
+           end-evaluate.
+
+       ImportationTauxAnnee-Trt.
+           Unstring EnrFichierTauxAnnee delimited by ";" into
+               AnneeTaux       of ligneTauxAnnee(IndexTauxAnnee)
+               TauxAnneeTxt    of ligneTauxAnnee(IndexTauxAnnee)
+               Tallying in NbChampsImportTaux
+           end-Unstring
+
+           if NbChampsImportTaux = 2 and TauxAnneeTxt of ligneTauxAnnee(IndexTauxAnnee) is numeric
+               Move IndexTauxAnnee to NbLigneTauxAnnee
+               Add 1 to IndexTauxAnnee
+           end-if.
+
+           read FichierTauxAnnee
+               at end move 1 to EofImportTaux
+           end-read.
+
+       ImportationTauxAnnee-Fin.
+           close FichierTauxAnnee.
+
+      *---------------------------------------------------------------------------------------------
+      * Recherche, dans le referentiel importe, du taux en vigueur pour IndicateurAnnee : si
+      * l'annee n'y figure pas on garde le taux contractuel du produit deja charge dans Tab
+      *---------------------------------------------------------------------------------------------
+
+       ChargeTauxAnnee.
+           Move 0 to TauxAnneeTrouve
+           Move 1 to IndexTauxAnnee
+           Perform ChargeTauxAnnee-Trt
+               Until IndexTauxAnnee > NbLigneTauxAnnee or TauxAnneeTrouve = 1
+
+           if TauxAnneeTrouve = 1
+               Move TauxAnneeVal of ligneTauxAnnee(IndexRechTauxAnnee) to TauxAnnuelEnVigueur
+           else
+               Move TauxRemuneration of Tab to TauxAnnuelEnVigueur
+           end-if.
+      *    TauxRemPeriode lui-meme est recalcule chaque mois par CalculTauxRemPeriode
+      *    (appele depuis CalculInteretsMensuels), car la base actuel/360 et actuel/365
+      *    depend du nombre de jours du mois en cours, pas seulement du taux annuel.
+
+       ChargeTauxAnnee-Trt.
+           if AnneeTaux of ligneTauxAnnee(IndexTauxAnnee) = IndicateurAnnee
+               Move 1 to TauxAnneeTrouve
+               Move IndexTauxAnnee to IndexRechTauxAnnee
+           else
+               Add 1 to IndexTauxAnnee
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Repartition du taux annuel en vigueur (TauxAnnuelEnVigueur) sur le mois courant,
+      * selon la base de calcul du produit (ConventionTaux de Tab) : en actuel/360 ou
+      * actuel/365 le mois pese pour son nombre de jours reel, en 30/360 chaque mois pese
+      * pour 1/12 d'annee (comportement historique, inchange)
+      *---------------------------------------------------------------------------------------------
+
+       CalculTauxRemPeriode.
+           Evaluate ConventionTaux of Tab
+               When '1' *> Actuel/360
+                   Perform CalculJoursMoisCourant
+                   Compute TauxRemPeriode = TauxAnnuelEnVigueur * NbJoursMoisCourant / 360
+               When '2' *> Actuel/365
+                   Perform CalculJoursMoisCourant
+                   Compute TauxRemPeriode = TauxAnnuelEnVigueur * NbJoursMoisCourant / 365
+               When other *> 30/360 : mois = 1/12 d'annee
+                   Divide 12 into TauxAnnuelEnVigueur giving TauxRemPeriode
+           End-evaluate.
+
+      *---------------------------------------------------------------------------------------------
+      * Nombre de jours du mois IndicateurMois pour l'annee IndicateurAnnee (bissextile
+      * au sens du quantieme multiple de 4 - cf ValideDateNaissance pour le calcul complet
+      * avec les exceptions seculaires, non necessaire ici car IndicateurAnnee n'est connu
+      * que sur 2 chiffres)
+      *---------------------------------------------------------------------------------------------
+
+       CalculJoursMoisCourant.
+           Move JoursMoisMax(IndicateurMois) to NbJoursMoisCourant
+           Divide IndicateurAnnee by 4 giving AnneeQuotient remainder AnneeReste4
+           If IndicateurMois = 2 and AnneeReste4 = 0
+               Move 29 to NbJoursMoisCourant
+           End-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Recherche d'un produit par son code dans le tableau importe du fichier de parametres,
+      * et alimentation de Tab a partir de la ligne trouvee : le catalogue peut ainsi grandir
+      * (ou changer de codes) sans toucher aux 88 du Copybook-param
+      *---------------------------------------------------------------------------------------------
+
+       ChargeParamProduit.
+           Move 0 to ProduitTrouve.
+           Move 1 to IndexRechProduit.
+           Perform ChargeParamProduit-Trt
+               Until IndexRechProduit > NbLigneProduit or ProduitTrouve = 1.
+
+       ChargeParamProduit-Trt.
+           if CodeProduit of ligneProduit(IndexRechProduit) = CodeProduitRecherche
+               Move 1 to ProduitTrouve
+               Move IndexRechProduit to IndexContrat
+               Move CodeProduit of ligneProduit(IndexRechProduit)      to CodeProduitParam of Tab
+               Move FraisEntree of ligneProduit(IndexRechProduit)      to FraisEntree of Tab
+               Move FraisVersement of ligneProduit(IndexRechProduit)   to FraisVersement of Tab
+               Move FiscRachat of ligneProduit(IndexRechProduit)       to FiscRachat of Tab
+               Move TauxRemuneration of ligneProduit(IndexRechProduit) to TauxRemuneration of Tab
+               Move TauxPrelSociauxDefaut                              to TauxPrelSociaux of Tab
+               Move SeuilEntree of ligneProduit(IndexRechProduit)      to SeuilEntree of Tab
+               Move SeuilEntreeBrut of ligneProduit(IndexRechProduit)  to SeuilEntreeBrut of Tab
+               Move ConventionTaux of ligneProduit(IndexRechProduit)   to ConventionTaux of Tab
+               Move CapitalisationInterets of ligneProduit(IndexRechProduit) to CapitalisationInterets of Tab
+               Move DureeMinAnnees of ligneProduit(IndexRechProduit)        to DureeMinAnnees of Tab
+               Move MontantMinProgramme of ligneProduit(IndexRechProduit)   to MontantMinProgramme of Tab
+           else
+               Add 1 to IndexRechProduit
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Mise en reserve d'une ligne de comparatif (frais/taux/seuil) par produit du tableau
+      * ligneProduit, pour affichage pagine avant que le client ne doive saisir un code
+      *---------------------------------------------------------------------------------------------
+
+       PrepareComparatifProduits.
+           Move 1 to IndexComparatifProduit
+           Perform PrepareLigneComparatifProduit
+               until IndexComparatifProduit > NbLigneProduit.
+
+       PrepareLigneComparatifProduit.
+           Move CodeProduit of ligneProduit(IndexComparatifProduit)        to CodeProduitCompEd
+           Move FraisEntree of ligneProduit(IndexComparatifProduit)        to FraisEntreeCompEd
+           Move FraisVersement of ligneProduit(IndexComparatifProduit)     to FraisVersementCompEd
+           Move FiscRachat of ligneProduit(IndexComparatifProduit)         to FiscRachatCompEd
+           Move TauxRemuneration of ligneProduit(IndexComparatifProduit)   to TauxRemunerationCompEd
+           Move SeuilEntreeBrut of ligneProduit(IndexComparatifProduit)    to SeuilEntreeBrutCompEd
+
+           String "   "  CodeProduitCompEd          delimited by size
+                  "      " FraisEntreeCompEd         delimited by size
+                  "      " FraisVersementCompEd      delimited by size
+                  "      " FiscRachatCompEd          delimited by size
+                  "      " TauxRemunerationCompEd    delimited by size
+                  "   " SeuilEntreeBrutCompEd        delimited by size
+               into LigneComparatifProduitTxt(IndexComparatifProduit)
+           end-string
+
+           Add 1 to IndexComparatifProduit.
+
+      *---------------------------------------------------------------------------------------------
+      * Affichage pagine (avant ET arriere, meme principe que AfficheHistoriqueSimulation) du
+      * comparatif produits mis en reserve par PrepareComparatifProduits - permet au client de
+      * comparer les produits disponibles avant de saisir un code sur menu-02-simulation
+      *---------------------------------------------------------------------------------------------
+
+       AfficheComparatifProduits.
+           Move 1 to PageDebutComparatif
+           Move space to ChoixPageComparatif
+
+           Perform AffichePageComparatif
+               until ChoixPageComparatif = 'F'.
+
+       AffichePageComparatif.
+           display M-ResetEcran
+           display M-ComparatifProduits
+
+           Move 7 to IndicateurLigneComparatif
+           Move PageDebutComparatif to IndexComparatifProduit
+
+           Perform AfficheLigneComparatifProduit
+               until IndexComparatifProduit > NbLigneProduit or IndicateurLigneComparatif > 20
+
+           If IndexComparatifProduit > NbLigneProduit
+               move " Pressez Enter pour continuer >> " to LaInfoAide
+               If PageDebutComparatif > 1
+                   move " Pressez Enter pour continuer, [P] page precedente >> " to LaInfoAide
+               end-if
+               Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight
+               Accept ChoixPageComparatif at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               Move Function Upper-case(ChoixPageComparatif) to ChoixPageComparatif
+
+               If ChoixPageComparatif = 'P' and PageDebutComparatif > 1
+                   Subtract 14 from PageDebutComparatif
+                   If PageDebutComparatif < 1
+                       Move 1 to PageDebutComparatif
+                   end-if
+               else
+                   Move 'F' to ChoixPageComparatif
+               end-if
+           else
+               move " Pressez Enter pour continuer, [P] page precedente >> " to LaInfoAide
+               Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight
+               Accept ChoixPageComparatif at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               Move Function Upper-case(ChoixPageComparatif) to ChoixPageComparatif
+
+               If ChoixPageComparatif = 'P' and PageDebutComparatif > 1
+                   Subtract 14 from PageDebutComparatif
+                   If PageDebutComparatif < 1
+                       Move 1 to PageDebutComparatif
+                   end-if
+               else
+                   Move IndexComparatifProduit to PageDebutComparatif
+               end-if
+           end-if.
+
+       AfficheLigneComparatifProduit.
+           Display LigneComparatifProduit(IndexComparatifProduit) at line IndicateurLigneComparatif col 4 foreground-color is 3 Highlight
+
+           Add 1 to IndicateurLigneComparatif
+           Add 1 to IndexComparatifProduit.
 
       **************************************************************************************************************
       * Simulation de contrats d'epargne
@@ -280,12 +1231,14 @@
            Move spaces to TiersBenef
            Move spaces to ProduitClient
            Move 0 to DateNaissanceTiers
-           Move 0 to DateNaissanceTiersB.
+           Move 0 to DateNaissanceTiersB
+           Perform PrepareComparatifProduits.
 
       *---------------------------------------------------------------------------------------------
       * On affiche la masque de saisie et on recupere les infos des contrats
       *---------------------------------------------------------------------------------------------
        SimulationContrat-trt.
+           Perform AfficheComparatifProduits
            Display menu-02-simulation
       *    display M-DonneeSimulation
            move 0 to DonneesValides
@@ -295,35 +1248,18 @@
                Move Function Upper-case(CodeProduitE) to CodeProduitE
                display CodeProduitE at line 7 col  17 foreground-color is 3 Highlight 
 
-               evaluate CodeProduitE
- 
-                   When = "A1"
-                        Move 1 to IndexContrat
-                        move 1 to DonneesValides
-                        Display M-infoContrat
-                        set A1 of param to true *> test params
-                        Move Param to Tab
-
-                   When = "B1"
-                        Move 2 to IndexContrat
-                        move 1 to DonneesValides
-                        Display M-infoContrat
-                        set B1 of param to true *> test params
-                        Move Param to Tab
-
-                   When = "PR"
-                        Move 3 to IndexContrat
-                        move 1 to DonneesValides
-                        Display M-infoContrat
-                        set PR of param to true *> test params
-                        Move Param to Tab
+               Move CodeProduitE to CodeProduitRecherche
+               Perform ChargeParamProduit
 
-                   when other
-                           move " Produit inexistant... " to LaInfoAide
-                           display InfoAide
-                           accept  CodeProduitE of ProduitEpargne at line 7 col  17 foreground-color is 3 Highlight
-                           Display REsetInfoAide
-               end-evaluate
+               if ProduitTrouve = 1
+                   move 1 to DonneesValides
+                   Display M-infoContrat
+               else
+                   move " Produit inexistant... " to LaInfoAide
+                   display InfoAide
+                   accept  CodeProduitE of ProduitEpargne at line 7 col  17 foreground-color is 3 Highlight
+                   Display REsetInfoAide
+               end-if
            End-perform.
 
       *---------------------------------------------------------------------------------------------
@@ -334,10 +1270,11 @@
                accept PrevDureeCtr of Saisie-Simulation at line 9 col  16 foreground-color is 3 Highlight
                Move PrevDureeCtr to IndicateurMoisDuree
                    evaluate IndicateurMoisDuree
-                       When >= 4  *> 4 ans  1 pour test
+                       When >= DureeMinAnnees of Tab *> Duree mini du produit (cf ChargeParamProduit)
                            move 1 to DonneesValides
+                           Move PrevDureeCtr of Saisie-Simulation to DureeContratPC
                        when other
-                           move " Saisie non valide : >= 4 ans " to LaInfoAide
+                           move " Saisie non valide : >= " & DureeMinAnnees of Tab & " ans " to LaInfoAide
                            display InfoAide
                            accept PrevDureeCtr of Saisie-Simulation at line 9 col  16 foreground-color is 3 Highlight
                            Display REsetInfoAide
@@ -377,12 +1314,14 @@
                            Move 'O' to VersPrg  of Saisie-Simulation
                            display 'Oui' at line 13 col  18 foreground-color is 3 Highlight
                            set VrstProgrammes to true
+                           Move 'O' to W-VersementProgSaisi
                            move 1 to donneesValides
 
                        When = 'n' OR = 'N'
                            Move 'N' to VersPrg  of Saisie-Simulation
                            display 'Non' at line 13 col  18 foreground-color is 3 Highlight
                            set NoVrstProgrammes to true
+                           Move 'N' to W-VersementProgSaisi
                            move 1 to donneesValides
                        When other
                            move " Saisie non valide : [O]ui ou [N]on" to LaInfoAide
@@ -396,7 +1335,7 @@
       * On affiche les infos vrst progr et periodicité, à saisir
       *---------------------------------------------------------------------------------------------
            move 0 to donneesValides
-               If VrstProgrammes = true then
+               If W-VersementProgSaisi = 'O' then
                    display M-DonneeSimulationVP
 
                        Perform until DonneesValides = 1
@@ -404,10 +1343,10 @@
                                  Move MontantVPrg of Saisie-Simulation to MontantVersementP
                                  Move MontantVPrg to MontantVPrgPC
                                  evaluate MontantVersementP
-                                       when greater or equal 50  *> 10 pour test , autrement 50
+                                       when greater or equal MontantMinProgramme of Tab *> seuil mini du produit
                                            Move 1 to DonneesValides
                                        When other
-                                           move " Saisie non valide : >= 50.00 Eur " to LaInfoAide
+                                           move " Saisie non valide : >= " & MontantMinProgramme of Tab & " Eur " to LaInfoAide
                                            display InfoAide
                                            accept MontantVPrg  of Saisie-Simulation at line  13 col  32 foreground-color is 3 Highlight
                                            Display REsetInfoAide
@@ -495,11 +1434,11 @@
                         accept MontantRPrg  of Saisie-Simulation at line  15 col  32 foreground-color is 3 Highlight
                                  Move MontantRPrg of Saisie-Simulation to MontantRachatP 
                                  Move MontantRPrg to MontantRPrgPC
-                                 evaluate MontantRachatP 
-                                       when greater or equal 50  
+                                 evaluate MontantRachatP
+                                       when greater or equal MontantMinProgramme of Tab *> seuil mini du produit
                                            Move 1 to DonneesValides
                                        When other
-                                           move " Saisie non valide : >= 50.00 Eur " to LaInfoAide
+                                           move " Saisie non valide : >= " & MontantMinProgramme of Tab & " Eur " to LaInfoAide
                                            display InfoAide
                                            accept MontantRPrg  of Saisie-Simulation at line  15 col  32 foreground-color is 3 Highlight
                                            Display REsetInfoAide
@@ -557,6 +1496,8 @@
       * On Valide et on lance la simulation ou on annule.
       *---------------------------------------------------------------------------------------------
 
+           Display M-RecapSimulation
+
            Accept ChoixEcrSimulation at line 19 col 75 foreground-color is 3 Highlight.
 
                    If ChoixEcrSimulation = 'a' move 'A' to ChoixEcrSimulation.
@@ -570,7 +1511,14 @@
                        
                        When 'V' *> on valide la simulation verifiant les valeurs saisies
                            perform testValSimulation
-                           perform SimulationCalculEpargne
+                           if SimulValOk = 1
+                               perform SimulationCalculEpargne
+                           else
+                               move " Simulation invalide : revoir les montants/duree saisis " to LaInfoAide
+                               display InfoAide
+                               accept FinInsertion at line 25 col 75
+                               Display REsetInfoAide
+                           end-if
 
                        When other *> on reste sur l'option tant que une bonne choix est faite
                             move " Saisie non valide : A ou V" to LaInfoAide
@@ -584,14 +1532,202 @@
            continue.
 
       *---------------------------------------------------------------------------------------------
-      * On verifie les valeurs saisies et on le compare aux contraintes du contrat,
-      * montant minumim de souscription. A faire si on a le temps.
+      * Controle consolide, en un seul point, avant de lancer le calcul de simulation :
+      * duree vs minimum contrat, montant souscription vs SeuilEntreeBrut, montants
+      * versement/rachat programmes vs minimum. Les saisies elles-memes sont deja
+      * recontrolees champ par champ a l'ecran ; ce paragraphe rejoue les memes regles
+      * sur les valeurs finalement retenues pour eviter de lancer le calcul sur des
+      * donnees incoherentes (ex : produit recharge entre deux ecrans).
       *---------------------------------------------------------------------------------------------
        testValSimulation.
-           continue.
+           Move 1 to SimulValOk
 
+           Move PrevDureeCtr of Saisie-Simulation to IndicateurMoisDuree
+           if IndicateurMoisDuree < DureeMinAnnees of Tab
+               Move 0 to SimulValOk
+           end-if
+
+           Move MontantSouscr of Saisie-Simulation to MontantSouscrTab
+           Move SeuilEntreeBrut of Tab to MontEntreeBrut
+           if MontantSouscrTab < MontEntreeBrut
+               Move 0 to SimulValOk
+           end-if
+
+           if W-VersementProgSaisi = 'O'
+               Move MontantVPrg of Saisie-Simulation to MontantVersementP
+               if MontantVersementP < MontantMinProgramme of Tab
+                   Move 0 to SimulValOk
+               end-if
+           end-if
+
+           if W-RP-Oui = true
+               Move MontantRPrg of Saisie-Simulation to MontantRachatP
+               if MontantRachatP < MontantMinProgramme of Tab
+                   Move 0 to SimulValOk
+               end-if
+           end-if.
+
+      **************************************************************************************************************
+      * Simulation comparative : 2 ou 3 scenarios (code produit/duree/montant) lances a la
+      * suite sur le meme moteur de calcul que SimulationContrat, sans historique pagine ni
+      * proposition de souscription intermediaire, pour comparer leurs totaux en un ecran
+      **************************************************************************************************************
+
+       SimulationComparative.
+           perform SimulationComparative-Init
+           perform SimulationComparative-Saisie
+           perform SimulationComparative-Calcul
+           perform SimulationComparative-Affiche.
+
+       SimulationComparative-Init.
+           Move 0 to NbScenariosComp
+           Move spaces to ScenarioComparatif
+           Move spaces to ResultatsComparatif.
+
+      *---------------------------------------------------------------------------------------------
+      * Saisie du nombre de scenarios puis, pour chacun, de son code produit/duree/montant
+      *---------------------------------------------------------------------------------------------
+       SimulationComparative-Saisie.
+           Display M-ComparatifSimulations
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept NbScenariosComp at line 4 col 45 foreground-color is 3 Highlight
+               evaluate NbScenariosComp
+                   when 2 move 1 to DonneesValides
+                   when 3 move 1 to DonneesValides
+                   when other
+                       move " Saisie non valide : 2 ou 3 " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+               end-evaluate
+           End-perform.
+
+           Move 1 to IndexScenarioComp
+           Perform SimulationComparative-SaisieScenario
+               until IndexScenarioComp > NbScenariosComp.
+
+       SimulationComparative-SaisieScenario.
+           Compute LigneSaisieScenarioComp = 7 + (IndexScenarioComp * 2)
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CodeProduitScenarioComp(IndexScenarioComp) at line LigneSaisieScenarioComp col 22 foreground-color is 3 Highlight
+               Move Function Upper-case(CodeProduitScenarioComp(IndexScenarioComp)) to CodeProduitScenarioComp(IndexScenarioComp)
+               display CodeProduitScenarioComp(IndexScenarioComp) at line LigneSaisieScenarioComp col 22 foreground-color is 3 Highlight
+
+               Move CodeProduitScenarioComp(IndexScenarioComp) to CodeProduitRecherche
+               Perform ChargeParamProduit
+
+               if ProduitTrouve = 1
+                   move 1 to DonneesValides
+               else
+                   move " Produit inexistant... " to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           End-perform.
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept DureeScenarioComp(IndexScenarioComp) at line LigneSaisieScenarioComp col 42 foreground-color is 3 Highlight
+               Move DureeScenarioComp(IndexScenarioComp) to IndicateurMoisDuree
+               evaluate IndicateurMoisDuree
+                   When >= DureeMinAnnees of Tab *> Duree mini du produit, meme regle que SimulationContrat-trt
+                       move 1 to DonneesValides
+                   when other
+                       move " Saisie non valide : >= " & DureeMinAnnees of Tab & " ans " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+               end-evaluate
+           End-perform.
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept MontantScenarioComp(IndexScenarioComp) at line LigneSaisieScenarioComp col 59 foreground-color is 3 Highlight
+               Move MontantScenarioComp(IndexScenarioComp) to MontantSouscrTab
+               Move SeuilEntreeBrut of Tab to MontEntreeBrut
+               evaluate MontantSouscrTab
+                   When >= MontEntreeBrut
+                       move 1 to DonneesValides
+                   when other
+                       move " Saisie non valide : Montant inferieur au minimum " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+               end-evaluate
+           End-perform.
+
+           Add 1 to IndexScenarioComp.
+
+      *---------------------------------------------------------------------------------------------
+      * On rejoue le moteur de calcul (SimulationCalculEpargne-init + CalculInteretAnnuel) pour
+      * chaque scenario saisi, sans versements/rachats programmes (hors du cadre de la
+      * comparaison), et on met le resultat en reserve dans ResultatsComparatif
+      *---------------------------------------------------------------------------------------------
+       SimulationComparative-Calcul.
+           Move 1 to ModeComparatifSimulation
+           Move 1 to IndexScenarioComp
+           Perform SimulationComparative-CalculScenario
+               until IndexScenarioComp > NbScenariosComp.
+           Move 0 to ModeComparatifSimulation.
+
+       SimulationComparative-CalculScenario.
+           Move CodeProduitScenarioComp(IndexScenarioComp) to CodeProduitRecherche
+           Perform ChargeParamProduit
+
+           Move DureeScenarioComp(IndexScenarioComp)    to PrevDureeCtr of Saisie-Simulation
+           Move MontantScenarioComp(IndexScenarioComp)  to MontantSouscr of Saisie-Simulation
+           Move 'N' to VersPrg of Saisie-Simulation
+           Move 'N' to RachatPrg of Saisie-Simulation
+           Move zero to MontantVPrg of Saisie-Simulation
+           Move zero to MontantRPrg of Saisie-Simulation
+           set NoVrstProgrammes to true
+           set W-RP-Non to true
+
+           Perform SimulationCalculEpargne-init
+           Perform CalculInteretAnnuel
+
+           Move IndexScenarioComp                       to NoScenarioCompEd
+           Move CodeProduitScenarioComp(IndexScenarioComp) to CodeProduitCompResEd
+           Move DureeScenarioComp(IndexScenarioComp)     to DureeCompResEd
+           Move ValeurContrat                            to ValeurContratCompResEd
+           Move ValeurInterets                           to ValeurInteretsCompResEd
+           Move ValeurFraisContrat                       to ValeurFraisContratCompResEd
+
+           String "   " NoScenarioCompEd          delimited by size
+                  "     " CodeProduitCompResEd     delimited by size
+                  "      " DureeCompResEd          delimited by size
+                  "      " ValeurContratCompResEd  delimited by size
+                  "      " ValeurInteretsCompResEd delimited by size
+                  "      " ValeurFraisContratCompResEd delimited by size
+               into LigneResultatComparatifTxt(IndexScenarioComp)
+           end-string
+
+           Add 1 to IndexScenarioComp.
+
+      *---------------------------------------------------------------------------------------------
+      * Affichage, cote a cote, des totaux des scenarios compares
+      *---------------------------------------------------------------------------------------------
+       SimulationComparative-Affiche.
+           display M-ResetEcran
+           display M-ResultatComparatif
+
+           Move 7 to IndicateurLigne
+           Move 1 to IndexScenarioComp
+           Perform SimulationComparative-AfficheScenario
+               until IndexScenarioComp > NbScenariosComp
+
+           move " Pressez Enter pour continuer >> " to LaInfoAide
+           Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight
+           Accept FinInsertion at line 25 col 74
+           Display REsetInfoAide.
+
+       SimulationComparative-AfficheScenario.
+           Display LigneResultatComparatif(IndexScenarioComp) at line IndicateurLigne col 4 foreground-color is 3 Highlight
+
+           Add 1 to IndicateurLigne
+           Add 1 to IndexScenarioComp.
 
-       
       ***************************************************************************************
       * A partir des données reçus, on obtient la simulation finale
       ***************************************************************************************
@@ -612,7 +1748,9 @@
       *-----------------------------------------------------------------------------------------------
       *    Preparation variables
       *-----------------------------------------------------------------------------------------------
-           divide 12 into TauxRemuneration of Tab giving TauxRemPeriode *> Taux remuneration /mensuel
+      *    Taux remuneration/mensuel : celui de l'annee en cours si le referentiel
+      *    TauxRemunerationAnnee.csv en a un, sinon celui du produit (cf ChargeTauxAnnee)
+           Perform ChargeTauxAnnee
 
       ************montant net : Mont Brut - frais entree
            Move MontantSouscr of Saisie-Simulation to ValeurContrat *> Capital initial
@@ -647,7 +1785,34 @@
        SimulationCalculEpargne-trt.
            display M-ResetEcran
            display M-ResultatSimulation
-           OPEN OUTPUT FichierPrint. *> Print...
+
+           ACCEPT DateOperationContrat from date YYYYMMDD
+           ACCEPT HeureSimulation from time
+
+           String Annee of DateOperationContrat '-'
+               Mois of DateOperationContrat '-'
+               Jour of DateOperationContrat ' '
+               HeureSimuH ':'
+               HeureSimuMn ':'
+               HeureSimuSec
+               into HorodatageSimulation
+           end-string
+
+      *    Fichier CSV cumulatif : on ouvre en EXTEND pour ne pas ecraser les
+      *    simulations deja enregistrees par un client precedent, et on rajoute
+      *    une ligne d'entete avant chaque nouvelle simulation
+           OPEN EXTEND FichierPrint. *> Print...
+           evaluate FichierPrintStatus
+               when "00"
+                   move 1 to FichierPrintOk
+                   move "Horodatage;CodeProduit;DureeAns;TypeLigne;Mois;Annee;ValeurContrat;ValeurInterets;ValeurFraisContrat;ValeurFraisPrelSoc" to EnrFichierPrint
+                   write EnrFichierPrint
+               when other
+                   move 0 to FichierPrintOk
+                   move " Erreur ouverture fichier rapport simulation - code " & FichierPrintStatus to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+           end-evaluate
 
            perform CalculInteretAnnuel.
 
@@ -655,7 +1820,7 @@
       *    Debut CalculInteretAnnuel Valeur du contrat + vers programmés 03/04/2018
       *-----------------------------------------------------------------------------------------------
        CalculInteretAnnuel.
-           Perform until IndicateurMoisDureePart equal IndicateurMoisDureeTot 
+           Perform until IndicateurMoisDureePart equal IndicateurMoisDureeTot
                Perform Ajoute-VP
                Perform Enleve-RP
                Perform CalculInteretsMensuels
@@ -663,62 +1828,75 @@
 
            End-perform.
 
+      *    En mode comparatif (cf SimulationComparative) on ne fait tourner que le
+      *    calcul : l'historique pagine et la proposition de souscription ne
+      *    s'appliquent qu'a une simulation unique, pas a un scenario parmi 2 ou 3.
+           If ModeComparatifSimulation = 0
+               Perform AfficheHistoriqueSimulation
+           End-if.
+
       *-----------------------------------------------------------------------------------------------
       *   Aprés les calculs, on affiche les Totaux et on propose la souscription
       *-----------------------------------------------------------------------------------------------
            move ValeurContrat to ValeurContratDisplay
            move ValeurInterets to ValeurInteretsDisplay
            move ValeurFraisContrat to ValeurFraisContratDisplay
+           move zero to ValeurFraisPrelSocDisplay
 
-           Move ValeurContratDisplay to EnrFichierPrint
-           write EnrFichierPrint
-           move ValeurInteretsDisplay to EnrFichierPrint
-           write EnrFichierPrint
-           move ValeurFraisContratDisplay to EnrFichierPrint
-           write EnrFichierPrint
-           Close FichierPrint.
-
-           display M-infoContratSimulation
-
-           Move  9 to DonneesValides.
-           perform until DonneesValides = 0 or = 1
-            accept ChoixValideSimulation at line 25 col 60  foreground-color is 3 Highlight
-               Evaluate ChoixValideSimulation 
-                   When = 'o' OR = 'O'
-                       Move  1 to DonneesValides
-                   When = 'n' OR = 'N'
-                       Move  'A' to ChoixEcrSimulation *> On annule la saisie
-                       Move  0 to DonneesValides
-                   When other
-      *                accept ChoixValideSimulation at line 25 col 60  foreground-color is 3 Highlight
-               end-evaluate
+           move "Total" to TypeLigneSimulation
+           Perform EcritLigneSimulation
 
-           End-perform.
+           If FichierPrintOk = 1
+               Close FichierPrint
+           End-if.
+
+           If ModeComparatifSimulation = 0
+               display M-infoContratSimulation
+
+               Move  9 to DonneesValides
+               perform until DonneesValides = 0 or = 1
+                accept ChoixValideSimulation at line 25 col 60  foreground-color is 3 Highlight
+                   Evaluate ChoixValideSimulation
+                       When = 'o' OR = 'O'
+                           Move  1 to DonneesValides
+                       When = 'n' OR = 'N'
+                           Move  'A' to ChoixEcrSimulation *> On annule la saisie
+                           Move  0 to DonneesValides
+                       When other
+      *                    accept ChoixValideSimulation at line 25 col 60  foreground-color is 3 Highlight
+                   end-evaluate
+
+               End-perform
+           End-if.
 
       *-----------------------------------------------------------------------------------------------
       *    Selon periodicité M/T/S/A on rajoute les versements programmés
       *-----------------------------------------------------------------------------------------------
        Ajoute-VP.
+               Compute MoisEcoulesVP = IndicateurMoisDureePart + 1
                Evaluate PeriodeVPrg of Saisie-Simulation
                    When = 'M' or ='m' *> un verse à chaque periode
                        add MontantVersementP  to ValeurContrat
                        add MontantVersementP-tmp to ValeurFraisContrat
-       
-                   When = 'T' or = 't'*> un verse à chaque periode 03-06-09-12
-                       if IndicateurMois = 3 or = 6 or = 9 or = 12 then
+
+                   When = 'T' or = 't'*> un verse tous les 3 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 3 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
                            add MontantVersementP  to ValeurContrat
                            add MontantVersementP-tmp to ValeurFraisContrat
 
                        end-if
-                   
-                   When = 'S' or = 's'*> un verse à chaque periode 06-12
-                       if IndicateurMois = 6 or IndicateurMois = 12  then
+
+                   When = 'S' or = 's'*> un verse tous les 6 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 6 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
                            add MontantVersementP  to ValeurContrat
                            add MontantVersementP-tmp to ValeurFraisContrat
                        end-if
-       
-                   When = 'A' or ='a'*> un verse à chaque periode 12
-                       if IndicateurMois = 12  then
+
+                   When = 'A' or ='a'*> un verse tous les 12 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 12 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
                            add MontantVersementP  to ValeurContrat
                            add MontantVersementP-tmp to ValeurFraisContrat
                        end-if
@@ -730,29 +1908,43 @@
       *    Selon periodicité M/T/S/A on enleve les rachats programmés * en cours
       *-----------------------------------------------------------------------------------------------
        Enleve-RP.
+               Compute MoisEcoulesVP = IndicateurMoisDureePart + 1
                Evaluate PeriodeRPrg of Saisie-Simulation
                    When = 'M' or ='m' *> un rachat à chaque periode
-                       Subtract MontantRachatP From ValeurContrat
-                       add MontantRachatP-tmp to ValeurFraisContrat
-       
-                   When = 'T' or = 't'*> un rachat à chaque periode 03-06-09-12
-                       if IndicateurMois = 3 or = 6 or = 9 or = 12 then
-                           Subtract MontantRachatP  From ValeurContrat
+      *>  on bloque le rachat de la periode si le contrat n'a plus assez
+      *>  pour le couvrir, plutot que de laisser ValeurContrat (non signe) deborder
+                       if MontantRachatP <= ValeurContrat
+                           Subtract MontantRachatP From ValeurContrat
                            add MontantRachatP-tmp to ValeurFraisContrat
+                       end-if
+
+                   When = 'T' or = 't'*> un rachat tous les 3 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 3 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
+                           if MontantRachatP <= ValeurContrat
+                               Subtract MontantRachatP  From ValeurContrat
+                               add MontantRachatP-tmp to ValeurFraisContrat
+                           end-if
 
                        end-if
-                   
-                   When = 'S' or = 's'*> un rachat à chaque periode 06-12
-                       if IndicateurMois = 6 or IndicateurMois = 12  then
-                           Subtract MontantRachatP  From ValeurContrat
-                           add MontantRachatP-tmp to ValeurFraisContrat
+
+                   When = 'S' or = 's'*> un rachat tous les 6 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 6 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
+                           if MontantRachatP <= ValeurContrat
+                               Subtract MontantRachatP  From ValeurContrat
+                               add MontantRachatP-tmp to ValeurFraisContrat
+                           end-if
 
                        end-if
-       
-                   When = 'A' or ='a'*> un rachat à chaque periode 12
-                       if IndicateurMois = 12  then
-                           Subtract MontantRachatP  From ValeurContrat
-                           add MontantRachatP-tmp to ValeurFraisContrat
+
+                   When = 'A' or ='a'*> un rachat tous les 12 mois depuis le debut du contrat
+                       Divide MoisEcoulesVP by 12 giving QuotientEcheanceVP remainder ResteEcheanceVP
+                       if ResteEcheanceVP = 0
+                           if MontantRachatP <= ValeurContrat
+                               Subtract MontantRachatP  From ValeurContrat
+                               add MontantRachatP-tmp to ValeurFraisContrat
+                           end-if
                        end-if
                    When other
                        continue
@@ -762,14 +1954,22 @@
       *    Calcul Interets mensuels
       *-----------------------------------------------------------------------------------------------
        CalculInteretsMensuels.
+           Perform CalculTauxRemPeriode
            Multiply ValeurContrat by TauxRemPeriode giving CumulInterets of tableauCalcul(IndicateurMois)
            add CumulInterets of tableauCalcul(IndicateurMois) to ValeurInterets.
            add CumulInterets of tableauCalcul(IndicateurMois) to ValeurInteretsAnnee.
+      *    En capitalisation mensuelle les interets bruts du mois rejoignent le
+      *    capital tout de suite ; en capitalisation annuelle (valeur historique)
+      *    ils restent en reserve dans ValeurInteretsAnnee jusqu'a CalculValeursFinAnnee.
+           if CapitalisationInterets of Tab = '1'
+               add CumulInterets of tableauCalcul(IndicateurMois) to ValeurContrat
+           end-if.
            Move ValeurContrat to ValeurContratDisplay
            Move CumulInterets of tableauCalcul(IndicateurMois) to ValeurInteretsDisplay
 
       *-----------------------------------------------------------------------------------------------
-      *   On gére l'affichage...
+      *   On prepare l'affichage, mis en reserve dans HistoriqueSimulation : l'affichage lui-meme,
+      *   avec sa pagination avant/arriere, est fait apres coup par AfficheHistoriqueSimulation
       *-----------------------------------------------------------------------------------------------
            Move ValeurContratDisplay to ValeurContratDisplayG
            Move ValeurInteretsDisplay to ValeurInteretsDisplayG
@@ -777,27 +1977,19 @@
              '/'
              IndicateurAnnee
              INTO IndicateurMoisG
-      *    Move IndicateurMois to IndicateurMoisG 
-           move ValsContratDisplay to EnrFichierPrint *> Print...
-           Display ValsContratDisplay at line IndicateurLigne col 4 foreground-color is 3 Highlight
-           Write EnrFichierPrint *> Print...
-           Add 1 to IndicateurLigne
-           add 1 to IndicateurMois
-           add 1 to IndicateurMoisDureePart
-           
-           If IndicateurLigne > 20
-               move 7 to IndicateurLigne
-               move " Pressez Enter pour continuer >> " to LaInfoAide
-               Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight 
-               Accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
-               Display REsetInfoAide
-      * on reaffiche l'ecran pour eliminer les lignes parasites de l'ecran précedent
-               display M-ResetEcran
-               display M-ResultatSimulation
-               
-           Else
-               Continue
-           end-if.
+
+           Add 1 to IndicateurMoisDureePart
+
+           Move ValeurContratDisplayG to ValeurContratDisplayGH(IndicateurMoisDureePart)
+           Move ValeurInteretsDisplayG to ValeurInteretsDisplayGH(IndicateurMoisDureePart)
+           Move IndicateurMoisG to IndicateurMoisGH(IndicateurMoisDureePart)
+
+           move zero to ValeurFraisContratDisplay
+           move zero to ValeurFraisPrelSocDisplay
+           move "Mensuel" to TypeLigneSimulation
+           Perform EcritLigneSimulation *> Print...
+
+           add 1 to IndicateurMois.
 
 
       *-----------------------------------------------------------------------------------------------
@@ -806,31 +1998,126 @@
        CalculValeursFinAnnee.
                    move 1 to IndicateurMois *> on recommence l'année
                    add 1 to IndicateurAnnee
+                   Perform ChargeTauxAnnee *> le taux peut changer d'une annee a l'autre
                    Multiply ValeurInteretsAnnee by TauxPrelSociaux giving ValeurFraisPrelSoc *> - prel sociaux
                    Subtract ValeurFraisPrelSoc From ValeurInteretsAnnee giving ValeurInteretsNets
-                   add ValeurInteretsNets to ValeurContrat *> Capital + interets
+                   if CapitalisationInterets of Tab = '1'
+      *                Les interets bruts de l'annee sont deja dans ValeurContrat (ajoutes
+      *                mois par mois) : il ne reste qu'a en retirer le prelevement social.
+                       Subtract ValeurFraisPrelSoc From ValeurContrat
+                   else
+                       add ValeurInteretsNets to ValeurContrat *> Capital + interets
+                   end-if
                    Add ValeurFraisPrelSoc to ValeurFraisContrat *> pour le total des frais
                 
                    move ValeurContrat to ValeurContratDisplay *> print
                    move ValeurInteretsNets to ValeurInteretsDisplay
                    move ValeurFraisContrat to ValeurFraisContratDisplay
-                   move 0 to ValeurInteretsAnnee
-                   Move ValeurContratDisplay to EnrFichierPrint
-                   write EnrFichierPrint
-                   move ValeurInteretsDisplay to EnrFichierPrint
-                   write EnrFichierPrint
-                   move ValeurFraisContratDisplay to EnrFichierPrint
-                   write EnrFichierPrint. *> print
                    Move ValeurFraisPrelSoc to ValeurFraisPrelSocDisplay
-                   move ValeurFraisPrelSocDisplay to EnrFichierPrint
-                   write EnrFichierPrint. *> print
+                   move 0 to ValeurInteretsAnnee
 
+                   move "ClotureAnnee" to TypeLigneSimulation
+                   Perform EcritLigneSimulation *> print
+
+      *-----------------------------------------------------------------------------------------------
+      *   Affichage, apres coup, de l'historique mois par mois mis en reserve par CalculInteretsMensuels
+      *   (tableau HistoriqueSimulation) - permet la pagination avant ET arriere, ce qu'un affichage
+      *   au fil du curseur/de la boucle de calcul ne permettrait pas
+      *-----------------------------------------------------------------------------------------------
+       AfficheHistoriqueSimulation.
+           Move 1 to PageDebutSimulation
+           Move space to ChoixPageSimulation
+
+           Perform AffichePageSimulation
+               until ChoixPageSimulation = 'F'.
+
+       AffichePageSimulation.
+           display M-ResetEcran
+           display M-ResultatSimulation
+
+           Move 7 to IndicateurLigne
+           Move PageDebutSimulation to IndexMoisHistorique
+
+           Perform AfficheLigneHistoriqueSimulation
+               until IndexMoisHistorique > IndicateurMoisDureeTot or IndicateurLigne > 20
+
+           If IndexMoisHistorique > IndicateurMoisDureeTot
+               move " Pressez Enter pour continuer >> " to LaInfoAide
+               If PageDebutSimulation > 1
+                   move " Pressez Enter pour continuer, [P] page precedente >> " to LaInfoAide
+               end-if
+               Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight
+               Accept ChoixPageSimulation at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               Move Function Upper-case(ChoixPageSimulation) to ChoixPageSimulation
+
+               If ChoixPageSimulation = 'P' and PageDebutSimulation > 1
+                   Subtract 14 from PageDebutSimulation
+                   If PageDebutSimulation < 1
+                       Move 1 to PageDebutSimulation
+                   end-if
+               else
+                   Move 'F' to ChoixPageSimulation
+               end-if
+           else
+               move " Pressez Enter pour continuer, [P] page precedente >> " to LaInfoAide
+               Display LaInfoAide at line 25 col 1 foreground-color is 3 Highlight
+               Accept ChoixPageSimulation at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               Move Function Upper-case(ChoixPageSimulation) to ChoixPageSimulation
+
+               If ChoixPageSimulation = 'P' and PageDebutSimulation > 1
+                   Subtract 14 from PageDebutSimulation
+                   If PageDebutSimulation < 1
+                       Move 1 to PageDebutSimulation
+                   end-if
+               else
+                   Move IndexMoisHistorique to PageDebutSimulation
+               end-if
+           end-if.
+
+       AfficheLigneHistoriqueSimulation.
+           Display LigneHistoriqueSimulation(IndexMoisHistorique) at line IndicateurLigne col 4 foreground-color is 3 Highlight
+
+           Add 1 to IndicateurLigne
+           Add 1 to IndexMoisHistorique.
 
-       
       *-----------------------------------------------------------------------------------------------
       *    Fin CalculInteretAnnuel   03/04/2018
       *-----------------------------------------------------------------------------------------------
 
+      *-----------------------------------------------------------------------------------------------
+      *    Ecrit une ligne du rapport CSV de simulation sur FichierPrint : horodatage,
+      *    produit et duree simules en tete de chaque ligne, puis le libelle de ligne
+      *    (Mensuel / ClotureAnnee / Total) et les montants du moment. Les colonnes qui
+      *    ne s'appliquent pas a une ligne donnee sont blanchies par l'appelant avant le
+      *    Perform.
+      *-----------------------------------------------------------------------------------------------
+       EcritLigneSimulation.
+           String HorodatageSimulation            delimited by size
+               ';' CodeProduitE of ProduitEpargne  delimited by size
+               ';' PrevDureeCtr of Saisie-Simulation delimited by size
+               ';' TypeLigneSimulation             delimited by size
+               ';' IndicateurMois                  delimited by size
+               ';' IndicateurAnnee                 delimited by size
+               ';' ValeurContratDisplay            delimited by size
+               ';' ValeurInteretsDisplay           delimited by size
+               ';' ValeurFraisContratDisplay       delimited by size
+               ';' ValeurFraisPrelSocDisplay       delimited by size
+               into EnrLigneSimulation
+           end-string
+
+           If FichierPrintOk = 1
+               Move EnrLigneSimulation to EnrFichierPrint
+               Write EnrFichierPrint
+               if FichierPrintStatus not = "00"
+                   move " Erreur d'ecriture fichier rapport simulation - code " & FichierPrintStatus to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+                   move 0 to FichierPrintOk
+               end-if
+           End-if.
+
        SimulationCalculEpargne-fin.
 
            If DonneesValides = 1  *> le client a validé la simulation
@@ -857,10 +2144,14 @@
       *-----------------------------------------------------------------------------------------------
 
        GestionTiers-init. *> on recupere les variables depuis la simulation
-      *                      code produit, date ?, prev; durée, mont brut,vrspr, rchtprg, flag 0/1 + MTSA 
+      *                      code produit, date ?, prev; durée, mont brut,vrspr, rchtprg, flag 0/1 + MTSA
            Move space to ChoixInsertion
            move spaces to TiersSouscrBenef
-           Move spaces to VarTempString.
+           Move spaces to VarTempString
+      *    Un representant legal saisi pour un contrat de mineur ne doit pas
+      *    deborder sur le contrat suivant de la meme session (cf
+      *    InsertionDonnéesTiers-trt) - on repart toujours de 'N' ici.
+           Move 'N' to W-RepresentantSaisi.
 
 
 
@@ -874,22 +2165,67 @@
       **************************
            accept Intitule at line  7 col 10 required foreground-color is 3 Highlight .
            accept nom  at line  7 col 23 required foreground-color is 3 Highlight .
-           accept prenom  at line 7 col 55 required foreground-color is 3 Highlight.   
-      *    10 line  7 col 58 using TypeClient of TiersSouscrBenef pic x(20).   
+           Move nom of TiersSouscrBenef to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:20) to nom of TiersSouscrBenef
+           accept prenom  at line 7 col 55 required foreground-color is 3 Highlight.
+           Move prenom of TiersSouscrBenef to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:25) to prenom of TiersSouscrBenef
+      *    10 line  7 col 58 using TypeClient of TiersSouscrBenef pic x(20).
 
            accept NoRue at line 9 col 8 required foreground-color is 3 Highlight.
            accept Rue at line  9 col 22 required foreground-color is 3 Highlight.
+           Move Rue of TiersSouscrBenef to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:30) to Rue of TiersSouscrBenef
 
            accept CodePostal at line  11 col 8 required foreground-color is 3 Highlight.
            accept Ville at line  11 col 25 required foreground-color is 3 Highlight.
            accept Pays  at line  11 col 59 required foreground-color is 3 Highlight.
 
 
-           accept CodeBanqueT of TiersSouscrBenef at line  13 col 12 auto required background-color is 5 Foreground-color is 3 Highlight.
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CodeBanqueT of TiersSouscrBenef at line  13 col 12 auto required background-color is 5 Foreground-color is 3 Highlight
+               Move CodeBanqueT of TiersSouscrBenef to CodeBanque
+               EXEC SQL
+                   SELECT NomBanque INTO :NomBanque
+                   FROM Banque
+                   WHERE CodeBanque = :CodeBanque
+               END-EXEC
+               evaluate SQLCODE
+                   when 0
+                       move 1 to DonneesValides
+                   when 100
+                       move " Banque inconnue - voir Gestion des Banques " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   when other
+                       move 1 to DonneesValides
+               end-evaluate
+           end-perform.
            accept Codeguichet of TiersSouscrBenef at line  13 col 18 auto required background-color is 5 foreground-color is 3 Highlight.
            accept RacineCompte of TiersSouscrBenef at line  13 col 24 auto required background-color is 5 foreground-color is 3 Highlight.
            accept TypeCompte of TiersSouscrBenef at line  13 col 34 auto required background-color is 5 foreground-color is 3 Highlight .
-           accept CleRib of TiersSouscrBenef at line  13 col 37 auto required background-color is 5 foreground-color is 3 Highlight .
+
+           Compute RibSomme = 89 * CodeBanqueT of TiersSouscrBenef
+               + 15 * Codeguichet of TiersSouscrBenef
+               + 3 * RacineCompte of TiersSouscrBenef
+           Divide RibSomme by 97 giving RibQuotient remainder RibReste
+           Compute CleRibCalculee = 97 - RibReste
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CleRib of TiersSouscrBenef at line  13 col 37 auto required background-color is 5 foreground-color is 3 Highlight
+               If CleRib of TiersSouscrBenef = CleRibCalculee
+                   move 1 to DonneesValides
+               else
+                   move " Cle RIB invalide - verifiez banque/guichet/compte " to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
 
            accept Telephone at line  15 col 19 foreground-color is 3 Highlight.
 
@@ -898,10 +2234,34 @@
       *--------------------------------------------------------------------------------------
            
 
-           accept Courriel-avant at line 15 col 48 foreground-color is 3 Highlight.
-           accept Courriel-apres at line 15 col 66 foreground-color is 3 Highlight.
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept Courriel-avant at line 15 col 48 foreground-color is 3 Highlight
+               accept Courriel-apres at line 15 col 66 foreground-color is 3 Highlight
+
+               Move Courriel-avant to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:17) to Courriel-avant
+               Move Courriel-apres to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:15) to Courriel-apres
+
+               If Courriel-avant = spaces and Courriel-apres = spaces
+                   move 1 to DonneesValides
+               Else
+                   Move 0 to NbPointsDomaine
+                   Inspect Courriel-apres tallying NbPointsDomaine for all '.'
+                   If Courriel-avant <> spaces and Courriel-apres <> spaces
+                                       and NbPointsDomaine > 0
+                       move 1 to DonneesValides
+                   Else
+                       move " Adresse de courriel invalide - ex: nom@domaine.fr " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   End-if
+               End-if
+           end-perform.
 
-      * REMOVE SPACES -  A FAIRE    
            if Courriel-avant  <> '' or  Courriel-apres <> ''
                String Courriel-avant
                  '@' delimited by space
@@ -914,14 +2274,59 @@
 
            Display Courriel of TiersSouscrBenef at line 25 col 5 foreground-color is 3 Highlight.
 
+      *---------------------------------------------------------------------------------------------
+      * Date d'effet du contrat : prerempli au jour courant, mais l'operateur peut saisir une
+      * date anterieure quand le dossier est entre de facon retroactive (signature papier anterieure)
+      *---------------------------------------------------------------------------------------------
+           ACCEPT DateEffetContratEpargne from date YYYYMMDD
+           Move DateEffetContratEpargne to DateEffetSysteme *> borne haute : pas de date d'effet future
+
+           Display jour of DateEffetContratEpargne  at line 16 col 25 foreground-color is 3 Highlight
+           Display Mois of DateEffetContratEpargne  at line 16 col 28 foreground-color is 3 Highlight
+           Display annee of DateEffetContratEpargne at line 16 col 31 foreground-color is 3 Highlight
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               Accept jour of DateEffetContratEpargne  at line 16 col 25 foreground-color is 3 Highlight
+               Accept Mois of DateEffetContratEpargne  at line 16 col 28 foreground-color is 3 Highlight
+               Accept annee of DateEffetContratEpargne at line 16 col 31 foreground-color is 3 Highlight
+
+               Move jour of DateEffetContratEpargne  to DateEffetTestJour
+               Move Mois of DateEffetContratEpargne  to DateEffetTestMois
+               Move annee of DateEffetContratEpargne to DateEffetTestAnnee
+               Perform ValideDateEffet
+
+               If DateEffetTestOK = 'O'
+                   move 1 to DonneesValides
+               else
+                   move " Date d'effet non valide (anterieure ou egale a ce jour)" to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
+
       *---------------------------------------------------------------------------------------------
       * Verification âge : majeur...ou pas
       *---------------------------------------------------------------------------------------------
-           Accept jour of DateNaissanceTiers  at line 17 col 25  required foreground-color is 3 Highlight
-           Accept Mois of DateNaissanceTiers  at line 17 col 28  required foreground-color is 3 Highlight
-           Accept annee of DateNaissanceTiers  at line 17 col 31  required foreground-color is 3 Highlight
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               Accept jour of DateNaissanceTiers  at line 17 col 25  required foreground-color is 3 Highlight
+               Accept Mois of DateNaissanceTiers  at line 17 col 28  required foreground-color is 3 Highlight
+               Accept annee of DateNaissanceTiers  at line 17 col 31  required foreground-color is 3 Highlight
 
-           ACCEPT DateEffetContratEpargne from date YYYYMMDD
+               Move annee of DateNaissanceTiers to DateNaissTestAnnee
+               Move Mois of DateNaissanceTiers to DateNaissTestMois
+               Move jour of DateNaissanceTiers to DateNaissTestJour
+               Perform ValideDateNaissance
+
+               If DateNaissTestOK = 'O'
+                   move 1 to DonneesValides
+               else
+                   move " Date de naissance non valide" to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
 
             String annee of DateEffetContratEpargne '-'
              Mois of DateEffetContratEpargne  '-'
@@ -966,14 +2371,15 @@
                         end-evaluate
                End-perform
 
+               Perform GestionPartageBeneficiaires
+
            Else
                Move 'N' to IsSouscr
                display 'Non' at line 17 col 48  Foreground-color is 3 Highlight
-               move " Attention : Le souscr doit etre majeur ! Souscription annulee" to LaInfoAide
+               move " Souscripteur mineur - saisie du representant legal " to LaInfoAide
                display InfoAide
-               Move 'A' to ChoixInsertion 
-               Accept ChoixInsertion at line 20 col 75 foreground-color is 3 Highlight
                Display REsetInfoAide
+               Perform GestionRepresentantLegal
            End-if
 
       * A priori toutes les données sont correctes
@@ -983,7 +2389,7 @@
       *    if nom = "" move 0 to DonneeCorrect.
  
 
-           If W-BenefSaisi = false and LaInfoAide  <> " Attention : Le souscr doit etre majeur ! Souscription annulee"
+           If W-BenefSaisi = false and IsSouscr <> 'N'
                Move space to ChoixInsertion
                Accept ChoixInsertion at line 20 col 75 foreground-color is 3 Highlight
       *    end-if
@@ -1000,7 +2406,7 @@
       *                    continue
                        
                  When = 'V'*> on valide la simulation verifiant les valeurs saisies
-                            if IsBenef = 'Non' And W-BenefSaisi = false
+                            if IsBenef = 'Non' And W-BenefSaisi = false and IsSouscr <> 'N'
                                perform GestionTiersBenef
                             End-if
                             Perform InsertionDonnéesTiers
@@ -1015,38 +2421,208 @@
 
        GestionTiers-fin.
            continue.
-  
 
-      ***************************************************************************************
-      ***************************************************************************************
-      * Test des couleurs de l'écran
-      ***************************************************************************************
-      ***************************************************************************************
-       TestCouleur.
-           move 0 to CouleurFondEcran.
-           perform TestCouleurAffichage until CouleurFondEcran = 64  .
-           
-       TestCouleurAffichage.
-           add 1 to CouleurFondEcran.
-           display M-TestCouleur.
-           display " Couleur de fond = " line 1 col 1 with no advancing.
-           display CouleurFondEcran with no advancing.
-           accept CouleurSaisie.
-           
-      *-----------------------------------------------------------------------------------------------
-      *    test age - a placer en call externe su
-      *-----------------------------------------------------------------------------------------------
-       test-age.
-           display M-ResetEcran.
+      *---------------------------------------------------------------------------------------------
+      * Partage d'un contrat entre plusieurs beneficiaires : par defaut le beneficiaire principal
+      * (Souscripteur si Isbenef='O', sinon le TiersBenef qui vient d'etre saisi) recoit 100%, mais
+      * l'operateur peut demander un partage avec 1 a 3 beneficiaires supplementaires - chacun est
+      * saisi via GestionTiersBenef (meme ecran que le beneficiaire principal) puis recopie dans
+      * BeneficiairesSupplementaires, jusqu'a ce que le total des pourcentages atteigne 100
+      *---------------------------------------------------------------------------------------------
+       GestionPartageBeneficiaires.
+           Move 100 to PctBenefPrincipal
+           Move 0 to NbBenefSup
+           Move spaces to BeneficiairesSupplementaires
+
+           Move " Partager ce contrat entre plusieurs beneficiaires (O/N) ? " to LaInfoAide
+           display InfoAide
+           Accept ChoixPartageBenef at line 24 col 64 foreground-color is 3 Highlight
+           Display REsetInfoAide
+
+           if ChoixPartageBenef = 'o' or = 'O'
+               Perform SaisiePartageBeneficiaires
+           end-if.
 
-           Accept jour of DateNaissanceTiers  at line 17 col 25
-           Accept Mois of DateNaissanceTiers  at line 17 col 28
-           Accept annee of DateNaissanceTiers  at line 17 col 31
+       SaisiePartageBeneficiaires.
+           move 0 to PctBenefTotal
+           Perform until PctBenefTotal = 100
+               move 0 to DonneesValides
+               Perform until DonneesValides = 1
+                   Display " Pourcentage du beneficiaire principal (1-99) :" at line 24 col 2 foreground-color is 3 Highlight
+                   Accept PctBenefPrincipal at line 24 col 51 foreground-color is 3 Highlight
+                   if PctBenefPrincipal > 0 and PctBenefPrincipal < 100
+                       move 1 to DonneesValides
+                   else
+                       move " Saisie non valide : un pourcentage entre 1 et 99" to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   end-if
+               end-perform
 
-           ACCEPT DateEffetContratEpargne from date YYYYMMDD
+               Move 0 to NbBenefSup
+               Move spaces to BeneficiairesSupplementaires
+               Move PctBenefPrincipal to PctBenefTotal
+               Move 'O' to ChoixAutreBenef
 
-           Call 'CalculAge' USING DateNaissanceTiers, DateEffetContratEpargne, AgeTiers.
-      *  
+               Perform SaisieBenefSup
+                   until (ChoixAutreBenef <> 'O' and ChoixAutreBenef <> 'o')
+                      or NbBenefSup = 3
+                      or PctBenefTotal = 100
+
+               if PctBenefTotal <> 100
+                   move " Saisie non valide : le total des pourcentages doit atteindre 100" to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
+
+       SaisieBenefSup.
+           Move spaces to TiersBenef
+           perform GestionTiersBenef
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               Display " Pourcentage de ce beneficiaire :" at line 24 col 2 foreground-color is 3 Highlight
+               Accept PctBenefSupSaisi at line 24 col 37 foreground-color is 3 Highlight
+               if PctBenefSupSaisi > 0 and PctBenefTotal + PctBenefSupSaisi <= 100
+                   move 1 to DonneesValides
+               else
+                   move " Saisie non valide : le total des pourcentages doit rester <= 100" to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
+
+           Add 1 to NbBenefSup
+           Move IdTiersB       to IdTiersBS(NbBenefSup)
+           Move CodeBanqueTB   to CodeBanqueTBS(NbBenefSup)
+           Move CodeGuichetB   to CodeGuichetBS(NbBenefSup)
+           Move RacineCompteB  to RacineCompteBS(NbBenefSup)
+           Move TypeCompteB    to TypeCompteBS(NbBenefSup)
+           Move CleRibB        to CleRibBS(NbBenefSup)
+           Move IntituleB      to IntituleBS(NbBenefSup)
+           Move PrenomB        to PrenomBS(NbBenefSup)
+           Move NomB           to NomBS(NbBenefSup)
+           Move NoRueB         to NoRueBS(NbBenefSup)
+           Move RueB           to RueBS(NbBenefSup)
+           Move CodePostalB    to CodePostalBS(NbBenefSup)
+           Move VilleB         to VilleBS(NbBenefSup)
+           Move PaysB          to PaysBS(NbBenefSup)
+           Move TelephoneB     to TelephoneBS(NbBenefSup)
+           Move CourrielB      to CourrielBS(NbBenefSup)
+           Move DateNaissanceB to DateNaissanceBS(NbBenefSup)
+           Move LienParenteB   to LienParenteBS(NbBenefSup)
+           Move PctBenefSupSaisi to PourcentageBS(NbBenefSup)
+           Add PctBenefSupSaisi to PctBenefTotal
+
+           if PctBenefTotal < 100 and NbBenefSup < 3
+               Move " Ajouter un autre beneficiaire (O/N) ? " to LaInfoAide
+               display InfoAide
+               Accept ChoixAutreBenef at line 24 col 41 foreground-color is 3 Highlight
+               Display REsetInfoAide
+           else
+               Move 'N' to ChoixAutreBenef
+           end-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Verification calendaire d'une date de naissance saisie : appelant place l'annee/mois/jour a
+      * tester dans DateNaissTestAnnee/Mois/Jour puis appelle ce paragraphe, qui repond dans
+      * DateNaissTestOK ('O' ou 'N') - jour plausible pour le mois (bissextile compris pour fevrier)
+      * et annee dans une plage raisonnable (1900 a l'annee en cours)
+      *---------------------------------------------------------------------------------------------
+       ValideDateNaissance.
+           Move 'O' to DateNaissTestOK
+           Move 'N' to AnneeBissextile
+
+           Divide DateNaissTestAnnee by 4 giving AnneeQuotient remainder AnneeReste4
+           Divide DateNaissTestAnnee by 100 giving AnneeQuotient remainder AnneeReste100
+           Divide DateNaissTestAnnee by 400 giving AnneeQuotient remainder AnneeReste400
+           If AnneeReste4 = 0 and (AnneeReste100 not = 0 or AnneeReste400 = 0)
+               Move 'O' to AnneeBissextile
+           End-if
+
+           If DateNaissTestMois < 1 or DateNaissTestMois > 12
+               Move 'N' to DateNaissTestOK
+           Else
+               Move JoursMoisMax(DateNaissTestMois) to JoursMoisMaxCourant
+               If DateNaissTestMois = 2 and AnneeBissextile = 'O'
+                   Move 29 to JoursMoisMaxCourant
+               End-if
+               If DateNaissTestJour < 1 or DateNaissTestJour > JoursMoisMaxCourant
+                   Move 'N' to DateNaissTestOK
+               End-if
+           End-if
+
+           If DateNaissTestAnnee < 1900 or
+              DateNaissTestAnnee > Annee of DateEffetContratEpargne
+               Move 'N' to DateNaissTestOK
+           End-if.
+
+      *---------------------------------------------------------------------------------------------
+      * Verification calendaire d'une date d'effet de contrat saisie (souscription retroactive) :
+      * meme principe que ValideDateNaissance (jour plausible pour le mois, bissextile compris),
+      * mais l'annee ne peut pas depasser celle de DateEffetSysteme (le jour courant) - on ne
+      * saisit pas de date d'effet dans le futur. Appelant place l'annee/mois/jour a tester dans
+      * DateEffetTestAnnee/Mois/Jour puis appelle ce paragraphe, qui repond dans DateEffetTestOK
+      *---------------------------------------------------------------------------------------------
+       ValideDateEffet.
+           Move 'O' to DateEffetTestOK
+           Move 'N' to AnneeBissextile
+
+           Divide DateEffetTestAnnee by 4 giving AnneeQuotient remainder AnneeReste4
+           Divide DateEffetTestAnnee by 100 giving AnneeQuotient remainder AnneeReste100
+           Divide DateEffetTestAnnee by 400 giving AnneeQuotient remainder AnneeReste400
+           If AnneeReste4 = 0 and (AnneeReste100 not = 0 or AnneeReste400 = 0)
+               Move 'O' to AnneeBissextile
+           End-if
+
+           If DateEffetTestMois < 1 or DateEffetTestMois > 12
+               Move 'N' to DateEffetTestOK
+           Else
+               Move JoursMoisMax(DateEffetTestMois) to JoursMoisMaxCourant
+               If DateEffetTestMois = 2 and AnneeBissextile = 'O'
+                   Move 29 to JoursMoisMaxCourant
+               End-if
+               If DateEffetTestJour < 1 or DateEffetTestJour > JoursMoisMaxCourant
+                   Move 'N' to DateEffetTestOK
+               End-if
+           End-if
+
+           If DateEffetTestAnnee < 1900 or
+              DateEffetTestAnnee > Annee of DateEffetSysteme
+               Move 'N' to DateEffetTestOK
+           End-if.
+
+      ***************************************************************************************
+      ***************************************************************************************
+      * Test des couleurs de l'écran
+      ***************************************************************************************
+      ***************************************************************************************
+       TestCouleur.
+           move 0 to CouleurFondEcran.
+           perform TestCouleurAffichage until CouleurFondEcran = 64  .
+           
+       TestCouleurAffichage.
+           add 1 to CouleurFondEcran.
+           display M-TestCouleur.
+           display " Couleur de fond = " line 1 col 1 with no advancing.
+           display CouleurFondEcran with no advancing.
+           accept CouleurSaisie.
+           
+      *-----------------------------------------------------------------------------------------------
+      *    test age - a placer en call externe su
+      *-----------------------------------------------------------------------------------------------
+       test-age.
+           display M-ResetEcran.
+
+           Accept jour of DateNaissanceTiers  at line 17 col 25
+           Accept Mois of DateNaissanceTiers  at line 17 col 28
+           Accept annee of DateNaissanceTiers  at line 17 col 31
+
+           ACCEPT DateEffetContratEpargne from date YYYYMMDD
+
+           Call 'CalculAge' USING DateNaissanceTiers, DateEffetContratEpargne, AgeTiers.
+      *  
            Display AgeTiers 'ans'.
            accept option.
 
@@ -1056,90 +2632,203 @@
            perform InsertionDonnéesTiers-fin.
 
        InsertionDonnéesTiers-init.
-           Move 0 to DonneesValides
+           Move 1 to DonneesValides
            Call 'ConnectSQL' using cnxDb.
 
            If SQLCODE <> 0
                Display " Erreur de connection à la base des données Abeilles"  at line 24 col 2
+               Move 0 to DonneesValides
            else
                continue
            end-if.
 
+           EXEC SQL
+               SET AUTOCOMMIT OFF
+           END-EXEC.
+
        InsertionDonnéesTiers-trt.
 
-      ***** On recupére l'index de la table tiers et on l'incrément de 1 ********************* 
-           If W-BenefSaisi = True
+      ***** On recherche un Tiers existant (Nom/Prenom/DateNaissance) avant d'en creer un nouveau ****
+           If DonneesValides = 1 and W-BenefSaisi = True
                EXEC SQL
-                   Select MAX(IdTiers) into :IdTiersB from TiersSB
+                   Select IdTiers into :IdTiersB from TiersSB
+                   Where Nom = :NomB and Prenom = :PrenomB
+                         and DateNaissance = :DateNaissanceB
                End-EXEC
-       
-               Add 1 to IdTiersB
+               evaluate SQLCODE
+                   when 0
+      *                Tiers deja connu : on le reutilise, pas de nouvelle ligne TiersSB
+                       Display " Beneficiaire existant reutilise : Tiers " IdTiersB at line 24 Col 2 foreground-color is 3 highlight
+                       move IdTiersB to TiersBeneficPC
+                   when 100
+                       EXEC SQL
+                           Select MAX(IdTiers) into :IdTiersB from TiersSB
+                       End-EXEC
+
+                       Add 1 to IdTiersB
       *    -----------------------------------------------------------------------------------------------
-      *     Insertion Tiers Beneficiaire # et insertion dans la table 
+      *     Insertion Tiers Beneficiaire # et insertion dans la table
       *    -----------------------------------------------------------------------------------------------
-               exec sql
-                   INSERT INTO TiersSB
-                        (IdTiers
-                        ,CodeBanque
-                        ,CodeGuichet
-                        ,RacineCompte
-                        ,TypeCompte
-                        ,CleRib
-                        ,Intitule
-                        ,Prenom
-                        ,Nom
-                        ,NoRue
-                        ,Rue
-                        ,CodePostal
-                        ,Ville
-                        ,Pays 
-                        ,Telephone
-                        ,Courriel
-                        ,DateNaissance)
-                    VALUES
-                        (:IdTiersB
-                        ,:CodeBanqueTB
-                        ,:CodeGuichetB
-                        ,:RacineCompteB
-                        ,:TypeCompteB
-                        ,:CleRibB
-                        ,:IntituleB
-                        ,:PrenomB
-                        ,:NomB
-                        ,:NoRueB
-                        ,:RueB
-                        ,:CodePostalB
-                        ,:VilleB
-                        ,:Pays 
-                        ,:TelephoneB
-                        ,:CourrielB
-                        ,:DateNaissanceB)
-
-               end-exec
-               If SQLCODE <>0  
-                   Display " Erreur TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight 
-               else
-                   Move 1 to DonneesValides
-                   move IdTiersB to TiersBeneficPC
-               end-if
+                       exec sql
+                           INSERT INTO TiersSB
+                                (IdTiers
+                                ,CodeBanque
+                                ,CodeGuichet
+                                ,RacineCompte
+                                ,TypeCompte
+                                ,CleRib
+                                ,Intitule
+                                ,Prenom
+                                ,Nom
+                                ,NoRue
+                                ,Rue
+                                ,CodePostal
+                                ,Ville
+                                ,Pays
+                                ,Telephone
+                                ,Courriel
+                                ,DateNaissance
+                                ,LienParente)
+                            VALUES
+                                (:IdTiersB
+                                ,:CodeBanqueTB
+                                ,:CodeGuichetB
+                                ,:RacineCompteB
+                                ,:TypeCompteB
+                                ,:CleRibB
+                                ,:IntituleB
+                                ,:PrenomB
+                                ,:NomB
+                                ,:NoRueB
+                                ,:RueB
+                                ,:CodePostalB
+                                ,:VilleB
+                                ,:Pays
+                                ,:TelephoneB
+                                ,:CourrielB
+                                ,:DateNaissanceB
+                                ,:LienParenteB)
+
+                       end-exec
+                       If SQLCODE <>0
+                           Display " Erreur TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                           Move 0 to DonneesValides
+                       else
+                           move IdTiersB to TiersBeneficPC
+                       end-if
+                   when other
+                       Display " Erreur recherche TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+               end-evaluate
+           End-if.
 
+      ***** On recherche un Tiers existant (Nom/Prenom/DateNaissance) avant d'en creer un nouveau - representant legal ****
+           If DonneesValides = 1 and W-RepresentantSaisi = 'O'
+               EXEC SQL
+                   Select IdTiers into :IdTiersR from TiersSB
+                   Where Nom = :NomR and Prenom = :PrenomR
+                         and DateNaissance = :DateNaissanceR
+               End-EXEC
+               evaluate SQLCODE
+                   when 0
+      *                Tiers deja connu : on le reutilise, pas de nouvelle ligne TiersSB
+                       Display " Representant legal existant reutilise : Tiers " IdTiersR at line 24 Col 2 foreground-color is 3 highlight
+                       move IdTiersR to TiersRepresentantPC
+                   when 100
+                       EXEC SQL
+                           Select MAX(IdTiers) into :IdTiersR from TiersSB
+                       End-EXEC
+
+                       Add 1 to IdTiersR
+      *    -----------------------------------------------------------------------------------------------
+      *     Insertion Tiers Representant legal # et insertion dans la table
+      *    -----------------------------------------------------------------------------------------------
+                       exec sql
+                           INSERT INTO TiersSB
+                                (IdTiers
+                                ,CodeBanque
+                                ,CodeGuichet
+                                ,RacineCompte
+                                ,TypeCompte
+                                ,CleRib
+                                ,Intitule
+                                ,Prenom
+                                ,Nom
+                                ,NoRue
+                                ,Rue
+                                ,CodePostal
+                                ,Ville
+                                ,Pays
+                                ,Telephone
+                                ,Courriel
+                                ,DateNaissance)
+                            VALUES
+                                (:IdTiersR
+                                ,:CodeBanqueTR
+                                ,:CodeGuichetR
+                                ,:RacineCompteR
+                                ,:TypeCompteR
+                                ,:CleRibR
+                                ,:IntituleR
+                                ,:PrenomR
+                                ,:NomR
+                                ,:NoRueR
+                                ,:RueR
+                                ,:CodePostalR
+                                ,:VilleR
+                                ,:PaysR
+                                ,:TelephoneR
+                                ,:CourrielR
+                                ,:DateNaissanceR)
+
+                       end-exec
+                       If SQLCODE <>0
+                           Display " Erreur TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                           Move 0 to DonneesValides
+                       else
+                           move IdTiersR to TiersRepresentantPC
+                       end-if
+                   when other
+                       Display " Erreur recherche TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+               end-evaluate
            End-if.
 
 
-      ********** On recupére l'index de la table tiers et on l'incrément de 1 ********************* 
-           EXEC SQL
-               Select MAX(IdTiers) into :IdTiers from TiersSB
-           End-EXEC.
-       
-           Add 1 to IdTiers of TiersSouscrBenef
-           move IdTiers of TiersSouscrBenef to TiersSouscrPC.
-           If W-BenefSaisi = FALSE move IdTiers of TiersSouscrBenef to TiersBeneficPC.
+      ***** On recherche un Tiers existant (Nom/Prenom/DateNaissance) avant d'en creer un nouveau ****
+           Move 0 to TiersSouscrReutilise
+           If DonneesValides = 1
+               EXEC SQL
+                   Select IdTiers into :IdTiers from TiersSB
+                   Where Nom = :Nom and Prenom = :Prenom
+                         and DateNaissance = :DateNaissance
+               End-EXEC
+               evaluate SQLCODE
+                   when 0
+      *                Tiers deja connu : on le reutilise comme souscripteur, pas de nouvelle ligne
+                       move 1 to TiersSouscrReutilise
+                       Display " Souscripteur existant reutilise : Tiers " IdTiers at line 24 Col 2 foreground-color is 3 highlight
+                   when 100
+                       EXEC SQL
+                           Select MAX(IdTiers) into :IdTiers from TiersSB
+                       End-EXEC
+                       Add 1 to IdTiers of TiersSouscrBenef
+                   when other
+                       Display " Erreur recherche TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+               end-evaluate
+
+               move IdTiers of TiersSouscrBenef to TiersSouscrPC
+               If W-BenefSaisi = FALSE move IdTiers of TiersSouscrBenef to TiersBeneficPC
+               If W-RepresentantSaisi <> 'O' move IdTiers of TiersSouscrBenef to TiersRepresentantPC
+           end-if.
 
       *    Display IdTiers.
-            
+
       *-----------------------------------------------------------------------------------------------
-      * Insertion Tiers
+      * Insertion Tiers - uniquement si on n'a pas reutilise un Tiers existant
       *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1 and TiersSouscrReutilise = 0
            exec sql
                INSERT INTO TiersSB
                         (IdTiers
@@ -1155,7 +2844,7 @@
                         ,Rue
                         ,CodePostal
                         ,Ville
-                        ,Pays 
+                        ,Pays
                         ,Telephone
                         ,Courriel
                         ,DateNaissance)
@@ -1173,116 +2862,344 @@
                     ,:Rue
                     ,:CodePostal
                     ,:Ville
-                    ,:Pays 
+                    ,:Pays
                     ,:Telephone
                     ,:Courriel
                     ,:DateNaissance)
 
-           end-exec.
-           If SQLCODE <>0  
-               Display " Erreur : TiersSB " SQLCODE at line 24 Col 2 foreground-color is 2 highlight 
-           else
-               Move 1 to DonneesValides
+           end-exec
+           If SQLCODE <>0
+               Display " Erreur : TiersSB " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+               Move 0 to DonneesValides
+           end-if
            end-if.
       *-----------------------------------------------------------------------------------------------
-      * Contrat lié au Tiers - Incrementation de l'index
-      *-----------------------------------------------------------------------------------------------    
+      * Contrat lié au Tiers - Compteur de contrat par produit (verrouille la ligne
+      * jusqu'au commit/rollback de fin, deux operateurs ne peuvent plus recevoir
+      * le meme NoContrat pour le meme produit)
+      *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1
+               Move CodeProduitParam to CodeProduitCC
+               EXEC SQL
+                   UPDATE CompteurContrat
+                   SET DernierNoContrat = DernierNoContrat + 1
+                   WHERE CodeProduit = :CodeProduitCC
+               END-EXEC
 
+               If SQLCODE = 100
+      *            Pas encore de compteur pour ce produit - on l'amorce depuis l'existant
                    EXEC SQL
                        Select MAX(NoContrat) into :NoContratPC from ProduitsClient
-                       Where CodeProduit = :CodeProduitParam;
-                   End-EXEC.
-       
-                   Add 1 to NoContratPC
-                   Move 1 to EtatProduitPC
+                       Where CodeProduit = :CodeProduitParam
+                   End-EXEC
 
-      *            Display NoContratPC
+                   Add 1 to NoContratPC
 
+                   EXEC SQL
+                       INSERT INTO CompteurContrat
+                           (CodeProduit, DernierNoContrat)
+                       VALUES
+                           (:CodeProduitCC, :NoContratPC)
+                   END-EXEC
 
                    If SQLCODE <> 0
-                       Display " Erreur de connection à la base des données Max(Nocontrat)" at line 24 Col 2 foreground-color is 2 highlight 
+                       Display " Erreur : CompteurContrat " at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+                   end-if
+               else
+                   If SQLCODE <> 0
+                       Display " Erreur de connection à la base des données CompteurContrat" at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+                   end-if
 
-                   else
-                       Move 1 to DonneesValides
+                   If DonneesValides = 1
+                       continue
+                       EXEC SQL
+                           Select DernierNoContrat into :NoContratPC
+                           from CompteurContrat
+                           Where CodeProduit = :CodeProduitCC
+                       End-EXEC
                    end-if
+               end-if
+
+               Move 1 to EtatProduitPC
+           end-if.
       *-----------------------------------------------------------------------------------------------
       *         Insertion données contrat liés au Tiers
       *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1
+               Multiply MontantSouscrPC by FraisEntree of Tab giving FraisContratTmp
+               Subtract FraisContratTmp from MontantSouscrPC giving ValeurCourantePC
+               Move CodeOperateur to OperateurPC
 
-                   exec sql
-                       INSERT INTO ProduitsClient
-                            (CodeProduit
-                            ,NoContrat
-                            ,TiersSouscr
-                            ,TiersBenefic
-                            ,MontantSouscr
-                            ,DateEffet
-                            ,VersPrg
-                            ,PeriodeVPrg
-                            ,MontantVPrg
-                            ,RachatPrg
-                            ,PeriodeRPrg
-                            ,MontantRPrg
-                            ,EtatProduit)
-                       VALUES
-                            (:CodeProduitParam
-                            ,:NoContratPC
-                            ,:TiersSouscrPC
-                            ,:TiersBeneficPC
-                            ,:MontantSouscrPC
-                            ,:DateEffetPC
-                            ,:VersPrgPC 
-                            ,:PeriodeVPrgPC
-                            ,:MontantVPrgPC
-                            ,:RachatPrgPC
-                            ,:PeriodeRPrgPC
-                            ,:MontantRPrgPC
-                            ,:EtatProduitPC)
-                   end-exec
+               exec sql
+                   INSERT INTO ProduitsClient
+                        (CodeProduit
+                        ,NoContrat
+                        ,TiersSouscr
+                        ,TiersBenefic
+                        ,MontantSouscr
+                        ,DateEffet
+                        ,VersPrg
+                        ,PeriodeVPrg
+                        ,MontantVPrg
+                        ,RachatPrg
+                        ,PeriodeRPrg
+                        ,MontantRPrg
+                        ,EtatProduit
+                        ,ValeurCourante
+                        ,Representant
+                        ,Operateur
+                        ,DureeContrat)
+                   VALUES
+                        (:CodeProduitParam
+                        ,:NoContratPC
+                        ,:TiersSouscrPC
+                        ,:TiersBeneficPC
+                        ,:MontantSouscrPC
+                        ,:DateEffetPC
+                        ,:VersPrgPC
+                        ,:PeriodeVPrgPC
+                        ,:MontantVPrgPC
+                        ,:RachatPrgPC
+                        ,:PeriodeRPrgPC
+                        ,:MontantRPrgPC
+                        ,:EtatProduitPC
+                        ,:ValeurCourantePC
+                        ,:TiersRepresentantPC
+                        ,:OperateurPC
+                        ,:DureeContratPC)
+               end-exec
 
-                   If SQLCODE <>0  
-                       Display " Erreur : ProduitsClient "  at line 24 Col 2 foreground-color is 2 highlight 
-                       Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight 
+               If SQLCODE <>0
+                   Display " Erreur : ProduitsClient "  at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+                   Move 0 to DonneesValides
+               end-if
+           end-if.
 
-                   else
-                       continue
-                   end-if.
+      *-----------------------------------------------------------------------------------------------
+      *     Partage du contrat entre plusieurs beneficiaires - une ligne par beneficiaire (le
+      *     principal, puis chaque beneficiaire supplementaire saisi par GestionPartageBeneficiaires)
+      *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1
+               Perform InsertionBeneficiairesContrat
+           end-if.
 
       *-----------------------------------------------------------------------------------------------
       *     Insertion Operation de souscription dans la table Operations compte
       *-----------------------------------------------------------------------------------------------
-                  Move CodeProduitParam to CodeProduitOC
-                  Move NoContratPC to NoContratOC
-                  Move 'S' to TypeOperationOC
-                  Move 1 to NoOperationOC
-                  Move MontantSouscrPC to MontantOperationOC
-                  Move DateEffetPC to DateOperationOC
+           If DonneesValides = 1
+               Move CodeProduitParam to CodeProduitOC
+               Move NoContratPC to NoContratOC
+               Move 'S' to TypeOperationOC
+               Move 1 to NoOperationOC
+               Move MontantSouscrPC to MontantOperationOC
+               Move DateEffetPC to DateOperationOC
+               Move CodeOperateur to OperateurOC
 
-                   exec sql
-                       INSERT INTO OperationsCompte
-					            (CodeProduit
-					            ,NoContrat
-					            ,NoOperation
-					            ,TypeOperation
-					            ,MontantOperation
-					            ,DateOperation)
+               exec sql
+                   INSERT INTO OperationsCompte
+					        (CodeProduit
+					        ,NoContrat
+					        ,NoOperation
+					        ,TypeOperation
+					        ,MontantOperation
+					        ,DateOperation
+					        ,Operateur)
 					   VALUES
-					            (:CodeProduitOC
-					            ,:NoContratOC
-					            ,:NoOperationOC
-					            ,:TypeOperationOC
-					            ,:MontantOperationOC
-					            ,:DateOperationOC )
-                      end-exec
+					        (:CodeProduitOC
+					        ,:NoContratOC
+					        ,:NoOperationOC
+					        ,:TypeOperationOC
+					        ,:MontantOperationOC
+					        ,:DateOperationOC
+					        ,:OperateurOC )
+               end-exec
 
-                   If SQLCODE <> 0
-                       Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight 
-                       Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight 
+               If SQLCODE <> 0
+                   Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+                   Move 0 to DonneesValides
+               end-if
+           end-if.
 
-                   else
-                       Move 1 to DonneesValides
-                   end-if.
+      *-----------------------------------------------------------------------------------------------
+      *     Insertion des frais d'entree, en propre ligne 'F', dans Operations Compte
+      *     (visibles a l'audit au lieu d'etre seulement le creux entre brut et net)
+      *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1
+               Add 1 to NoOperationOC
+               Move 'F' to TypeOperationOC
+               Move FraisContratTmp to MontantOperationOC
+
+               exec sql
+                   INSERT INTO OperationsCompte
+						        (CodeProduit
+						        ,NoContrat
+						        ,NoOperation
+						        ,TypeOperation
+						        ,MontantOperation
+						        ,DateOperation
+						        ,Operateur)
+						   VALUES
+						        (:CodeProduitOC
+						        ,:NoContratOC
+						        ,:NoOperationOC
+						        ,:TypeOperationOC
+						        ,:MontantOperationOC
+						        ,:DateOperationOC
+						        ,:OperateurOC )
+               end-exec
+
+               If SQLCODE <> 0
+                   Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+                   Move 0 to DonneesValides
+               end-if
+           end-if.
+
+      *-----------------------------------------------------------------------------------------------
+      *     Validation (commit) ou annulation (rollback) groupee de la souscription
+      *-----------------------------------------------------------------------------------------------
+           If DonneesValides = 1
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           else
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               move " Erreur : souscription annulee, rien n'a ete enregistre " to LaInfoAide
+               display InfoAide
+               Accept FinInsertion at line 25 col 75
+               Display REsetInfoAide
+           end-if.
+
+
+      *---------------------------------------------------------------------------------------------
+      * Insertion d'une ligne BeneficiairesContrat par beneficiaire du contrat : le principal
+      * (TiersBeneficPC, deja recherche/cree ci-dessus) avec PctBenefPrincipal, puis un beneficiaire
+      * supplementaire par tour de InsertionBenefSup (recherche/creation TiersSB identique au
+      * beneficiaire principal, puis insertion BeneficiairesContrat) jusqu'a NbBenefSup
+      *---------------------------------------------------------------------------------------------
+       InsertionBeneficiairesContrat.
+           exec sql
+               INSERT INTO BeneficiairesContrat
+                    (CodeProduit, NoContrat, TiersBenefic, Pourcentage)
+               VALUES
+                    (:CodeProduitParam, :NoContratPC, :TiersBeneficPC, :PctBenefPrincipal)
+           end-exec
+           If SQLCODE <> 0
+               Display " Erreur : BeneficiairesContrat " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+               Move 0 to DonneesValides
+           end-if.
+
+           Move 0 to IndexBenefSup
+           Perform InsertionBenefSup
+               until IndexBenefSup = NbBenefSup or DonneesValides = 0.
+
+       InsertionBenefSup.
+           Add 1 to IndexBenefSup
+           Move IdTiersBS(IndexBenefSup)       to IdTiersB
+           Move CodeBanqueTBS(IndexBenefSup)   to CodeBanqueTB
+           Move CodeGuichetBS(IndexBenefSup)   to CodeGuichetB
+           Move RacineCompteBS(IndexBenefSup)  to RacineCompteB
+           Move TypeCompteBS(IndexBenefSup)    to TypeCompteB
+           Move CleRibBS(IndexBenefSup)        to CleRibB
+           Move IntituleBS(IndexBenefSup)      to IntituleB
+           Move PrenomBS(IndexBenefSup)        to PrenomB
+           Move NomBS(IndexBenefSup)           to NomB
+           Move NoRueBS(IndexBenefSup)         to NoRueB
+           Move RueBS(IndexBenefSup)           to RueB
+           Move CodePostalBS(IndexBenefSup)    to CodePostalB
+           Move VilleBS(IndexBenefSup)         to VilleB
+           Move PaysBS(IndexBenefSup)          to PaysB
+           Move TelephoneBS(IndexBenefSup)     to TelephoneB
+           Move CourrielBS(IndexBenefSup)      to CourrielB
+           Move DateNaissanceBS(IndexBenefSup) to DateNaissanceB
+           Move LienParenteBS(IndexBenefSup)   to LienParenteB
+           Move PourcentageBS(IndexBenefSup)   to PctBenefSupSaisi
+
+      ***** On recherche un Tiers existant (Nom/Prenom/DateNaissance) avant d'en creer un nouveau -
+      ***** meme principe que le beneficiaire principal (cf InsertionDonnéesTiers-trt) *****
+           EXEC SQL
+               Select IdTiers into :IdTiersB from TiersSB
+               Where Nom = :NomB and Prenom = :PrenomB
+                     and DateNaissance = :DateNaissanceB
+           End-EXEC
+           evaluate SQLCODE
+               when 0
+      *            Tiers deja connu : on le reutilise, pas de nouvelle ligne TiersSB
+                   continue
+               when 100
+                   EXEC SQL
+                       Select MAX(IdTiers) into :IdTiersB from TiersSB
+                   End-EXEC
+
+                   Add 1 to IdTiersB
+
+                   exec sql
+                       INSERT INTO TiersSB
+                            (IdTiers
+                            ,CodeBanque
+                            ,CodeGuichet
+                            ,RacineCompte
+                            ,TypeCompte
+                            ,CleRib
+                            ,Intitule
+                            ,Prenom
+                            ,Nom
+                            ,NoRue
+                            ,Rue
+                            ,CodePostal
+                            ,Ville
+                            ,Pays
+                            ,Telephone
+                            ,Courriel
+                            ,DateNaissance
+                            ,LienParente)
+                       VALUES
+                            (:IdTiersB
+                            ,:CodeBanqueTB
+                            ,:CodeGuichetB
+                            ,:RacineCompteB
+                            ,:TypeCompteB
+                            ,:CleRibB
+                            ,:IntituleB
+                            ,:PrenomB
+                            ,:NomB
+                            ,:NoRueB
+                            ,:RueB
+                            ,:CodePostalB
+                            ,:VilleB
+                            ,:PaysB
+                            ,:TelephoneB
+                            ,:CourrielB
+                            ,:DateNaissanceB
+                            ,:LienParenteB)
+                   end-exec
+                   If SQLCODE <> 0
+                       Display " Erreur TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                       Move 0 to DonneesValides
+                   end-if
+               when other
+                   Display " Erreur recherche TiersSB: " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                   Move 0 to DonneesValides
+           end-evaluate.
 
+           If DonneesValides = 1
+               exec sql
+                   INSERT INTO BeneficiairesContrat
+                        (CodeProduit, NoContrat, TiersBenefic, Pourcentage)
+                   VALUES
+                        (:CodeProduitParam, :NoContratPC, :IdTiersB, :PctBenefSupSaisi)
+               end-exec
+               If SQLCODE <> 0
+                   Display " Erreur : BeneficiairesContrat " SQLCODE at line 24 Col 2 foreground-color is 2 highlight
+                   Move 0 to DonneesValides
+               end-if
+           end-if.
 
        InsertionDonnéesTiers-fin.
            If  DonneesValides = 1
@@ -1297,12 +3214,16 @@
                continue
            end-if.
 
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           END-EXEC.
+
            exec sql
-               CONNECT RESET 
+               CONNECT RESET
            end-exec.
-       
+
       *-----------------------------------------------------------------------------------------------
-      *  MENU 5 - Lecture Synthése contrat 
+      *  MENU 5 - Lecture Synthése contrat
       *-----------------------------------------------------------------------------------------------
 
        LectureSyntheseContrat.
@@ -1346,16 +3267,31 @@
 			   SELECT
                    CodeProduit
                    , NoContrat, TiersSouscr, TiersBenefic, MontantSouscr,DateEffet, VersPrg, PeriodeVPrg,
-                   MontantVPrg, RachatPrg, PeriodeRPrg, MontantRPrg, EtatProduit                                            
+                   MontantVPrg, RachatPrg, PeriodeRPrg, MontantRPrg, EtatProduit, ValeurCourante
                INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC, :TiersBeneficPC,
                    :MontantSouscrPC,:DateEffetPC, :VersPrgPC, :PeriodeVPrgPC,
-                   :MontantVPrgPC, :RachatPrgPC, :PeriodeRPrgPC, :MontantRPrgPC, :EtatProduitPC                                 
-				   FROM   ProduitsClient                                   
+                   :MontantVPrgPC, :RachatPrgPC, :PeriodeRPrgPC, :MontantRPrgPC, :EtatProduitPC,
+                   :ValeurCourantePC
+				   FROM   ProduitsClient
                WHERE (CodeProduit = :CodeProduitPC
                AND NoContrat = :NoContratPC);
            END-EXEC.
            If SQLCODE = 100
-                   Display " Erreur : contrat non trouve - tapez entree >>"  at line 23 col 2 foreground-color is 3 highlight
+      *            Le contrat demande n'existe pas : on indique a l'operateur
+      *            le nombre de contrats existants sous ce CodeProduitPC, pour
+      *            distinguer une erreur de saisie du NoContrat d'une absence
+      *            totale de contrat pour ce client sous ce produit.
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :NbContratsCodeProduitPC
+                       FROM   ProduitsClient
+                       WHERE  CodeProduit = :CodeProduitPC
+                   END-EXEC.
+                   if NbContratsCodeProduitPC = 0
+                       move " Erreur : contrat non trouve - aucun contrat pour le produit " & CodeProduitPC & " - tapez entree >>" to MessageContratNonTrouve
+                   else
+                       move " Erreur : contrat non trouve - " & NbContratsCodeProduitPC & " contrat(s) existent pour le produit " & CodeProduitPC & " - tapez entree >>" to MessageContratNonTrouve
+                   end-if
+                   Display MessageContratNonTrouve at line 23 col 2 foreground-color is 3 highlight
                    accept OkNonTrouve at line 23 col 75
                    Move spaces to CodeProduitPC
                    Move 0 to NoContratPC
@@ -1388,8 +3324,17 @@
            Display MontantSouscrPCDisplay at line 6 col 45 foreground-color is 3 highlight.
            if EtatProduitPC= 1 display 'Etat : Actif' at line 6 col 65 foreground-color is 2 Highlight.
 
-      *    Call 'CalculValContrat' using CodeProduitPC, NoContratPC, ValeurContrat.
-           perform CalculValContrat
+      *    ValeurCourante est maintenue à chaque operation (versement/rachat/interet) -
+      *    plus besoin de rejouer tout l'historique ici, une simple lecture suffit
+           string Jour of DateSysteme
+             '/'  Mois of DateSysteme '/' Annee of DateSysteme
+             into DateDuJour
+           end-string.
+
+           Move ValeurCourantePC to ValeurContratDisplay
+           Display ' Valeur au ' at line 4 col 40 foreground-color is 2 highlight.
+           Display DateDuJour at line 4 col 52 foreground-color is 2 highlight.
+           Display ValeurContratDisplay at line 4 col 60 foreground-color is 3 highlight
 
 
            iF VersPrgPC = '1'
@@ -1430,9 +3375,10 @@
                        display 'Trimestriel' at line 10 col 57 foreground-color is 3 highlight
                        when = 'S' or = 's'
                        display 'Semestriel' at line 10 col 57 foreground-color is 3 highlight
-                       when = 'A' or = 'a' 
+                       when = 'A' or = 'a'
                        display 'Annuel' at line 10 col 57 foreground-color is 3 highlight
-                       When other 
+                       When other
+                   end-evaluate
 
            else
                display ' Aucun rachat programme ' at line 10 col 1 foreground-color is 3 highlight
@@ -1478,245 +3424,1885 @@
            END-EXEC.
 
       *-----------------------------------------------------------------------------------------------
-      *  Valorisation d'un contrat au jour j
+      *  MENU 6 - Lecture operations d'un contrat
       *-----------------------------------------------------------------------------------------------
+       LectureOperationsContrat.
+           perform LectureOperationsContrat-init.
+           perform LectureOperationsContrat-trt until ChoixLectSyntContrat = 0.
+           perform LectureOperationsContrat-fin.
 
-       CalculValContrat.
-           perform CalculValContrat-init.
-           perform CalculValContrat-trt.
-           perform CalculValContrat-fin.
-
-       CalculValContrat-init.
-
-           move 0 to ValeurContrat
-           move 0 to ValeurContratDisplay
-
-               evaluate CodeProduitOC
-                   When = "A1"
-                           set A1 of param to true 
-                           Move Param to Tab
-                   When = "B1"
-                           set B1 of param to true 
-                           Move Param to Tab
-
-                   When = "PR"
-                           set PR of param to true 
-                           Move Param to Tab
-                   when other
-                          Continue
-              end-evaluate
-
+       LectureOperationsContrat-init.
 
+      *    Call 'ConnectSQL' using cnxDb.
+      *
+      *    If SQLCODE <> 0
+      *        Display " Erreur de connection à la base des données cnxDb 6" at line 24 Col 2 foreground-color is 2 highlight 
+      *    else
+      *        continue
+      *    end-if.
 
-           EXEC SQL
-               DECLARE OperationsCompteVal-Curseur CURSOR FOR 
-                Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
-                From [dbo].[OperationsCompte]
-                Where (CodeProduit = :CodeProduitOC
-                And NoContrat = :NoContratOc);
-           END-EXEC.
+      *---------------------------------------------------------------------------------------------          
+      * Declarations curseur pour OperationsCompte
+      *---------------------------------------------------------------------------------------------
 
-           EXEC SQL
- 	            OPEN OperationsCompteVal-Curseur
-           END-EXEC.
+           Move spaces to CodeProduitOC.
+           Move 0 to NoContratOC.
+           Move spaces to ChoixLectSyntContrat.
 
-       CalculValContrat-trt.
-           MOVE 0 to OperatComptes-EOF
+       LectureOperationsContrat-trt.
+
+          display M-OperationsCompte.
+           If CodeProduitOC = space
+               Accept CodeProduitOC at line 5 col 26 required foreground-color is 3 highlight
+               Accept NoContratOC at line 5 col 28 required foreground-color is 3 highlight
+           Else
+               display CodeProduitOC at line 5 col 26 foreground-color is 3 highlight
+               Display NoContratOC at line 5 col 28 foreground-color is 3 highlight
+           End-if.
+
+           Perform ChargeHistoriqueOperations.
+
+           Move 1 to PageDebutOperationHisto
+           Move spaces to ChoixLectSyntContrat
+
+           If NbOperationsHisto = 0
+               Display " Aucune operation trouvee pour ce contrat :" at line 23 Col 2 foreground-color is 2 highlight
+               Display " Tapez [0] pour sortir, [2] pour une nouvelle recherche" at line 24 Col 2 foreground-color is 2 highlight
+               accept ChoixLectSyntContrat at line 24 Col 75 foreground-color is 2 highlight
+           else
+               Perform AffichePageOperations
+                   until ChoixLectSyntContrat = '0' or ChoixLectSyntContrat = '2'
+           end-if.
+
+           Evaluate ChoixLectSyntContrat
+               When '2'
+                   Move spaces to CodeProduitPC
+                   Move 0 to NoContratPC
+                   Move spaces to CodeProduitOC
+                   Move 0 to NoContratOC
+                   Move 0 to NoContratPCDisplay
+
+                   Perform LectureSyntheseContrat
+               When Other
+                   continue
+           end-evaluate.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Lecture complete du curseur OperationsCompte dans HistoriqueOperationsContrat : le curseur
+      *  est a sens unique, donc on le lit une seule fois ici, et la pagination (avant comme arriere)
+      *  se fait ensuite sur le tableau, dans AffichePageOperations
+      *-----------------------------------------------------------------------------------------------
+       ChargeHistoriqueOperations.
+           Move 0 to NbOperationsHisto
+
+           EXEC SQL
+               DECLARE OperationsCompte-Curseur CURSOR FOR
+                Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
+                From [dbo].[OperationsCompte]
+                Where (CodeProduit = :CodeProduitOC
+                And NoContrat = :NoContratOc)
+                ORDER BY NoOperation;
+           END-EXEC.
+
+           EXEC SQL
+ 	            OPEN OperationsCompte-Curseur
+           END-EXEC.
+
+           MOVE 0 to OperatComptes-EOF
 
            perform until OperatComptes-EOF=1
-               EXEC SQL 
-                   FETCH OperationsCompteVal-Curseur
+               EXEC SQL
+                   FETCH OperationsCompte-Curseur
                        INTO :CodeProduitOC, :NoContratOC, :NoOperationOC, :TypeOperationOC,
                         :MontantOperationOC, :DateOperationOC
                END-EXEC
 
                If SQLCODE = 100 OR SQLCODE = 101 then
                    MOVE 1 to OperatComptes-EOF
-               ELSE
-                    Evaluate TypeOperationOC
-                        When 'S'
-                           multiply MontantOperationOC by FraisEntree of Tab giving FraisContratTmp
-                           Subtract FraisContratTmp from MontantOperationOC
-                           add MontantOperationOC to ValeurContrat
-
-                        When 'V'
-                           multiply MontantOperationOC by FraisVersement of Tab giving FraisContratTmp
-                           Subtract FraisContratTmp from MontantOperationOC
-                           add MontantOperationOC to ValeurContrat
-
-                        When 'R'
-                           multiply MontantOperationOC by FiscRachat of Tab giving FraisContratTmp
-                           Subtract FraisContratTmp from MontantOperationOC
-                           Subtract MontantOperationOC from ValeurContrat
-
-                        When 'I'
-                           add MontantOperationOC to ValeurContrat *> Int nets de PSociaux
-                       when other
-                           continue
-
-                    end-evaluate
+               else
+                   Perform BufferiseLigneOperation
                end-if
-
            END-perform.
 
-           string Jour of DateSysteme
-             '/'  Mois of DateSysteme '/' Annee of DateSysteme
-             into DateDuJour
+           EXEC SQL
+ 	            CLOSE OperationsCompte-Curseur
+           END-EXEC.
+
+       BufferiseLigneOperation.
+           Add 1 to NbOperationsHisto
+
+           Move NoOperationOC to NoOperationHisto(NbOperationsHisto)
+           Move MontantOperationOC to MontantOperationHistoDisplay(NbOperationsHisto)
+
+           Evaluate TypeOperationOC
+               When 'V'
+                    Move 'Versement' to TypeOperationHistoDisplay(NbOperationsHisto)
+               When 'R'
+                    Move 'Rachat' to TypeOperationHistoDisplay(NbOperationsHisto)
+               When 'S'
+                    Move 'Souscription' to TypeOperationHistoDisplay(NbOperationsHisto)
+               When 'I'
+                    Move 'Interets' to TypeOperationHistoDisplay(NbOperationsHisto)
+               When 'F'
+                    Move 'Frais' to TypeOperationHistoDisplay(NbOperationsHisto)
+               When Other
+                    Move TypeOperationOC to TypeOperationHistoDisplay(NbOperationsHisto)
+           end-evaluate
+
+           unstring DateOperationOC delimited by '-' into
+             Annee of DateOperationContrat
+             mois of DateOperationContrat
+             jour of DateOperationContrat
+           end-unstring
+
+           String jour of DateOperationContrat '/'
+             mois of DateOperationContrat '/'
+             Annee of DateOperationContrat
+             Into DateOperationHistoDisplay(NbOperationsHisto)
            end-string.
 
-           Move ValeurContrat to ValeurContratDisplay
-      *    Display ' Valeur au ' & Jour of DateSysteme & '/' & Mois of DateSysteme & '/' & Annee of DateSysteme  at line 4 col 55 foreground-color is 3 highlight.              
-           Display ' Valeur au ' at line 4 col 40 foreground-color is 2 highlight.
-           Display DateDuJour at line 4 col 52 foreground-color is 2 highlight.
-           Display ValeurContratDisplay at line 4 col 60 foreground-color is 3 highlight.
+      *-----------------------------------------------------------------------------------------------
+      *  Affichage d'une page (12 lignes) de HistoriqueOperationsContrat a partir de
+      *  PageDebutOperationHisto, avec choix [Entree]=suite, [P]=page precedente, et en derniere
+      *  page [0]=sortir [2]=nouvelle recherche
+      *-----------------------------------------------------------------------------------------------
+       AffichePageOperations.
+           display M-ResetEcran
+           display M-OperationsCompte
+           display CodeProduitOC at line 5 col 26 foreground-color is 3 highlight
+           Display NoContratOC at line 5 col 28 foreground-color is 3 highlight
+
+           move 9 TO LigneDetailsOper
+           Move PageDebutOperationHisto to IndexOperationHisto
+
+           Perform AfficheLigneHistoriqueOperation
+               until IndexOperationHisto > NbOperationsHisto or LigneDetailsOper > 20
+
+           If IndexOperationHisto > NbOperationsHisto
+               Display " Fin de la liste des Operations :" at line 23 Col 2 foreground-color is 2 highlight
+               If PageDebutOperationHisto = 1
+                   Display " Tapez [0] pour sortir, [2] pour une nouvelle recherche, [E] export CSV" at line 24 Col 2 foreground-color is 2 highlight
+               else
+                   Display " [0] Sortir, [2] Nouvelle recherche, [P] Page precedente, [E] Export CSV" at line 24 Col 2 foreground-color is 2 highlight
+               end-if
+               accept ChoixLectSyntContrat at line 24 Col 75 foreground-color is 2 highlight
+               Move Function Upper-case(ChoixLectSyntContrat) to ChoixLectSyntContrat
+
+               Evaluate ChoixLectSyntContrat
+                   When '2'
+                       continue
+                   When '0'
+                       continue
+                   When 'P'
+                       If PageDebutOperationHisto > 1
+                           Subtract 12 from PageDebutOperationHisto
+                           If PageDebutOperationHisto < 1
+                               Move 1 to PageDebutOperationHisto
+                           end-if
+                       end-if
+                       Move spaces to ChoixLectSyntContrat
+                   When 'E'
+                       Perform ExportOperationsContrat
+                       Move spaces to ChoixLectSyntContrat
+                   When Other
+                       Move spaces to ChoixLectSyntContrat
+               end-evaluate
+           else
+               move "Pressez entree pour la suite, [P] page precedente, [E] export CSV >>" to LaInfoAide
+               Display LaInfoAide at line 23 col 1 foreground-color is 3 Highlight
+               Accept ChoixPageOperations at line 23 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               Move Function Upper-case(ChoixPageOperations) to ChoixPageOperations
+
+               Evaluate ChoixPageOperations
+                   When 'P'
+                       If PageDebutOperationHisto > 1
+                           Subtract 12 from PageDebutOperationHisto
+                           If PageDebutOperationHisto < 1
+                               Move 1 to PageDebutOperationHisto
+                           end-if
+                       end-if
+                   When 'E'
+                       Perform ExportOperationsContrat
+                   When Other
+                       Move IndexOperationHisto to PageDebutOperationHisto
+               end-evaluate
+           end-if.
+
+       AfficheLigneHistoriqueOperation.
+           Display DateOperationHistoDisplay(IndexOperationHisto) at line LigneDetailsOper Col 5 with no advancing foreground-color is 3 highlight
+           Display TypeOperationHistoDisplay(IndexOperationHisto) at line LigneDetailsOper Col 33 with no advancing foreground-color is 3 highlight
+           Display MontantOperationHistoDisplay(IndexOperationHisto) at line LigneDetailsOper Col 51 with no advancing foreground-color is 3 highlight
+
+           Add 1 TO LigneDetailsOper
+           Add 1 to IndexOperationHisto.
+
+      *-----------------------------------------------------------------------------------------------
+      * Export CSV du releve d'operations courant (HistoriqueOperationsContrat, deja charge par
+      * ChargeHistoriqueOperations) vers FichierExportOperations - meme principe que
+      * ExportDroitAccesTiers-Ecrit (entete puis une ligne String...into par operation)
+      *-----------------------------------------------------------------------------------------------
+       ExportOperationsContrat.
+           open output FichierExportOperations
+           evaluate FichierExportOperationsStatus
+               when "00"
+                   move 1 to FichierExportOperationsOk
+               when other
+                   move 0 to FichierExportOperationsOk
+                   move " Erreur ouverture fichier export - code " & FichierExportOperationsStatus to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+           end-evaluate
+
+           If FichierExportOperationsOk = 1
+               move "CodeProduit;NoContrat;NoOperation;TypeOperation;MontantOperation;DateOperation" to EnrFichierExportOperations
+               write EnrFichierExportOperations
+
+               Move 0 to IndexExportOperations
+               Perform ExportOperationsContrat-Ecrit
+                   until IndexExportOperations = NbOperationsHisto
+
+               close FichierExportOperations
+
+               move " Export enregistre : ExportOperationsContrat.txt - tapez entree >>" to LaInfoComm
+               display InfoComm
+               accept FinInsertion at line 25 col 75
+               Display REsetInfoComm
+           end-if.
+
+       ExportOperationsContrat-Ecrit.
+           Add 1 to IndexExportOperations
+
+           String CodeProduitOC                                           delimited by size
+               ';' NoContratOC                                            delimited by size
+               ';' NoOperationHisto(IndexExportOperations)                 delimited by size
+               ';' TypeOperationHistoDisplay(IndexExportOperations)        delimited by size
+               ';' MontantOperationHistoDisplay(IndexExportOperations)     delimited by size
+               ';' DateOperationHistoDisplay(IndexExportOperations)        delimited by size
+               into EnrLigneExportOperations
+           end-string
+           Move EnrLigneExportOperations to EnrFichierExportOperations
+           write EnrFichierExportOperations.
+
+       LectureOperationsContrat-fin.
+           continue.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 7 - Versement libre (hors echeancier programme) sur un contrat existant
+      *-----------------------------------------------------------------------------------------------
+       SaisieVersementLibre.
+           perform SaisieVersementLibre-init.
+           perform SaisieVersementLibre-trt.
+           perform SaisieVersementLibre-fin.
+
+       SaisieVersementLibre-init.
+           Move spaces to CodeProduitPC
+           Move 0 to NoContratPC
+           Move spaces to CodeProduitOC
+           Move 0 to NoContratOC
+           Move 0 to NoContratPCDisplay
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       SaisieVersementLibre-trt.
+           display M-VersementLibre
+           Accept CodeProduitPC at line 4 col 26 required foreground-color is 3 highlight.
+           Move Function Upper-case(CodeProduitPC) to CodeProduitPC
+           display CodeProduitPC at line 4 col 26 foreground-color is 3 highlight.
+           Accept NoContratPCDisplay at line 4 col 28 required foreground-color is 3 highlight.
+           move NoContratPCDisplay to NoContratPC
+           Display NoContratPC at line 4 col 28 foreground-color is 3 highlight.
+
+           move CodeProduitPC to CodeProduitOC
+           move NoContratPC to NoContratOC
+
+           EXEC SQL
+               SELECT CodeProduit, NoContrat
+               INTO :CodeProduitPC, :NoContratPC
+               FROM ProduitsClient
+               WHERE (CodeProduit = :CodeProduitPC
+               AND NoContrat = :NoContratPC)
+           END-EXEC.
+
+           If SQLCODE = 100
+               Display " Erreur : contrat non trouve - tapez entree >>" at line 23 col 2 foreground-color is 3 highlight
+               accept OkNonTrouve at line 23 col 75
+               Move spaces to CodeProduitPC
+               Move 0 to NoContratPC
+               Move 0 to NoContratPCDisplay
+               perform SaisieVersementLibre-trt
+           else
+               move 0 to DonneesValides
+               Perform until DonneesValides = 1
+                   accept MontantVPrg of Saisie-Simulation at line 7 col 26 foreground-color is 3 Highlight
+                   Move MontantVPrg of Saisie-Simulation to MontantVersementP
+                   evaluate MontantVersementP
+                       When greater than 0
+                           Move 1 to DonneesValides
+                       When other
+                           move " Saisie non valide : montant > 0 " to LaInfoAide
+                           display InfoAide
+                           accept MontantVPrg of Saisie-Simulation at line 7 col 26 foreground-color is 3 Highlight
+                           Display REsetInfoAide
+                   end-evaluate
+               End-perform
+
+               Move MontantVPrg of Saisie-Simulation to MontantOperationOC
+               Move 'V' to TypeOperationOC
+               Move CodeOperateur to OperateurOC
+
+               EXEC SQL
+                   SELECT MAX(NoOperation)
+                   INTO :NoOperationOC
+                   FROM OperationsCompte
+                   WHERE (CodeProduit = :CodeProduitOC
+                   AND NoContrat = :NoContratOC)
+               END-EXEC.
+               Add 1 to NoOperationOC
+
+               ACCEPT DateOperationContrat from date YYYYMMDD
+
+               String Annee of DateOperationContrat '-'
+                   Mois of DateOperationContrat '-'
+                   Jour of DateOperationContrat into DateOperationOC
+               end-string
+
+               EXEC SQL
+                   INSERT INTO OperationsCompte
+                       (CodeProduit
+                       ,NoContrat
+                       ,NoOperation
+                       ,TypeOperation
+                       ,MontantOperation
+                       ,DateOperation
+                       ,Operateur)
+                   VALUES
+                       (:CodeProduitOC
+                       ,:NoContratOC
+                       ,:NoOperationOC
+                       ,:TypeOperationOC
+                       ,:MontantOperationOC
+                       ,:DateOperationOC
+                       ,:OperateurOC)
+               END-EXEC
+
+               If SQLCODE <> 0
+                   Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+               else
+                   Move CodeProduitOC to CodeProduitRecherche
+                   Perform ChargeParamProduit
+
+                   multiply MontantOperationOC by FraisVersement of Tab giving FraisContratTmp
+                   Subtract FraisContratTmp from MontantOperationOC
+                   Move CodeOperateur to OperateurPC
+
+                   EXEC SQL
+                       UPDATE ProduitsClient
+                       SET ValeurCourante = ValeurCourante + :MontantOperationOC,
+                           Operateur = :OperateurPC
+                       WHERE (CodeProduit = :CodeProduitOC
+                       AND NoContrat = :NoContratOC)
+                   END-EXEC
+
+      *            Frais de versement, en propre ligne 'F' dans OperationsCompte
+                   Add 1 to NoOperationOC
+                   Move 'F' to TypeOperationOC
+                   Move FraisContratTmp to MontantOperationOC
+
+                   EXEC SQL
+                       INSERT INTO OperationsCompte
+                           (CodeProduit
+                           ,NoContrat
+                           ,NoOperation
+                           ,TypeOperation
+                           ,MontantOperation
+                           ,DateOperation
+                           ,Operateur)
+                       VALUES
+                           (:CodeProduitOC
+                           ,:NoContratOC
+                           ,:NoOperationOC
+                           ,:TypeOperationOC
+                           ,:MontantOperationOC
+                           ,:DateOperationOC
+                           ,:OperateurOC)
+                   END-EXEC
+
+                   move " Versement enregistre sur le contrat :" & CodeProduitOC & ' ' & NoContratOC to LaInfoComm
+                   display InfoComm
+                   Accept FinInsertion at line 25 col 75
+                   Display REsetInfoComm
+               end-if
+           end-if.
+
+       SaisieVersementLibre-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 8 - Rachat libre (hors echeancier programme) sur un contrat existant
+      *-----------------------------------------------------------------------------------------------
+       SaisieRachatLibre.
+           perform SaisieRachatLibre-init.
+           perform SaisieRachatLibre-trt.
+           perform SaisieRachatLibre-fin.
+
+       SaisieRachatLibre-init.
+           Move spaces to CodeProduitPC
+           Move 0 to NoContratPC
+           Move spaces to CodeProduitOC
+           Move 0 to NoContratOC
+           Move 0 to NoContratPCDisplay
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       SaisieRachatLibre-trt.
+           display M-RachatLibre
+           Accept CodeProduitPC at line 4 col 26 required foreground-color is 3 highlight.
+           Move Function Upper-case(CodeProduitPC) to CodeProduitPC
+           display CodeProduitPC at line 4 col 26 foreground-color is 3 highlight.
+           Accept NoContratPCDisplay at line 4 col 28 required foreground-color is 3 highlight.
+           move NoContratPCDisplay to NoContratPC
+           Display NoContratPC at line 4 col 28 foreground-color is 3 highlight.
+
+           move CodeProduitPC to CodeProduitOC
+           move NoContratPC to NoContratOC
+
+           EXEC SQL
+               SELECT CodeProduit, NoContrat, ValeurCourante
+               INTO :CodeProduitPC, :NoContratPC, :ValeurCourantePC
+               FROM ProduitsClient
+               WHERE (CodeProduit = :CodeProduitPC
+               AND NoContrat = :NoContratPC)
+           END-EXEC.
+
+           If SQLCODE = 100
+               Display " Erreur : contrat non trouve - tapez entree >>" at line 23 col 2 foreground-color is 3 highlight
+               accept OkNonTrouve at line 23 col 75
+               Move spaces to CodeProduitPC
+               Move 0 to NoContratPC
+               Move 0 to NoContratPCDisplay
+               perform SaisieRachatLibre-trt
+           else
+               Move CodeProduitOC to CodeProduitRecherche
+               Perform ChargeParamProduit
+
+               move 0 to DonneesValides
+               Perform until DonneesValides = 1
+                   accept MontantRPrg of Saisie-Simulation at line 7 col 26 foreground-color is 3 Highlight
+                   Move MontantRPrg of Saisie-Simulation to MontantRachatP
+                   evaluate MontantRachatP
+                       When greater than 0
+                           Move 1 to DonneesValides
+                       When other
+                           move " Saisie non valide : montant > 0 " to LaInfoAide
+                           display InfoAide
+                           accept MontantRPrg of Saisie-Simulation at line 7 col 26 foreground-color is 3 Highlight
+                           Display REsetInfoAide
+                   end-evaluate
+
+                   if DonneesValides = 1
+      *>  le rachat libre ne doit pas, net de fiscalite, depasser la valeur actuelle du contrat
+                       Multiply MontantRachatP by FiscRachat of Tab giving FraisContratTmp
+                       Subtract FraisContratTmp from MontantRachatP giving MontantRachatP-tmp
+                       if MontantRachatP-tmp > ValeurCourantePC
+                           move 0 to DonneesValides
+                           move " Saisie non valide : montant net superieur a la valeur du contrat " to LaInfoAide
+                           display InfoAide
+                           accept MontantRPrg of Saisie-Simulation at line 7 col 26 foreground-color is 3 Highlight
+                           Display REsetInfoAide
+                       end-if
+                   end-if
+               End-perform
+
+               Move MontantRPrg of Saisie-Simulation to MontantOperationOC
+               Move 'R' to TypeOperationOC
+               Move CodeOperateur to OperateurOC
+
+               EXEC SQL
+                   SELECT MAX(NoOperation)
+                   INTO :NoOperationOC
+                   FROM OperationsCompte
+                   WHERE (CodeProduit = :CodeProduitOC
+                   AND NoContrat = :NoContratOC)
+               END-EXEC.
+               Add 1 to NoOperationOC
+
+               ACCEPT DateOperationContrat from date YYYYMMDD
+
+               String Annee of DateOperationContrat '-'
+                   Mois of DateOperationContrat '-'
+                   Jour of DateOperationContrat into DateOperationOC
+               end-string
+
+               EXEC SQL
+                   INSERT INTO OperationsCompte
+                       (CodeProduit
+                       ,NoContrat
+                       ,NoOperation
+                       ,TypeOperation
+                       ,MontantOperation
+                       ,DateOperation
+                       ,Operateur)
+                   VALUES
+                       (:CodeProduitOC
+                       ,:NoContratOC
+                       ,:NoOperationOC
+                       ,:TypeOperationOC
+                       ,:MontantOperationOC
+                       ,:DateOperationOC
+                       ,:OperateurOC)
+               END-EXEC
+
+               If SQLCODE <> 0
+                   Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+               else
+                   multiply MontantOperationOC by FiscRachat of Tab giving FraisContratTmp
+                   Subtract FraisContratTmp from MontantOperationOC
+                   Move CodeOperateur to OperateurPC
+
+                   EXEC SQL
+                       UPDATE ProduitsClient
+                       SET ValeurCourante = ValeurCourante - :MontantOperationOC,
+                           Operateur = :OperateurPC
+                       WHERE (CodeProduit = :CodeProduitOC
+                       AND NoContrat = :NoContratOC)
+                   END-EXEC
+
+      *            Fiscalite de rachat, en propre ligne 'F' dans OperationsCompte
+                   Add 1 to NoOperationOC
+                   Move 'F' to TypeOperationOC
+                   Move FraisContratTmp to MontantOperationOC
+
+                   EXEC SQL
+                       INSERT INTO OperationsCompte
+                           (CodeProduit
+                           ,NoContrat
+                           ,NoOperation
+                           ,TypeOperation
+                           ,MontantOperation
+                           ,DateOperation
+                           ,Operateur)
+                       VALUES
+                           (:CodeProduitOC
+                           ,:NoContratOC
+                           ,:NoOperationOC
+                           ,:TypeOperationOC
+                           ,:MontantOperationOC
+                           ,:DateOperationOC
+                           ,:OperateurOC)
+                   END-EXEC
+
+                   move " Rachat enregistre sur le contrat :" & CodeProduitOC & ' ' & NoContratOC to LaInfoComm
+                   display InfoComm
+                   Accept FinInsertion at line 25 col 75
+                   Display REsetInfoComm
+               end-if
+           end-if.
+
+       SaisieRachatLibre-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 9 - Gestion des banques : liste des banques connues + ajout, alimente le
+      *  controle des CodeBanqueT/CodeBanqueTB saisis dans GestionTiers-trt/GestionTiersBenef-Trt
+      *-----------------------------------------------------------------------------------------------
+       GestionBanque.
+           perform GestionBanque-init.
+           perform GestionBanque-trt until ChoixGestionBanque = 'A' or = 'a'.
+           perform GestionBanque-fin.
+
+       GestionBanque-init.
+           Move space to ChoixGestionBanque
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       GestionBanque-trt.
+           display M-Banque
+
+           EXEC SQL
+               OPEN Banque-Curseur
+           END-EXEC.
+
+           Move 0 to BanqueEOF
+           Move 6 to LigneBanque
+
+           Perform until BanqueEOF = 1
+               EXEC SQL
+                   FETCH Banque-Curseur
+                       INTO :CodeBanque, :NomBanque
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to BanqueEOF
+               else
+                   Display CodeBanque at line LigneBanque col 2 foreground-color is 3 highlight
+                   Display NomBanque at line LigneBanque col 8 foreground-color is 3 highlight
+                   Add 1 to LigneBanque
+                   If LigneBanque > 20
+                       Move 1 to BanqueEOF
+                   end-if
+               end-if
+           end-perform.
 
-       CalculValContrat-fin.
            EXEC SQL
- 	            CLOSE OperationsCompteVal-Curseur
+               CLOSE Banque-Curseur
            END-EXEC.
 
+           Move 0 to CodeBanque
+           accept CodeBanque at line 23 col 40 foreground-color is 3 Highlight.
+
+           If CodeBanque = 0
+               Move 'A' to ChoixGestionBanque
+           else
+               Move spaces to NomBanque
+               accept NomBanque at line 24 col 40 foreground-color is 3 Highlight
+
+               EXEC SQL
+                   INSERT INTO Banque
+                       (CodeBanque, NomBanque)
+                   VALUES
+                       (:CodeBanque, :NomBanque)
+               END-EXEC
+
+               If SQLCODE <> 0
+                   Display " Erreur : Banque " at line 24 Col 2 foreground-color is 2 highlight
+                   Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+               else
+                   move " Banque enregistree " to LaInfoComm
+                   display InfoComm
+                   Accept FinInsertion at line 25 col 75
+                   Display REsetInfoComm
+               end-if
+               display M-ResetEcran
+           end-if.
+
+       GestionBanque-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
       *-----------------------------------------------------------------------------------------------
-      *  MENU 6 - Lecture operations d'un contrat
+      *  MENU 8 - Listing du portefeuille de contrats (par souscripteur, par produit,
+      *  ou par etat) - s'appuie sur les curseurs ProduitsClient-Curseur-Souscr/
+      *  -Produit/-Etat de Copybook-SQL.cpy
       *-----------------------------------------------------------------------------------------------
-       LectureOperationsContrat.
-           perform LectureOperationsContrat-init.
-           perform LectureOperationsContrat-trt until ChoixLectSyntContrat = 0.
-           perform LectureOperationsContrat-fin.
+       ListePortefeuille.
+           perform ListePortefeuille-init.
+           perform ListePortefeuille-trt until ChoixListePortefeuille = '0'.
+           perform ListePortefeuille-fin.
 
-       LectureOperationsContrat-init.
+       ListePortefeuille-init.
+           Move space to ChoixListePortefeuille
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       ListePortefeuille-trt.
+           display M-ListePortefeuille
+           accept ChoixListePortefeuille at line 4 col 64 required foreground-color is 3 highlight
+
+           Evaluate ChoixListePortefeuille
+               when '1'
+                   continue
+                   EXEC SQL
+                       OPEN ProduitsClient-Curseur-Souscr
+                   END-EXEC
+               when '2'
+                   continue
+                   EXEC SQL
+                       OPEN ProduitsClient-Curseur-Produit
+                   END-EXEC
+               when '3'
+                   continue
+                   EXEC SQL
+                       OPEN ProduitsClient-Curseur-Etat
+                   END-EXEC
+               when '0'
+                   continue
+               when other
+                   move " Choix invalide - [1] [2] [3] ou [0] " to LaInfoAide
+                   display InfoAide
+                   accept ChoixListePortefeuille at line 4 col 64
+                   Display REsetInfoAide
+           end-evaluate.
+
+           If ChoixListePortefeuille = '1' or ChoixListePortefeuille = '2'
+               or ChoixListePortefeuille = '3'
+
+               Move 0 to ProduitsClientEOF
+               Move 9 to LigneDetailsPortefeuille
+
+               Perform until ProduitsClientEOF = 1
+                   Evaluate ChoixListePortefeuille
+                       when '1'
+                           continue
+                           EXEC SQL
+                               FETCH ProduitsClient-Curseur-Souscr
+                                   INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC,
+                                    :TiersBeneficPC, :MontantSouscrPC, :DateEffetPC,
+                                    :EtatProduitPC
+                           END-EXEC
+                       when '2'
+                           continue
+                           EXEC SQL
+                               FETCH ProduitsClient-Curseur-Produit
+                                   INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC,
+                                    :TiersBeneficPC, :MontantSouscrPC, :DateEffetPC,
+                                    :EtatProduitPC
+                           END-EXEC
+                       when '3'
+                           continue
+                           EXEC SQL
+                               FETCH ProduitsClient-Curseur-Etat
+                                   INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC,
+                                    :TiersBeneficPC, :MontantSouscrPC, :DateEffetPC,
+                                    :EtatProduitPC
+                           END-EXEC
+                   end-evaluate
+
+                   If SQLCODE = 100 OR SQLCODE = 101
+                       Move 1 to ProduitsClientEOF
+                       Display " Fin du listing - tapez entree >>" at line 23 Col 2 foreground-color is 2 highlight
+                       accept OkNonTrouve at line 23 col 75
+                   else
+                       Move NoContratPC to NoContratPCDisplay
+                       Move TiersSouscrPC to TiersSouscrPCDisplay
+                       Move TiersBeneficPC to TiersBeneficPCDisplay
+                       move MontantSouscrPC to MontantSouscrPCDisplay
+
+                       unstring DateEffetPC delimited by '-' into
+                           Annee of DateEffetContratEpargne
+                           mois of DateEffetContratEpargne
+                           jour of DateEffetContratEpargne
+                       end-unstring
+
+                       String jour of DateEffetContratEpargne '/'
+                           mois of DateEffetContratEpargne '/'
+                           Annee of DateEffetContratEpargne
+                           Into DateEffetContratEpargneDisplay
+                       end-string
+
+                       If EtatProduitPC = 1
+                           move "Actif" to EtatProduitPCDisplay
+                       else
+                           move "Cloture" to EtatProduitPCDisplay
+                       end-if
+
+                       Display CodeProduitPC at line LigneDetailsPortefeuille Col 2 foreground-color is 3 highlight
+                       Display NoContratPCDisplay at line LigneDetailsPortefeuille Col 11 foreground-color is 3 highlight
+                       Display TiersSouscrPCDisplay at line LigneDetailsPortefeuille Col 20 foreground-color is 3 highlight
+                       Display TiersBeneficPCDisplay at line LigneDetailsPortefeuille Col 30 foreground-color is 3 highlight
+                       Display MontantSouscrPCDisplay at line LigneDetailsPortefeuille Col 40 foreground-color is 3 highlight
+                       Display DateEffetContratEpargneDisplay at line LigneDetailsPortefeuille Col 56 foreground-color is 3 highlight
+                       Display EtatProduitPCDisplay at line LigneDetailsPortefeuille Col 69 foreground-color is 3 highlight
+
+                       Add 1 to LigneDetailsPortefeuille
+                       If LigneDetailsPortefeuille > 20
+                           Move 9 to LigneDetailsPortefeuille
+                           move "Pressez entree pour afficher la suite >>" to LaInfoAide
+                           Display InfoAide
+                           Accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
+                           Display REsetInfoAide
+                           display M-ResetEcran
+                           display M-ListePortefeuille
+                       end-if
+                   end-if
+               end-perform.
+
+               Evaluate ChoixListePortefeuille
+                   when '1'
+                       continue
+                       EXEC SQL
+                           CLOSE ProduitsClient-Curseur-Souscr
+                       END-EXEC
+                   when '2'
+                       continue
+                       EXEC SQL
+                           CLOSE ProduitsClient-Curseur-Produit
+                       END-EXEC
+                   when '3'
+                       continue
+                       EXEC SQL
+                           CLOSE ProduitsClient-Curseur-Etat
+                       END-EXEC
+               end-evaluate
+
+               Move space to ChoixListePortefeuille
+           end-if.
+
+       ListePortefeuille-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+       testsql.
+               continue.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 9 - Avis Annuel : synthese des operations (contributions/rachats/interets/prelevements
+      *  sociaux) d'un contrat reel pour une annee donnee, reprise des figures que
+      *  CalculValeursFinAnnee calcule deja pour la simulation
+      *-----------------------------------------------------------------------------------------------
+       AvisAnnuel.
+           perform AvisAnnuel-init.
+           perform AvisAnnuel-trt until ChoixAvisAnnuel = '0'.
+           perform AvisAnnuel-fin.
+
+       AvisAnnuel-init.
+           Move spaces to CodeProduitOC
+           Move 0 to NoContratOC
+           Move 0 to AnneeAvisAnnuel
+           Move spaces to ChoixAvisAnnuel
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       AvisAnnuel-trt.
+           display M-AvisAnnuel
+
+           Accept CodeProduitOC at line 4 col 12 required foreground-color is 3 highlight
+           Move Function Upper-case(CodeProduitOC) to CodeProduitOC
+           display CodeProduitOC at line 4 col 12 foreground-color is 3 highlight
+           Accept NoContratOC at line 4 col 56 required foreground-color is 3 highlight
+           Accept AnneeAvisAnnuel at line 6 col 10 required foreground-color is 3 highlight
+
+           move 0 to TotalContributionsAvis
+           move 0 to TotalRetraitsAvis
+           move 0 to TotalInteretsAvis
+           move 0 to TotalPrelSocAvis
+
+           Move CodeProduitOC to CodeProduitRecherche
+           Perform ChargeParamProduit
+
+           EXEC SQL
+               DECLARE OperationsCompteAvis-Curseur CURSOR FOR
+                Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
+                From OperationsCompte
+                Where (CodeProduit = :CodeProduitOC
+                And NoContrat = :NoContratOc)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN OperationsCompteAvis-Curseur
+           END-EXEC.
+
+           Move 0 to OperatComptes-EOF
+
+           perform until OperatComptes-EOF = 1
+               EXEC SQL
+                   FETCH OperationsCompteAvis-Curseur
+                       INTO :CodeProduitOC, :NoContratOC, :NoOperationOC, :TypeOperationOC,
+                        :MontantOperationOC, :DateOperationOC
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to OperatComptes-EOF
+               else
+                   unstring DateOperationOC delimited by '-' into
+                       AnneeOperationAvis
+                       mois of DateOperationContrat
+                       jour of DateOperationContrat
+                   end-unstring
+
+                   If AnneeOperationAvis = AnneeAvisAnnuel
+                       Evaluate TypeOperationOC
+                           When 'S'
+                               add MontantOperationOC to TotalContributionsAvis
+                           When 'V'
+                               add MontantOperationOC to TotalContributionsAvis
+                           When 'R'
+                               add MontantOperationOC to TotalRetraitsAvis
+                           When 'I'
+                               add MontantOperationOC to TotalInteretsAvis
+                           When other
+                               continue
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+           EXEC SQL
+               CLOSE OperationsCompteAvis-Curseur
+           END-EXEC.
+
+           If ProduitTrouve = 1
+               Multiply TotalInteretsAvis by TauxPrelSociaux of Tab giving TotalPrelSocAvis
+           end-if.
+
+           Move TotalContributionsAvis to TotalContributionsAvisDisplay
+           Move TotalRetraitsAvis to TotalRetraitsAvisDisplay
+           Move TotalInteretsAvis to TotalInteretsAvisDisplay
+           Move TotalPrelSocAvis to TotalPrelSocAvisDisplay
+
+           Display TotalContributionsAvisDisplay at line 10 col 55 foreground-color is 3 highlight
+           Display TotalRetraitsAvisDisplay at line 12 col 55 foreground-color is 3 highlight
+           Display TotalInteretsAvisDisplay at line 14 col 55 foreground-color is 3 highlight
+           Display TotalPrelSocAvisDisplay at line 16 col 55 foreground-color is 3 highlight
+
+           move " Tapez [0] pour sortir, [2] pour une nouvelle recherche" to LaInfoAide
+           display InfoAide
+           accept ChoixAvisAnnuel at line 24 col 75 foreground-color is 2 highlight
+           Display REsetInfoAide
+
+           evaluate ChoixAvisAnnuel
+               When '2'
+                   Move spaces to CodeProduitOC
+                   Move 0 to NoContratOC
+                   Move 0 to AnneeAvisAnnuel
+               When '0'
+                   continue
+               When other
+                   Move '0' to ChoixAvisAnnuel
+           end-evaluate.
+
+       AvisAnnuel-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 10 - Rapport Portefeuille : totaux tous contrats confondus (valeur courante, interets
+      *  verses, frais preleves), regroupes par CodeProduit sur une annee donnee. Les frais sur les
+      *  versements/rachats ne sont pas stockes tels quels dans OperationsCompte (MontantOperation y
+      *  est le montant brut saisi par l'utilisateur, cf SaisieVersementLibre-trt/SaisieRachatLibre-trt
+      *  qui ne retranchent les frais que pour la mise a jour de ValeurCourante) : ils sont donc
+      *  recalcules ici a partir des taux du produit, comme le fait deja AvisAnnuel pour les
+      *  prelevements sociaux.
+      *-----------------------------------------------------------------------------------------------
+       RapportPortefeuille.
+           perform RapportPortefeuille-init.
+           perform RapportPortefeuille-trt until ChoixRapportPortefeuille = '0'.
+           perform RapportPortefeuille-fin.
+
+       RapportPortefeuille-init.
+           Move 0 to AnneeRapportPortefeuille
+           Move spaces to ChoixRapportPortefeuille
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       RapportPortefeuille-trt.
+           display M-RapportPortefeuille
+
+           Accept AnneeRapportPortefeuille at line 4 col 10 required foreground-color is 3 highlight
+
+           Move 1 to IndexRechProduit
+           Perform RemiseAZeroTotauxPortefeuille
+               Until IndexRechProduit > NbLigneProduit
+
+           EXEC SQL
+               OPEN ProduitsClient-Curseur-Rapport
+           END-EXEC.
+
+           Move 0 to ProduitsClientEOF
+
+           perform until ProduitsClientEOF = 1
+               EXEC SQL
+                   FETCH ProduitsClient-Curseur-Rapport
+                       INTO :CodeProduitPC, :NoContratPC, :ValeurCourantePC
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to ProduitsClientEOF
+               else
+                   Move CodeProduitPC to CodeProduitRecherche
+                   Perform ChargeParamProduit
+
+                   If ProduitTrouve = 1
+                       Add ValeurCourantePC to ValeurPortefeuille(IndexRechProduit)
+                   end-if
+               end-if
+           end-perform.
+
+           EXEC SQL
+               CLOSE ProduitsClient-Curseur-Rapport
+           END-EXEC.
+
+           EXEC SQL
+               OPEN OperationsCompte-Curseur-Rapport
+           END-EXEC.
+
+           Move 0 to OperationsRapportEOF
+
+           perform until OperationsRapportEOF = 1
+               EXEC SQL
+                   FETCH OperationsCompte-Curseur-Rapport
+                       INTO :CodeProduitOC, :NoContratOC, :NoOperationOC, :TypeOperationOC,
+                        :MontantOperationOC, :DateOperationOC
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to OperationsRapportEOF
+               else
+                   unstring DateOperationOC delimited by '-' into
+                       AnneeOperationRapport
+                       mois of DateOperationContrat
+                       jour of DateOperationContrat
+                   end-unstring
+
+                   If AnneeOperationRapport = AnneeRapportPortefeuille
+                       Move CodeProduitOC to CodeProduitRecherche
+                       Perform ChargeParamProduit
+
+                       If ProduitTrouve = 1
+                           Evaluate TypeOperationOC
+                               When 'I'
+                                   Add MontantOperationOC to InteretsPortefeuille(IndexRechProduit)
+                               When 'F'
+                                   Add MontantOperationOC to FraisPortefeuille(IndexRechProduit)
+                               When other
+                                   continue
+                           end-evaluate
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+           EXEC SQL
+               CLOSE OperationsCompte-Curseur-Rapport
+           END-EXEC.
+
+           Move 1 to IndexRechProduit
+           Move 9 to LigneDetailsRapport
+
+           Perform AfficheLigneRapportPortefeuille
+               Until IndexRechProduit > NbLigneProduit.
+
+           move " Tapez [0] pour sortir, [2] pour une nouvelle periode" to LaInfoAide
+           display InfoAide
+           accept ChoixRapportPortefeuille at line 24 col 75 foreground-color is 2 highlight
+           Display REsetInfoAide
+
+           evaluate ChoixRapportPortefeuille
+               When '2'
+                   Move 0 to AnneeRapportPortefeuille
+               When '0'
+                   continue
+               When other
+                   Move '0' to ChoixRapportPortefeuille
+           end-evaluate.
+
+       RapportPortefeuille-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Remise a zero des cumuls par produit avant un nouveau passage du rapport de portefeuille
+      *-----------------------------------------------------------------------------------------------
+       RemiseAZeroTotauxPortefeuille.
+           Move 0 to ValeurPortefeuille(IndexRechProduit)
+           Move 0 to InteretsPortefeuille(IndexRechProduit)
+           Move 0 to FraisPortefeuille(IndexRechProduit)
+           Add 1 to IndexRechProduit.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Affichage d'une ligne de totaux produit du rapport de portefeuille, avec pagination identique
+      *  a celle de ListePortefeuille-trt
+      *-----------------------------------------------------------------------------------------------
+       AfficheLigneRapportPortefeuille.
+           Move ValeurPortefeuille(IndexRechProduit) to ValeurPortefeuilleDisplay
+           Move InteretsPortefeuille(IndexRechProduit) to InteretsPortefeuilleDisplay
+           Move FraisPortefeuille(IndexRechProduit) to FraisPortefeuilleDisplay
+
+           Display CodeProduit of ligneProduit(IndexRechProduit) at line LigneDetailsRapport Col 2 foreground-color is 3 highlight
+           Display ValeurPortefeuilleDisplay at line LigneDetailsRapport Col 12 foreground-color is 3 highlight
+           Display InteretsPortefeuilleDisplay at line LigneDetailsRapport Col 35 foreground-color is 3 highlight
+           Display FraisPortefeuilleDisplay at line LigneDetailsRapport Col 58 foreground-color is 3 highlight
+
+           Add 1 to LigneDetailsRapport
+           If LigneDetailsRapport > 20
+               Move 9 to LigneDetailsRapport
+               move "Pressez entree pour afficher la suite >>" to LaInfoAide
+               Display InfoAide
+               Accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               display M-ResetEcran
+               display M-RapportPortefeuille
+           end-if
+
+           Add 1 to IndexRechProduit.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 11 - Rachat Total : cloture d'un contrat actif. Reprend la valeur courante du contrat
+      *  (desormais tenue a jour directement par ValeurCourante - cf SaisieVersementLibre-trt /
+      *  SaisieRachatLibre-trt / CalculInteretMensuel.cbl), la pose comme operation 'R' finale,
+      *  remet ValeurCourante a zero et bascule EtatProduit pour sortir le contrat des listings actifs
+      *-----------------------------------------------------------------------------------------------
+       RachatTotal.
+           perform RachatTotal-init.
+           perform RachatTotal-trt.
+           perform RachatTotal-fin.
+
+       RachatTotal-init.
+           Move spaces to CodeProduitPC
+           Move 0 to NoContratPC
+           Move spaces to CodeProduitOC
+           Move 0 to NoContratOC
+           Move 0 to NoContratPCDisplay
+           Move spaces to ConfirmeRachatTotal
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+           EXEC SQL
+               SET AUTOCOMMIT OFF
+           END-EXEC.
+
+       RachatTotal-trt.
+           display M-RachatTotal
+           Accept CodeProduitPC at line 4 col 26 required foreground-color is 3 highlight.
+           Move Function Upper-case(CodeProduitPC) to CodeProduitPC
+           display CodeProduitPC at line 4 col 26 foreground-color is 3 highlight.
+           Accept NoContratPCDisplay at line 4 col 28 required foreground-color is 3 highlight.
+           move NoContratPCDisplay to NoContratPC
+           Display NoContratPC at line 4 col 28 foreground-color is 3 highlight.
+
+           move CodeProduitPC to CodeProduitOC
+           move NoContratPC to NoContratOC
+
+           EXEC SQL
+               SELECT CodeProduit, NoContrat, ValeurCourante, TiersBenefic
+               INTO :CodeProduitPC, :NoContratPC, :ValeurCourantePC, :TiersBeneficPC
+               FROM ProduitsClient
+               WHERE (CodeProduit = :CodeProduitPC
+               AND NoContrat = :NoContratPC
+               AND EtatProduit = 1)
+           END-EXEC.
+
+           If SQLCODE = 100
+               Display " Erreur : contrat non trouve ou deja cloture - tapez entree >>" at line 23 col 2 foreground-color is 3 highlight
+               accept OkNonTrouve at line 23 col 75
+           else
+               Move ValeurCourantePC to ValeurRachatTotalDisplay
+               Display ValeurRachatTotalDisplay at line 7 col 35 foreground-color is 3 highlight
+
+               Accept ConfirmeRachatTotal at line 9 col 35 required foreground-color is 3 highlight
+               Move Function Upper-case(ConfirmeRachatTotal) to ConfirmeRachatTotal
+
+               If ConfirmeRachatTotal = 'O'
+                   Move 1 to RachatTotalOk
+                   Move CodeOperateur to OperateurOC
+                   Move 0 to EtatProduitPC
+                   Move CodeOperateur to OperateurPC
+
+                   EXEC SQL
+                       UPDATE ProduitsClient
+                       SET ValeurCourante = 0,
+                           EtatProduit = :EtatProduitPC,
+                           Operateur = :OperateurPC
+                       WHERE (CodeProduit = :CodeProduitOC
+                       AND NoContrat = :NoContratOC)
+                   END-EXEC
+
+                   If SQLCODE <> 0
+                       Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+                       Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+                       Move 0 to RachatTotalOk
+                   else
+      *>  Le contrat peut avoir ete partage entre plusieurs beneficiaires (cf GestionPartageBeneficiaires)
+      *>  - un virement et une ligne OperationsCompte 'R' par beneficiaire, au prorata de Pourcentage
+                       EXEC SQL
+                           OPEN BeneficiairesContrat-Curseur
+                       END-EXEC.
+                       Move 0 to BeneficiairesContratEOF
+                       Move 0 to NbBeneficiairesRachat
+
+                       perform until BeneficiairesContratEOF = 1
+                           EXEC SQL
+                               FETCH BeneficiairesContrat-Curseur
+                                   INTO :TiersBeneficPC, :PourcentageBenefRachat
+                           END-EXEC
+
+                           If SQLCODE = 100 OR SQLCODE = 101
+                               Move 1 to BeneficiairesContratEOF
+                           else
+                               Add 1 to NbBeneficiairesRachat
+                               Compute MontantRachatBenef rounded =
+                                   ValeurCourantePC * PourcentageBenefRachat / 100
+                               Perform RachatTotal-PaieBeneficiaire
+                           end-if
+                       end-perform.
+
+                       EXEC SQL
+                           CLOSE BeneficiairesContrat-Curseur
+                       END-EXEC.
+
+      *>  Contrat jamais partage (pas de ligne BeneficiairesContrat) : le beneficiaire principal
+      *>  recherche ci-dessus recoit la totalite, comme avant l'introduction du partage
+                       If NbBeneficiairesRachat = 0
+                           Move ValeurCourantePC to MontantRachatBenef
+                           Perform RachatTotal-PaieBeneficiaire
+                       end-if
+
+      *-----------------------------------------------------------------------------------------------
+      *     Validation (commit) ou annulation (rollback) groupee du rachat total et de ses
+      *     postings beneficiaires, meme principe que InsertionDonnéesTiers-trt
+      *-----------------------------------------------------------------------------------------------
+                       If RachatTotalOk = 1
+                           EXEC SQL
+                               COMMIT
+                           END-EXEC
+                           move " Contrat cloture - rachat total enregistre :" & CodeProduitOC & ' ' & NoContratOC to LaInfoComm
+                           display InfoComm
+                           Accept FinInsertion at line 25 col 75
+                           Display REsetInfoComm
+                       else
+                           EXEC SQL
+                               ROLLBACK
+                           END-EXEC
+                           move " Erreur : rachat total annule, rien n'a ete enregistre " to LaInfoAide
+                           display InfoAide
+                           Accept FinInsertion at line 25 col 75
+                           Display REsetInfoAide
+                       end-if
+                   end-if
+               else
+                   continue
+               end-if
+           end-if.
+
+      *-----------------------------------------------------------------------------------------------
+      *    Enregistrement de la part de rachat total d'un beneficiaire (TiersBeneficPC, montant deja
+      *    proratise dans MontantRachatBenef par RachatTotal-trt) : une ligne OperationsCompte 'R' et
+      *    son ordre de virement - appele une fois par beneficiaire du contrat
+      *-----------------------------------------------------------------------------------------------
+       RachatTotal-PaieBeneficiaire.
+           Move MontantRachatBenef to MontantOperationOC
+           Move 'R' to TypeOperationOC
+
+           EXEC SQL
+               SELECT MAX(NoOperation)
+               INTO :NoOperationOC
+               FROM OperationsCompte
+               WHERE (CodeProduit = :CodeProduitOC
+               AND NoContrat = :NoContratOC)
+           END-EXEC.
+           Add 1 to NoOperationOC
+
+           ACCEPT DateOperationContrat from date YYYYMMDD
+
+           String Annee of DateOperationContrat '-'
+               Mois of DateOperationContrat '-'
+               Jour of DateOperationContrat into DateOperationOC
+           end-string
+
+           EXEC SQL
+               INSERT INTO OperationsCompte
+                   (CodeProduit
+                   ,NoContrat
+                   ,NoOperation
+                   ,TypeOperation
+                   ,MontantOperation
+                   ,DateOperation
+                   ,Operateur)
+               VALUES
+                   (:CodeProduitOC
+                   ,:NoContratOC
+                   ,:NoOperationOC
+                   ,:TypeOperationOC
+                   ,:MontantOperationOC
+                   ,:DateOperationOC
+                   ,:OperateurOC)
+           END-EXEC
+
+           If SQLCODE <> 0
+               Display " Erreur : OperationsCompte " at line 24 Col 2 foreground-color is 2 highlight
+               Display  SQLCODE  at line 55 Col 2 foreground-color is 2 highlight
+               Move 0 to RachatTotalOk
+           else
+      *>  Ordre de virement vers le beneficiaire, a partir de son RIB deja stocke dans TiersSB
+               Perform EcritOrdreVirement
+           end-if.
+
+      *-----------------------------------------------------------------------------------------------
+      *    Ordre de virement (style virement SEPA) du rachat total vers le beneficiaire du contrat,
+      *    a partir du RIB deja saisi/stocke dans TiersSB (cf GestionTiersBenef-Trt) - meme principe
+      *    cumulatif que FichierPrint : ouvert en EXTEND pour ne pas ecraser les ordres precedents.
+      *-----------------------------------------------------------------------------------------------
+       EcritOrdreVirement.
+           EXEC SQL
+               SELECT IdTiers, CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib,
+                Intitule, Prenom, Nom
+               INTO :IdTiers, :CodeBanqueT, :CodeGuichet, :RacineCompte, :TypeCompte, :CleRib,
+                :Intitule, :Prenom, :Nom
+               FROM TiersSB
+               WHERE IdTiers = :TiersBeneficPC
+           END-EXEC
+
+           If SQLCODE <> 0
+               Move 0 to VirementBenefTrouve
+               move " Erreur : beneficiaire introuvable pour l'ordre de virement - code " & SQLCODE to LaInfoAide
+               display InfoAide
+               Display REsetInfoAide
+           else
+               Move 1 to VirementBenefTrouve
+           end-if.
+
+           If VirementBenefTrouve = 1
+               open extend FichierVirement
+               evaluate FichierVirementStatus
+                   when "00"
+                       move 1 to FichierVirementOk
+                   when other
+                       move 0 to FichierVirementOk
+                       move " Erreur ouverture fichier ordre de virement - code " & FichierVirementStatus to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+               end-evaluate
+
+               If FichierVirementOk = 1
+                   move "CodeProduit;NoContrat;IdTiersBeneficiaire;NomBeneficiaire;PrenomBeneficiaire;CodeBanque;CodeGuichet;RacineCompte;TypeCompte;CleRib;Montant;DateVirement;Libelle" to EnrFichierVirement
+                   write EnrFichierVirement
+
+                   Move TiersBeneficPC to TiersBeneficPCDisplay
+
+                   String CodeProduitOC                            delimited by size
+                       ';' NoContratOC                              delimited by size
+                       ';' TiersBeneficPCDisplay                    delimited by size
+                       ';' Nom of TiersSouscrBenef                   delimited by size
+                       ';' Prenom of TiersSouscrBenef                delimited by size
+                       ';' CodeBanqueT of TiersSouscrBenef           delimited by size
+                       ';' CodeGuichet of TiersSouscrBenef           delimited by size
+                       ';' RacineCompte of TiersSouscrBenef          delimited by size
+                       ';' TypeCompte of TiersSouscrBenef            delimited by size
+                       ';' CleRib of TiersSouscrBenef                delimited by size
+                       ';' MontantOperationOC                        delimited by size
+                       ';' DateOperationOC                           delimited by size
+                       ';' "RACHAT TOTAL"                            delimited by size
+                       into EnrLigneVirement
+                   end-string
+                   Move EnrLigneVirement to EnrFichierVirement
+                   write EnrFichierVirement
+
+                   close FichierVirement
+               end-if
+           end-if.
+
+       RachatTotal-fin.
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           END-EXEC.
+
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  MENU 12 - Recherche de contrat par Nom / Prenom : pour l'operateur qui n'a que le nom du
+      *  client sous la main. Jointure ProduitsClient/TiersSB sur TiersSouscr ou TiersBenefic,
+      *  filtree par Nom/Prenom (LIKE, debut de chaine), les contrats trouves sont ensuite consultes
+      *  en resaisissant leur code via LectureSyntheseContrat - meme logique de reprise manuelle
+      *  qu'un "contrat non trouve" ailleurs dans ce programme
+      *-----------------------------------------------------------------------------------------------
+       RechercheContratParNom.
+           perform RechercheContratParNom-init.
+           perform RechercheContratParNom-trt until ChoixRechercheTiers = '0'.
+           perform RechercheContratParNom-fin.
+
+       RechercheContratParNom-init.
+           Move spaces to NomSaisi
+           Move spaces to PrenomSaisi
+           Move spaces to ChoixRechercheTiers
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       RechercheContratParNom-trt.
+           display M-RechercheTiers
+
+           Accept NomSaisi at line 4 col 28 required foreground-color is 3 highlight
+           Move Function Upper-case(NomSaisi) to NomSaisi
+           display NomSaisi at line 4 col 28 foreground-color is 3 highlight
+
+           Accept PrenomSaisi at line 6 col 28 foreground-color is 3 highlight
+           Move Function Upper-case(PrenomSaisi) to PrenomSaisi
+           display PrenomSaisi at line 6 col 28 foreground-color is 3 highlight
+
+           Move spaces to NomSBRecherche
+           String NomSaisi delimited by space '%' into NomSBRecherche
+           end-string
+
+           Move spaces to PrenomSBRecherche
+           If PrenomSaisi = spaces
+               Move '%' to PrenomSBRecherche
+           else
+               String PrenomSaisi delimited by space '%' into PrenomSBRecherche
+               end-string
+           end-if
+
+           EXEC SQL
+               DECLARE RechercheTiers-Curseur CURSOR FOR
+                Select PC.CodeProduit, PC.NoContrat, PC.TiersSouscr, PC.TiersBenefic,
+                 T.IdTiers, T.Nom, T.Prenom
+                From ProduitsClient PC, TiersSB T
+                Where (T.IdTiers = PC.TiersSouscr OR T.IdTiers = PC.TiersBenefic)
+                And T.Nom LIKE :NomSBRecherche
+                And T.Prenom LIKE :PrenomSBRecherche
+                ORDER BY T.Nom, T.Prenom, PC.CodeProduit, PC.NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               OPEN RechercheTiers-Curseur
+           END-EXEC.
+
+           Move 0 to TiersRechercheEOF
+           Move 9 to LigneDetailsRechercheTiers
+
+           perform until TiersRechercheEOF = 1
+               EXEC SQL
+                   FETCH RechercheTiers-Curseur
+                       INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC, :TiersBeneficPC,
+                        :IdTiers of TiersSouscrBenef, :Nom of TiersSouscrBenef,
+                        :Prenom of TiersSouscrBenef
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to TiersRechercheEOF
+               else
+                   Move NoContratPC to NoContratPCDisplay
+
+                   If IdTiers of TiersSouscrBenef = TiersSouscrPC
+                       Move "Souscripteur" to RoleTiersRechercheDisplay
+                   else
+                       Move "Beneficiaire" to RoleTiersRechercheDisplay
+                   end-if
+
+                   Display CodeProduitPC at line LigneDetailsRechercheTiers Col 2 foreground-color is 3 highlight
+                   Display NoContratPCDisplay at line LigneDetailsRechercheTiers Col 11 foreground-color is 3 highlight
+                   Display Nom of TiersSouscrBenef at line LigneDetailsRechercheTiers Col 21 foreground-color is 3 highlight
+                   Display Prenom of TiersSouscrBenef at line LigneDetailsRechercheTiers Col 42 foreground-color is 3 highlight
+                   Display RoleTiersRechercheDisplay at line LigneDetailsRechercheTiers Col 64 foreground-color is 3 highlight
+
+                   Add 1 to LigneDetailsRechercheTiers
+                   If LigneDetailsRechercheTiers > 20
+                       Move 9 to LigneDetailsRechercheTiers
+                       move "Pressez entree pour afficher la suite >>" to LaInfoAide
+                       Display InfoAide
+                       Accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
+                       Display REsetInfoAide
+                       display M-ResetEcran
+                       display M-RechercheTiers
+                   end-if
+               end-if
+           end-perform.
+
+           EXEC SQL
+               CLOSE RechercheTiers-Curseur
+           END-EXEC.
+
+           move " [1] Consulter un contrat trouve, [2] nouvelle recherche, [0] sortir" to LaInfoAide
+           display InfoAide
+           accept ChoixRechercheTiers at line 24 col 75 foreground-color is 2 highlight
+           Display REsetInfoAide
+
+           evaluate ChoixRechercheTiers
+               When '1'
+                   Perform LectureSyntheseContrat
+                   Move '0' to ChoixRechercheTiers
+               When '2'
+                   Move spaces to NomSaisi
+                   Move spaces to PrenomSaisi
+               When '0'
+                   continue
+               When other
+                   Move '0' to ChoixRechercheTiers
+           end-evaluate.
+
+       RechercheContratParNom-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *    Export "droit d'acces" RGPD d'un Tiers : a partir d'un IdTiers, ecrit sur
+      *    FichierExportTiers (meme principe que FichierPrint) le TiersSB, puis chaque
+      *    ProduitsClient et OperationsCompte lie via TiersSouscr/TiersBenefic.
+      *-----------------------------------------------------------------------------------------------
+       ExportDroitAccesTiers.
+           perform ExportDroitAccesTiers-init.
+           perform ExportDroitAccesTiers-trt.
+           perform ExportDroitAccesTiers-fin.
+
+       ExportDroitAccesTiers-init.
+           Move 0 to IdTiersExport
+           Move 0 to TiersExportTrouve
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       ExportDroitAccesTiers-trt.
+           display M-ExportTiers
+           accept IdTiersExport at line 4 col 23 required foreground-color is 3 highlight
+           display IdTiersExport at line 4 col 23 foreground-color is 3 highlight
+
+           EXEC SQL
+               SELECT IdTiers, CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib,
+                Intitule, Prenom, Nom, NoRue, Rue, CodePostal, Ville, Pays, Telephone,
+                Courriel, DateNaissance
+               INTO :IdTiers, :CodeBanqueT, :CodeGuichet, :RacineCompte, :TypeCompte, :CleRib,
+                :Intitule, :Prenom, :Nom, :NoRue, :Rue, :CodePostal, :Ville, :Pays, :Telephone,
+                :Courriel, :DateNaissance
+               FROM TiersSB
+               WHERE IdTiers = :IdTiersExport
+           END-EXEC.
+
+           If SQLCODE = 100 OR SQLCODE = 101
+               move " Aucun Tiers trouve pour cet IdTiers - tapez entree >>" to LaInfoAide
+               display InfoAide
+               accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+           else
+               Move 1 to TiersExportTrouve
+               perform ExportDroitAccesTiers-Ecrit
+           end-if.
+
+       ExportDroitAccesTiers-Ecrit.
+           open output FichierExportTiers
+           evaluate FichierExportTiersStatus
+               when "00"
+                   move 1 to FichierExportTiersOk
+               when other
+                   move 0 to FichierExportTiersOk
+                   move " Erreur ouverture fichier export - code " & FichierExportTiersStatus to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+           end-evaluate
+
+           If FichierExportTiersOk = 1
+               move "Tiers;IdTiers;CodeBanque;CodeGuichet;RacineCompte;TypeCompte;CleRib;Intitule;Prenom;Nom;NoRue;Rue;CodePostal;Ville;Pays;Telephone;Courriel;DateNaissance" to EnrFichierExportTiers
+               write EnrFichierExportTiers
+
+               String "Tiers"                        delimited by size
+                   ';' IdTiers of TiersSouscrBenef    delimited by size
+                   ';' CodeBanqueT of TiersSouscrBenef delimited by size
+                   ';' CodeGuichet of TiersSouscrBenef delimited by size
+                   ';' RacineCompte of TiersSouscrBenef delimited by size
+                   ';' TypeCompte of TiersSouscrBenef  delimited by size
+                   ';' CleRib of TiersSouscrBenef      delimited by size
+                   ';' Intitule of TiersSouscrBenef    delimited by size
+                   ';' Prenom of TiersSouscrBenef      delimited by size
+                   ';' Nom of TiersSouscrBenef         delimited by size
+                   ';' NoRue of TiersSouscrBenef       delimited by size
+                   ';' Rue of TiersSouscrBenef         delimited by size
+                   ';' CodePostal of TiersSouscrBenef  delimited by size
+                   ';' Ville of TiersSouscrBenef       delimited by size
+                   ';' Pays of TiersSouscrBenef         delimited by size
+                   ';' Telephone of TiersSouscrBenef   delimited by size
+                   ';' Courriel of TiersSouscrBenef    delimited by size
+                   ';' DateNaissance of TiersSouscrBenef delimited by size
+                   into EnrLigneExportTiers
+               end-string
+               Move EnrLigneExportTiers to EnrFichierExportTiers
+               write EnrFichierExportTiers
+
+               move "Contrat;CodeProduit;NoContrat;MontantSouscr;DateEffet;EtatProduit;ValeurCourante;Role" to EnrFichierExportTiers
+               write EnrFichierExportTiers
+
+               move "Operation;CodeProduit;NoContrat;NoOperation;TypeOperation;MontantOperation;DateOperation" to EnrFichierExportTiers
+               write EnrFichierExportTiers
+
+               EXEC SQL
+                   OPEN ExportTiers-Curseur-Contrats
+               END-EXEC
+
+               Move 0 to ExportTiersEOF
+               perform until ExportTiersEOF = 1
+                   EXEC SQL
+                       FETCH ExportTiers-Curseur-Contrats
+                           INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC, :TiersBeneficPC,
+                            :MontantSouscrPC, :DateEffetPC, :EtatProduitPC, :ValeurCourantePC
+                   END-EXEC
+
+                   If SQLCODE = 100 OR SQLCODE = 101
+                       Move 1 to ExportTiersEOF
+                   else
+                       Move NoContratPC to NoContratPCDisplay
+                       Move MontantSouscrPC to MontantSouscrPCDisplay
+                       Move ValeurCourantePC to ValeurContratDisplay
+
+                       If TiersSouscrPC = IdTiersExport
+                           Move "Souscripteur" to RoleTiersRechercheDisplay
+                       else
+                           Move "Beneficiaire" to RoleTiersRechercheDisplay
+                       end-if
+
+                       String "Contrat"                delimited by size
+                           ';' CodeProduitPC            delimited by size
+                           ';' NoContratPCDisplay        delimited by size
+                           ';' MontantSouscrPCDisplay   delimited by size
+                           ';' DateEffetPC               delimited by size
+                           ';' EtatProduitPC             delimited by size
+                           ';' ValeurContratDisplay      delimited by size
+                           ';' RoleTiersRechercheDisplay delimited by size
+                           into EnrLigneExportTiers
+                       end-string
+                       Move EnrLigneExportTiers to EnrFichierExportTiers
+                       write EnrFichierExportTiers
+
+                       perform ExportDroitAccesTiers-Operations
+                   end-if
+               end-perform
+
+               EXEC SQL
+                   CLOSE ExportTiers-Curseur-Contrats
+               END-EXEC
+
+               close FichierExportTiers
+
+               move " Export enregistre : ExportDroitAccesTiers.txt - tapez entree >>" to LaInfoComm
+               display InfoComm
+               accept FinInsertion at line 25 col 75
+               Display REsetInfoComm
+           end-if.
+
+       ExportDroitAccesTiers-Operations.
+           Move CodeProduitPC to CodeProduitOC
+           Move NoContratPC to NoContratOC
+
+           EXEC SQL
+               OPEN ExportTiers-Curseur-Operations
+           END-EXEC
+
+           Move 0 to ExportTiersEOF
+           perform until ExportTiersEOF = 1
+               EXEC SQL
+                   FETCH ExportTiers-Curseur-Operations
+                       INTO :NoOperationOC, :TypeOperationOC, :MontantOperationOC, :DateOperationOC
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to ExportTiersEOF
+               else
+                   Move NoContratOC to NoContratOCDisplay
+                   Move NoOperationOC to NoOperationOCDisplay
+                   Move MontantOperationOC to MontantOperationOCDisplay
+
+                   String "Operation"              delimited by size
+                       ';' CodeProduitOC            delimited by size
+                       ';' NoContratOCDisplay       delimited by size
+                       ';' NoOperationOCDisplay     delimited by size
+                       ';' TypeOperationOC          delimited by size
+                       ';' MontantOperationOCDisplay delimited by size
+                       ';' DateOperationOC          delimited by size
+                       into EnrLigneExportTiers
+                   end-string
+                   Move EnrLigneExportTiers to EnrFichierExportTiers
+                   write EnrFichierExportTiers
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE ExportTiers-Curseur-Operations
+           END-EXEC.
+
+       ExportDroitAccesTiers-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
 
-      *    Call 'ConnectSQL' using cnxDb.
-      *
-      *    If SQLCODE <> 0
-      *        Display " Erreur de connection à la base des données cnxDb 6" at line 24 Col 2 foreground-color is 2 highlight 
-      *    else
-      *        continue
-      *    end-if.
+      *-----------------------------------------------------------------------------------------------
+      *    Purge/anonymisation RGPD des Tiers clotures depuis plus de RetentionPurgeAns : un Tiers
+      *    est eligible quand tous ses contrats (souscripteur ou beneficiaire) sont clotures
+      *    (aucun EtatProduit = 1 restant) et que la derniere operation connue sur ces contrats
+      *    remonte a plus de RetentionPurgeAns. Les champs personnels sont blanchis/pseudonymises
+      *    sur TiersSB ; les montants deja comptabilises dans OperationsCompte restent intacts.
+      *-----------------------------------------------------------------------------------------------
+       PurgeTiersClotures.
+           perform PurgeTiersClotures-init.
+           perform PurgeTiersClotures-trt.
+           perform PurgeTiersClotures-fin.
 
-      *---------------------------------------------------------------------------------------------          
-      * Declarations curseur pour OperationsCompte
-      *---------------------------------------------------------------------------------------------
+       PurgeTiersClotures-init.
+           Move 0 to NbTiersPurges
 
-           Move spaces to CodeProduitOC.
-           Move 0 to NoContratOC.
-           Move spaces to ChoixLectSyntContrat.
+           Call 'ConnectSQL' using cnxDb
 
-       LectureOperationsContrat-trt.
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
 
-          display M-OperationsCompte.
-           If CodeProduitOC = space
-               Accept CodeProduitOC at line 5 col 26 required foreground-color is 3 highlight
-               Accept NoContratOC at line 5 col 28 required foreground-color is 3 highlight
-           Else 
-               display CodeProduitOC at line 5 col 26 foreground-color is 3 highlight
-               Display NoContratOC at line 5 col 28 foreground-color is 3 highlight
-           End-if.
+       PurgeTiersClotures-trt.
+           ACCEPT DateSystemePurge from date YYYYMMDD
+           Subtract RetentionPurgeAns from Annee of DateSystemePurge giving AnneeLimitePurge
 
            EXEC SQL
-               DECLARE OperationsCompte-Curseur CURSOR FOR 
-                Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
-                From [dbo].[OperationsCompte]
-                Where (CodeProduit = :CodeProduitOC
-                And NoContrat = :NoContratOc);
+               OPEN PurgeTiers-Curseur-Tiers
            END-EXEC.
 
+           Move 0 to PurgeTiersEOF
+           perform until PurgeTiersEOF = 1
+               EXEC SQL
+                   FETCH PurgeTiers-Curseur-Tiers
+                       INTO :IdTiersPurge
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to PurgeTiersEOF
+               else
+                   perform PurgeTiersClotures-Evalue
+               end-if
+           end-perform.
+
            EXEC SQL
- 	            OPEN OperationsCompte-Curseur
+               CLOSE PurgeTiers-Curseur-Tiers
            END-EXEC.
 
-           MOVE 0 to OperatComptes-EOF
-           move 9 TO LigneDetailsOper.
-
-           perform until OperatComptes-EOF=1
-               EXEC SQL 
-                   FETCH OperationsCompte-Curseur
-                       INTO :CodeProduitOC, :NoContratOC, :NoOperationOC, :TypeOperationOC,
-                        :MontantOperationOC, :DateOperationOC
-               END-EXEC
+           move " Purge terminee : " & NbTiersPurges & " Tiers anonymises - tapez entree >>" to LaInfoComm
+           display InfoComm
+           accept FinInsertion at line 25 col 75
+           Display REsetInfoComm.
 
-               If SQLCODE = 100 OR SQLCODE = 101 then
-                   MOVE 1 to OperatComptes-EOF
-      *            add 1 to LigneDetailsOper
-                   Display " Fin de la liste des Operations :" at line 23 Col 2 foreground-color is 2 highlight   
-                   Display " Tapez [0] pour sortir, [2] pour une nouvelle recherche" at line 24 Col 2 foreground-color is 2 highlight  
-                   accept ChoixLectSyntContrat at line 24 Col 75 foreground-color is 2 highlight 
-                   Evaluate ChoixLectSyntContrat
-                       When '2'
-                           Move spaces to CodeProduitPC
-                           Move 0 to NoContratPC
-                           Move spaces to CodeProduitOC
-                           Move 0 to NoContratOC
-                           Move 0 to NoContratPCDisplay
-
-                           Perform LectureSyntheseContrat
-                       When '0'
-                           continue
+       PurgeTiersClotures-Evalue.
+           Move 0 to NbContratsTiersPurge
+           Move 0 to NbContratsActifsPurge
+           Move spaces to DateDerniereOperPurge
+           Move 0 to AnneeClotureTiersPurge
 
-                       When Other
-                           accept ChoixLectSyntContrat at line 24 Col 75 foreground-color is 2 highlight 
-                   end-evaluate
-               else
-                  Move NoOperationOC to NoOperationOCDisplay
-                  Move MontantOperationOC to MontantOperationOCDisplay
-
-                  Evaluate TypeOperationOC
-                      When 'V'
-                           Move 'Versement' to TypeOperationOCDisplay
-                      When 'R' 
-                           Move 'Rachat' to TypeOperationOCDisplay
-                      When 'S' 
-                           Move 'Souscription' to TypeOperationOCDisplay
-                      When 'I' 
-                           Move 'Interets' to TypeOperationOCDisplay
-
-                      When Other
-                           Move TypeOperationOC to TypeOperationOCDisplay
-                  end-evaluate
-
-
-                  unstring DateOperationOC delimited by '-' into
-                    Annee of DateOperationContrat
-                    mois of DateOperationContrat
-                    jour of DateOperationContrat
-                  end-unstring
-
-                   String jour of DateOperationContrat '/'
-                     mois of DateOperationContrat '/'
-                     Annee of DateOperationContrat 
-                     Into DateOperationContratDisplay
-                   end-string
+           EXEC SQL
+               OPEN PurgeTiers-Curseur-Contrats
+           END-EXEC.
 
-                  Display DateOperationContratDisplay at line LigneDetailsOper Col 5 with no advancing foreground-color is 3 highlight 
-                  Display TypeOperationOCDisplay at line LigneDetailsOper Col 33 with no advancing foreground-color is 3 highlight 
-                  Display MontantOperationOCDisplay at line LigneDetailsOper Col 51 with no advancing foreground-color is 3 highlight
+           Move 0 to PurgeContratsEOF
+           perform until PurgeContratsEOF = 1
+               EXEC SQL
+                   FETCH PurgeTiers-Curseur-Contrats
+                       INTO :CodeProduitPC, :NoContratPC, :EtatProduitPC
+               END-EXEC
 
-                  Add 1 TO LigneDetailsOper
-                   If LigneDetailsOper > 20
-                       move 9 TO LigneDetailsOper
-                       move "Pressez entree pour afficher la suite >>" to LaInfoAide
-                       Display LaInfoAide at line 23 col 1 foreground-color is 3 Highlight 
-                       Accept PaginationOk at line 23 col 74 foreground-color is 3 Highlight
-                       Display REsetInfoAide
-      *******on reaffiche l'ecran pour eliminer les lignes parasites de l'ecran précedent
-                       display M-ResetEcran
-                       display M-OperationsCompte
-                       display CodeProduitOC at line 5 col 26 foreground-color is 3 highlight
-                       Display NoContratOC at line 5 col 28 foreground-color is 3 highlight
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to PurgeContratsEOF
+               else
+                   Add 1 to NbContratsTiersPurge
 
+                   If EtatProduitPC = 1
+                       Add 1 to NbContratsActifsPurge
+                   else
+                       Move CodeProduitPC to CodeProduitOC
+                       Move NoContratPC to NoContratOC
+
+                       EXEC SQL
+                           SELECT MAX(DateOperation)
+                           INTO :DateOperationOC
+                           FROM OperationsCompte
+                           WHERE (CodeProduit = :CodeProduitOC
+                           AND NoContrat = :NoContratOC)
+                       END-EXEC
+
+                       If DateOperationOC > DateDerniereOperPurge
+                           Move DateOperationOC to DateDerniereOperPurge
+                       end-if
                    end-if
                end-if
+           end-perform.
 
-           END-perform.
-      * = VALORISATION
-  
-       LectureOperationsContrat-fin.
            EXEC SQL
- 	            CLOSE OperationsCompte-Curseur
+               CLOSE PurgeTiers-Curseur-Contrats
            END-EXEC.
 
-       testsql.
-               continue.
+           If NbContratsTiersPurge > 0 and NbContratsActifsPurge = 0
+               unstring DateDerniereOperPurge delimited by '-' into
+                   AnneeClotureTiersPurge
+                   mois of DateOperationContrat
+                   jour of DateOperationContrat
+               end-unstring
+
+               If AnneeClotureTiersPurge <= AnneeLimitePurge
+                   perform PurgeTiersClotures-Anonymise
+               end-if
+           end-if.
+
+       PurgeTiersClotures-Anonymise.
+           Move "ANONYME"  to Nom of TiersSouscrBenef
+           Move "ANONYME"  to Prenom of TiersSouscrBenef
+           Move spaces     to Rue of TiersSouscrBenef
+           Move spaces     to Telephone of TiersSouscrBenef
+           Move spaces     to Courriel of TiersSouscrBenef
+           Move 0          to CodeBanqueT of TiersSouscrBenef
+           Move 0          to CodeGuichet of TiersSouscrBenef
+           Move 0          to RacineCompte of TiersSouscrBenef
+           Move 0          to TypeCompte of TiersSouscrBenef
+           Move 0          to CleRib of TiersSouscrBenef
+
+           EXEC SQL
+               UPDATE TiersSB
+               SET Nom = :Nom of TiersSouscrBenef,
+                   Prenom = :Prenom of TiersSouscrBenef,
+                   Rue = :Rue of TiersSouscrBenef,
+                   Telephone = :Telephone of TiersSouscrBenef,
+                   Courriel = :Courriel of TiersSouscrBenef,
+                   CodeBanque = :CodeBanqueT of TiersSouscrBenef,
+                   CodeGuichet = :CodeGuichet of TiersSouscrBenef,
+                   RacineCompte = :RacineCompte of TiersSouscrBenef,
+                   TypeCompte = :TypeCompte of TiersSouscrBenef,
+                   CleRib = :CleRib of TiersSouscrBenef
+               WHERE IdTiers = :IdTiersPurge
+           END-EXEC
+
+           If SQLCODE = 0
+               Add 1 to NbTiersPurges
+           end-if.
 
+       PurgeTiersClotures-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
 
       *-----------------------------------------------------------------------------------------------
       *
@@ -1728,7 +5314,8 @@
 
        GestionTiersBenef-init.
            Move space to ChoixInsertionBenef
-           move 0 to DateNaissanceB.
+           move 0 to DateNaissanceB
+           move space to LienParenteB.
 
        GestionTiersBenef-Trt.
            Display EcranGestionTiersBenef.
@@ -1738,29 +5325,98 @@
       **************************
            accept IntituleB at line  7 col 10 required foreground-color is 3 Highlight .
            accept nomB  at line  7 col 23 required foreground-color is 3 Highlight .
-           accept prenomB  at line 7 col 55 required foreground-color is 3 Highlight.   
+           Move nomB to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:20) to nomB
+           accept prenomB  at line 7 col 55 required foreground-color is 3 Highlight.
+           Move prenomB to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:25) to prenomB
 
 
            accept NoRueB at line 9 col 8 required foreground-color is 3 Highlight.
            accept RueB at line  9 col 22 required foreground-color is 3 Highlight.
+           Move RueB to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:30) to RueB
 
            accept CodePostalB at line  11 col 8 required foreground-color is 3 Highlight.
            accept VilleB at line  11 col 25 required foreground-color is 3 Highlight.
            accept PaysB  at line  11 col 59 required foreground-color is 3 Highlight.
 
 
-           accept CodeBanqueTB at line  13 col 12 auto required background-color is 5 Foreground-color is 3 Highlight.
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CodeBanqueTB at line  13 col 12 auto required background-color is 5 Foreground-color is 3 Highlight
+               Move CodeBanqueTB to CodeBanque
+               EXEC SQL
+                   SELECT NomBanque INTO :NomBanque
+                   FROM Banque
+                   WHERE CodeBanque = :CodeBanque
+               END-EXEC
+               evaluate SQLCODE
+                   when 0
+                       move 1 to DonneesValides
+                   when 100
+                       move " Banque inconnue - voir Gestion des Banques " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   when other
+                       move 1 to DonneesValides
+               end-evaluate
+           end-perform.
            accept CodeguichetB at line  13 col 18 auto required background-color is 5 foreground-color is 3 Highlight.
            accept RacineCompteB  at line  13 col 24 auto required background-color is 5 foreground-color is 3 Highlight.
            accept TypeCompteB  at line  13 col 34 auto required background-color is 5 foreground-color is 3 Highlight .
-           accept CleRibB  at line  13 col 37 auto required background-color is 5 foreground-color is 3 Highlight .
+
+           Compute RibSomme = 89 * CodeBanqueTB
+               + 15 * CodeguichetB
+               + 3 * RacineCompteB
+           Divide RibSomme by 97 giving RibQuotient remainder RibReste
+           Compute CleRibCalculee = 97 - RibReste
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CleRibB  at line  13 col 37 auto required background-color is 5 foreground-color is 3 Highlight
+               If CleRibB = CleRibCalculee
+                   move 1 to DonneesValides
+               else
+                   move " Cle RIB invalide - verifiez banque/guichet/compte " to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
 
            accept TelephoneB at line  15 col 19 foreground-color is 3 Highlight.
 
-           accept Courriel-avantB at line 15 col 48 foreground-color is 3 Highlight.
-           accept Courriel-apresB at line 15 col 66 foreground-color is 3 Highlight.
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept Courriel-avantB at line 15 col 48 foreground-color is 3 Highlight
+               accept Courriel-apresB at line 15 col 66 foreground-color is 3 Highlight
+
+               Move Courriel-avantB to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:17) to Courriel-avantB
+               Move Courriel-apresB to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:15) to Courriel-apresB
+
+               If Courriel-avantB = spaces and Courriel-apresB = spaces
+                   move 1 to DonneesValides
+               Else
+                   Move 0 to NbPointsDomaine
+                   Inspect Courriel-apresB tallying NbPointsDomaine for all '.'
+                   If Courriel-avantB <> spaces and Courriel-apresB <> spaces
+                                       and NbPointsDomaine > 0
+                       move 1 to DonneesValides
+                   Else
+                       move " Adresse de courriel invalide - ex: nom@domaine.fr " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   End-if
+               End-if
+           end-perform.
 
-      * REMOVE SPACES -  A FAIRE    
            if Courriel-avantB  <> '' or  Courriel-apresB <> ''
                String Courriel-avantB
                  '@' delimited by space
@@ -1774,24 +5430,57 @@
 
 
            move 0 to DonneesValides
+           Perform until DonneesValides = 1
                Accept jour of DateNaissanceTiersB  at line 17 col 25  required foreground-color is 3 Highlight
                Accept Mois of DateNaissanceTiersB  at line 17 col 28  required foreground-color is 3 Highlight
-
-           Perform until DonneesValides = 1
                Accept annee of DateNaissanceTiersB  at line 17 col 31  required foreground-color is 3 Highlight
+
+               Move annee of DateNaissanceTiersB to DateNaissTestAnnee
+               Move Mois of DateNaissanceTiersB to DateNaissTestMois
+               Move jour of DateNaissanceTiersB to DateNaissTestJour
+               Perform ValideDateNaissance
+
                if annee of DateNaissanceTiersB greater or equal Annee of DateEffetContratEpargne
                    move " Date non valide" to LaInfoAide
                    display InfoAide
-                   Accept annee of DateNaissanceTiersB  at line 17 col 31  required foreground-color is 3 Highlight
                    Display REsetInfoAide
                else
-                   move 1 to DonneesValides
+                   if DateNaissTestOK = 'O'
+                       move 1 to DonneesValides
+                   else
+                       move " Date de naissance non valide" to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   end-if
                End-if
            End-perform.
 
             String annee of DateNaissanceTiersB '-'
              Mois of DateNaissanceTiersB  '-'
-             jour of DateNaissanceTiersB  into DateNaissanceB.    
+             jour of DateNaissanceTiersB  into DateNaissanceB.
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept LienParenteB at line 17 col 67 required foreground-color is 3 Highlight
+               evaluate LienParenteB
+                   when = 'E' or = 'e'
+                       move 'E' to LienParenteB
+                       move 1 to DonneesValides
+                       display 'Enfant   ' at line 17 col 69 foreground-color is 3 Highlight
+                   when = 'C' or = 'c'
+                       move 'C' to LienParenteB
+                       move 1 to DonneesValides
+                       display 'Conjoint ' at line 17 col 69 foreground-color is 3 Highlight
+                   when = 'A' or = 'a'
+                       move 'A' to LienParenteB
+                       move 1 to DonneesValides
+                       display 'Autre    ' at line 17 col 69 foreground-color is 3 Highlight
+                   when other
+                       move " Saisie non valide : [E]nfant - [C]onjoint ou [A]utre" to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+               end-evaluate
+           end-perform.
 
       *    Accept ChoixInsertionBenef at line 20 col 75 foreground-color is 3 Highlight
            
@@ -1829,4 +5518,311 @@
       *    iF DonneesValides = 1 Perform InsertionDonnéesTiersBenef.
            continue.
 
+      *---------------------------------------------------------------------------------------------
+      * Souscripteur mineur : saisie du representant legal (parent ou tuteur) a la place de
+      * l'annulation automatique de la souscription - meme structure que GestionTiersBenef
+      *---------------------------------------------------------------------------------------------
+       GestionRepresentantLegal.
+           perform GestionRepresentantLegal-init
+           perform GestionRepresentantLegal-Trt until ChoixInsertionRepresentant = 'A' or = 'a' or = 'V' or = 'v'
+           perform GestionRepresentantLegal-fin.
+
+       GestionRepresentantLegal-init.
+           Move space to ChoixInsertionRepresentant
+           move 0 to DateNaissanceR.
+
+       GestionRepresentantLegal-Trt.
+           Display EcranGestionRepresentant.
+           Display '@' at line 15 col 65 foreground-color is 3 Highlight.
+           Display '/  /' at line 17 col 27 foreground-color is 3 Highlight.
+
+      **************************
+           accept IntituleR at line  7 col 10 required foreground-color is 3 Highlight .
+           accept nomR  at line  7 col 23 required foreground-color is 3 Highlight .
+           Move nomR to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:20) to nomR
+           accept prenomR  at line 7 col 55 required foreground-color is 3 Highlight.
+           Move prenomR to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:25) to prenomR
+
+
+           accept NoRueR at line 9 col 8 required foreground-color is 3 Highlight.
+           accept RueR at line  9 col 22 required foreground-color is 3 Highlight.
+           Move RueR to RSp-Source
+           Call 'TrimSpaces' using RSp-Source, RSp-Target
+           Move RSp-Target(1:30) to RueR
+
+           accept CodePostalR at line  11 col 8 required foreground-color is 3 Highlight.
+           accept VilleR at line  11 col 25 required foreground-color is 3 Highlight.
+           accept PaysR  at line  11 col 59 required foreground-color is 3 Highlight.
+
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CodeBanqueTR at line  13 col 12 auto required background-color is 5 Foreground-color is 3 Highlight
+               Move CodeBanqueTR to CodeBanque
+               EXEC SQL
+                   SELECT NomBanque INTO :NomBanque
+                   FROM Banque
+                   WHERE CodeBanque = :CodeBanque
+               END-EXEC
+               evaluate SQLCODE
+                   when 0
+                       move 1 to DonneesValides
+                   when 100
+                       move " Banque inconnue - voir Gestion des Banques " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   when other
+                       move 1 to DonneesValides
+               end-evaluate
+           end-perform.
+           accept CodeguichetR at line  13 col 18 auto required background-color is 5 foreground-color is 3 Highlight.
+           accept RacineCompteR  at line  13 col 24 auto required background-color is 5 foreground-color is 3 Highlight.
+           accept TypeCompteR  at line  13 col 34 auto required background-color is 5 foreground-color is 3 Highlight .
+
+           Compute RibSomme = 89 * CodeBanqueTR
+               + 15 * CodeguichetR
+               + 3 * RacineCompteR
+           Divide RibSomme by 97 giving RibQuotient remainder RibReste
+           Compute CleRibCalculee = 97 - RibReste
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept CleRibR  at line  13 col 37 auto required background-color is 5 foreground-color is 3 Highlight
+               If CleRibR = CleRibCalculee
+                   move 1 to DonneesValides
+               else
+                   move " Cle RIB invalide - verifiez banque/guichet/compte " to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               end-if
+           end-perform.
+
+           accept TelephoneR at line  15 col 19 foreground-color is 3 Highlight.
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               accept Courriel-avantR at line 15 col 48 foreground-color is 3 Highlight
+               accept Courriel-apresR at line 15 col 66 foreground-color is 3 Highlight
+
+               Move Courriel-avantR to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:17) to Courriel-avantR
+               Move Courriel-apresR to RSp-Source
+               Call 'RemoveSpaces' using RSp-Source, RSp-Target
+               Move RSp-Target(1:15) to Courriel-apresR
+
+               If Courriel-avantR = spaces and Courriel-apresR = spaces
+                   move 1 to DonneesValides
+               Else
+                   Move 0 to NbPointsDomaine
+                   Inspect Courriel-apresR tallying NbPointsDomaine for all '.'
+                   If Courriel-avantR <> spaces and Courriel-apresR <> spaces
+                                       and NbPointsDomaine > 0
+                       move 1 to DonneesValides
+                   Else
+                       move " Adresse de courriel invalide - ex: nom@domaine.fr " to LaInfoAide
+                       display InfoAide
+                       Display REsetInfoAide
+                   End-if
+               End-if
+           end-perform.
+
+           if Courriel-avantR  <> '' or  Courriel-apresR <> ''
+               String Courriel-avantR
+                 '@' delimited by space
+                 Courriel-apresR delimited by space
+                 Into CourrielR
+           Else
+               Move space to CourrielR
+           End-if
+
+           Display CourrielR at line 25 col 5 foreground-color is 3 Highlight.
+
+
+           move 0 to DonneesValides
+           Perform until DonneesValides = 1
+               Accept jour of DateNaissanceTiersR  at line 17 col 25  required foreground-color is 3 Highlight
+               Accept Mois of DateNaissanceTiersR  at line 17 col 28  required foreground-color is 3 Highlight
+               Accept annee of DateNaissanceTiersR  at line 17 col 31  required foreground-color is 3 Highlight
+
+               Move annee of DateNaissanceTiersR to DateNaissTestAnnee
+               Move Mois of DateNaissanceTiersR to DateNaissTestMois
+               Move jour of DateNaissanceTiersR to DateNaissTestJour
+               Perform ValideDateNaissance
+
+               if DateNaissTestOK = 'O'
+                   move 1 to DonneesValides
+               else
+                   move " Date de naissance non valide" to LaInfoAide
+                   display InfoAide
+                   Display REsetInfoAide
+               End-if
+           End-perform.
+
+            String annee of DateNaissanceTiersR '-'
+             Mois of DateNaissanceTiersR  '-'
+             jour of DateNaissanceTiersR  into DateNaissanceR.
+
+           move 0 to DonneesValides
+           Move space to ChoixInsertionRepresentant
+            Perform until DonneesValides= 1
+                   Accept ChoixInsertionRepresentant at line 20 col 75 foreground-color is 3 Highlight
+
+                       Evaluate ChoixInsertionRepresentant
+
+                        when = 'A' or = 'a' *> pas de representant legal -> souscription annulee
+                               Move 'A' to ChoixInsertionRepresentant
+                               Move 'A' to  ChoixInsertion
+                               Move 'A' to ChoixEcrSimulation
+
+                               move 1 to DonneesValides
+
+                        When = 'V' or = 'v'*> on valide le representant legal saisi
+                                Move 'O' to W-RepresentantSaisi
+                                Move 'V' to  ChoixInsertion
+                                move 1 to DonneesValides
+                        When other *> on reste sur l'option tant que une bonne choix est faite
+                                move " Saisie non valide : A ou V " to LaInfoAide
+                                display InfoAide
+                                Accept ChoixInsertionRepresentant at line 20 col 75 foreground-color is 3 Highlight
+                                Display REsetInfoAide
+                       end-evaluate
+               end-perform.
+
+       GestionRepresentantLegal-fin.
+           continue.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Rapport des echeances prochaines : contrats actifs (EtatProduit = 1) dont la duree minimale
+      *  souscrite (DateEffet + DureeContrat) arrive a son terme dans le trimestre courant, pour
+      *  permettre une relance client (renouvellement ou rachat) avant l'echeance. S'appuie sur les
+      *  fonctionnalites deja en place : EtatProduit (018), ValeurCourante/interet mensuel (012/014)
+      *  et DureeContratPC, seme au fil des simulations/souscriptions depuis testValSimulation.
+      *-----------------------------------------------------------------------------------------------
+       EcheanceProchaine.
+           perform EcheanceProchaine-init.
+           perform EcheanceProchaine-trt until ChoixEcheanceProchaine = '0'.
+           perform EcheanceProchaine-fin.
+
+       EcheanceProchaine-init.
+           Move spaces to ChoixEcheanceProchaine
+
+           Call 'ConnectSQL' using cnxDb
+
+           If SQLCODE <> 0
+               Display " Erreur de connection à la base des données" at line 24 Col 2 foreground-color is 2 highlight
+           else
+               continue
+           end-if.
+
+       EcheanceProchaine-trt.
+           display M-EcheanceProchaine
+
+           ACCEPT DateSystemeEcheance from date YYYYMMDD
+           Compute NumMoisActuelEcheance = Annee of DateSystemeEcheance * 12 + Mois of DateSystemeEcheance
+
+           EXEC SQL
+               OPEN ProduitsClient-Curseur-Echeance
+           END-EXEC.
+
+           Move 0 to EcheanceProchaineEOF
+           Move 9 to LigneDetailsEcheance
+
+           perform until EcheanceProchaineEOF = 1
+               EXEC SQL
+                   FETCH ProduitsClient-Curseur-Echeance
+                       INTO :CodeProduitPC, :NoContratPC, :TiersSouscrPC, :DateEffetPC,
+                        :DureeContratPC, :Nom of TiersSouscrBenef, :Prenom of TiersSouscrBenef
+               END-EXEC
+
+               If SQLCODE = 100 OR SQLCODE = 101
+                   Move 1 to EcheanceProchaineEOF
+               else
+                   unstring DateEffetPC delimited by '-' into
+                       Annee of DateEffetContratEpargne
+                       mois of DateEffetContratEpargne
+                       jour of DateEffetContratEpargne
+                   end-unstring
+
+                   Move Mois of DateEffetContratEpargne to Mois of DateEcheanceContrat
+                   Move Jour of DateEffetContratEpargne to Jour of DateEcheanceContrat
+                   Add DureeContratPC to Annee of DateEffetContratEpargne
+                       giving Annee of DateEcheanceContrat
+
+                   Compute NumMoisEcheance = Annee of DateEcheanceContrat * 12
+                       + Mois of DateEcheanceContrat
+
+                   If NumMoisEcheance >= NumMoisActuelEcheance
+                       and NumMoisEcheance <= NumMoisActuelEcheance + NbMoisAlerteEcheance
+                       perform AfficheLigneEcheanceProchaine
+                   end-if
+               end-if
+           end-perform.
+
+           EXEC SQL
+               CLOSE ProduitsClient-Curseur-Echeance
+           END-EXEC.
+
+           move " Tapez [0] pour sortir, [2] pour rafraichir" to LaInfoAide
+           display InfoAide
+           accept ChoixEcheanceProchaine at line 24 col 75 foreground-color is 2 highlight
+           Display REsetInfoAide
+
+           evaluate ChoixEcheanceProchaine
+               When '2'
+                   continue
+               When '0'
+                   continue
+               When other
+                   Move '0' to ChoixEcheanceProchaine
+           end-evaluate.
+
+       EcheanceProchaine-fin.
+           exec sql
+               CONNECT RESET
+           end-exec.
+
+      *-----------------------------------------------------------------------------------------------
+      *  Affichage d'une ligne du rapport d'echeances prochaines, avec pagination identique a celle
+      *  de RechercheContratParNom/ListePortefeuille
+      *-----------------------------------------------------------------------------------------------
+       AfficheLigneEcheanceProchaine.
+           Move NoContratPC to NoContratPCDisplay
+           Move DureeContratPC to DureeContratPCDisplay
+
+           String jour of DateEffetContratEpargne '/'
+               mois of DateEffetContratEpargne '/'
+               Annee of DateEffetContratEpargne
+               Into DateEffetContratEpargneDisplay
+           end-string
+
+           String jour of DateEcheanceContrat '/'
+               mois of DateEcheanceContrat '/'
+               Annee of DateEcheanceContrat
+               Into DateEcheanceContratDisplay
+           end-string
+
+           Display CodeProduitPC at line LigneDetailsEcheance Col 2 foreground-color is 3 highlight
+           Display NoContratPCDisplay at line LigneDetailsEcheance Col 11 foreground-color is 3 highlight
+           Display Nom of TiersSouscrBenef at line LigneDetailsEcheance Col 20 foreground-color is 3 highlight
+           Display Prenom of TiersSouscrBenef at line LigneDetailsEcheance Col 33 foreground-color is 3 highlight
+           Display DateEffetContratEpargneDisplay at line LigneDetailsEcheance Col 45 foreground-color is 3 highlight
+           Display DureeContratPCDisplay at line LigneDetailsEcheance Col 58 foreground-color is 3 highlight
+           Display DateEcheanceContratDisplay at line LigneDetailsEcheance Col 65 foreground-color is 3 highlight
+
+           Add 1 to LigneDetailsEcheance
+           If LigneDetailsEcheance > 20
+               Move 9 to LigneDetailsEcheance
+               move "Pressez entree pour afficher la suite >>" to LaInfoAide
+               Display InfoAide
+               Accept PaginationOk at line 25 col 74 foreground-color is 3 Highlight
+               Display REsetInfoAide
+               display M-ResetEcran
+               display M-EcheanceProchaine
+           end-if.
+
        end program Contrat_Epargne_Main.
