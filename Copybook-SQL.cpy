@@ -48,12 +48,36 @@
 			10 TelephoneB		      SQL Char-Varying (15).
 			10 CourrielB		      SQL Char-Varying(30).
 			10 DateNaissanceB		  PIC x(10).
+			10 LienParenteB		      SQL Char(1).
 
+        01 TiersRepresentant.
+		    10 IdTiersR	              PIC 9(8).
+			10 CodeBanqueTR		      PIC 9(5). *>SQL Char(5).
+			10 CodeGuichetR		      PIC 9(5). *>SQL Char(5).
+			10 RacineCompteR		  PIC 9(9). *>SQL Char(9).
+			10 TypeCompteR		      PIC 9(2). *>SQL Char(2).
+			10 CleRibR		          PIC 9(2). *>SQL Char(2).
+			10 IntituleR		      SQL Char(3).
+			10 PrenomR		          SQL Char-Varying(25).
+			10 NomR		              SQL Char-Varying(20).
+			10 NoRueR		          SQL Char-Varying (6).
+			10 RueR		              SQL Char-Varying(30).
+			10 CodePostalR		      SQL Char(5).
+			10 VilleR	 	          SQL Char-Varying(25).
+			10 PaysR	 	          SQL Char-Varying(25).
+			10 TelephoneR		      SQL Char-Varying (15).
+			10 CourrielR		      SQL Char-Varying(30).
+			10 DateNaissanceR		  PIC x(10).
+
+
+		01 Banque.
+			10 CodeBanque         PIC 9(5).
+			10 NomBanque          PIC X(50).
+
+		01 CompteurContrat.
+			10 CodeProduitCC      SQL Char(2).
+			10 DernierNoContrat   PIC 9(8).
 
-      * 01 Banque.      
-      *     10 CodeBanque         SQL Char(5).
-      *     10 NomBanque          SQL Char-Varying(150).
-		
 		01 ProduitClient.
 			10 CodeProduitPC     	  SQL Char(2).
 			10 NoContratPC	          PIC 9(8). 
@@ -68,14 +92,18 @@
 			10 PeriodeRPrgPC	      SQL Char(1).
 			10 MontantRPrgPC	      PIC 9(12)V99.
 			10 EtatProduitPC	      PIC X.
-			
+			10 ValeurCourantePC	      PIC 9(12)V99.
+			10 OperateurPC	          SQL Char(8).
+			10 DureeContratPC	      PIC 999.
+
 		01 OperationsCompte.
 			10 CodeProduitOC     	  SQL Char(2).
-       	    10 NoContratOC	          PIC 9(8). 
-			10 NoOperationOC	 	  PIC 9(8). 
+       	    10 NoContratOC	          PIC 9(8).
+			10 NoOperationOC	 	  PIC 9(8).
 			10 TypeOperationOC	      PIC X.
 			10 MontantOperationOC	  PIC 9(12)v99.
 			10 DateOperationOC	      PIC X(10).
+			10 OperateurOC	          SQL Char(8).
 
       *---------------------------------------------------------------------------------------------
       * Initialisation SQLDA SQLCA
@@ -99,19 +127,133 @@
            END-EXEC.
 
       *---------------------------------------------------------------------------------------------
-      * Declarations curseur pour ProduitClient
+      * Declarations curseur pour ProduitsClient - listing du portefeuille, un
+      * curseur par tri (souscripteur / produit / etat) choisi sur l'ecran
+      * M-ListePortefeuille
       *---------------------------------------------------------------------------------------------
            EXEC SQL
-               DECLARE ProduitClient-Curseur CURSOR FOR 
-                Select * From Compte ORDER BY Compte.CodeBanque
+               DECLARE ProduitsClient-Curseur-Souscr CURSOR FOR
+                Select CodeProduit, NoContrat, TiersSouscr, TiersBenefic, MontantSouscr,
+                 DateEffet, EtatProduit
+                From ProduitsClient
+                ORDER BY TiersSouscr, CodeProduit, NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ProduitsClient-Curseur-Produit CURSOR FOR
+                Select CodeProduit, NoContrat, TiersSouscr, TiersBenefic, MontantSouscr,
+                 DateEffet, EtatProduit
+                From ProduitsClient
+                ORDER BY CodeProduit, NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ProduitsClient-Curseur-Etat CURSOR FOR
+                Select CodeProduit, NoContrat, TiersSouscr, TiersBenefic, MontantSouscr,
+                 DateEffet, EtatProduit
+                From ProduitsClient
+                ORDER BY EtatProduit, CodeProduit, NoContrat
+           END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour ProduitsClient - contrats actifs approchant de leur duree
+      * minimale (cf EcheanceProchaine sur M-EcheanceProchaine), pour relance client
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE ProduitsClient-Curseur-Echeance CURSOR FOR
+                Select PC.CodeProduit, PC.NoContrat, PC.TiersSouscr, PC.DateEffet, PC.DureeContrat,
+                 T.Nom, T.Prenom
+                From ProduitsClient PC, TiersSB T
+                Where PC.EtatProduit = 1
+                And T.IdTiers = PC.TiersSouscr
+                ORDER BY PC.DateEffet, PC.CodeProduit, PC.NoContrat
+           END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour BeneficiairesContrat - repartition du rachat total d'un contrat
+      * entre ses beneficiaires (cf RachatTotal-trt), au prorata du Pourcentage de chacun
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE BeneficiairesContrat-Curseur CURSOR FOR
+                Select TiersBenefic, Pourcentage
+                From BeneficiairesContrat
+                Where (CodeProduit = :CodeProduitOC And NoContrat = :NoContratOC)
+                ORDER BY Pourcentage DESC
+           END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour ProduitsClient et OperationsCompte - rapport de portefeuille
+      * (totaux tous contrats confondus, regroupes par produit sur le cote COBOL)
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE ProduitsClient-Curseur-Rapport CURSOR FOR
+                Select CodeProduit, NoContrat, ValeurCourante
+                From ProduitsClient
+                ORDER BY CodeProduit, NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE OperationsCompte-Curseur-Rapport CURSOR FOR
+                Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
+                From OperationsCompte
+                ORDER BY CodeProduit, NoContrat
            END-EXEC.
 
       *---------------------------------------------------------------------------------------------
       * Declarations curseur pour OperationsCompte
       *---------------------------------------------------------------------------------------------
       *    EXEC SQL
-      *        DECLARE OperationsCompte-Curseur CURSOR FOR 
+      *        DECLARE OperationsCompte-Curseur CURSOR FOR
       *         Select CodeProduit, NoContrat, NoOperation, TypeOperation, MontantOperation, DateOperation
-      *         From OperationsCompte 
+      *         From OperationsCompte
       *         Where (CodeProduit = :CodeProduitOC And NoContrat = :NoContratOc);
       *    END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour ExportDroitAccesTiers - tous les contrats lies a un IdTiers
+      * (souscripteur ou beneficiaire), puis les operations de chaque contrat trouve
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE ExportTiers-Curseur-Contrats CURSOR FOR
+                Select CodeProduit, NoContrat, TiersSouscr, TiersBenefic, MontantSouscr,
+                 DateEffet, EtatProduit, ValeurCourante
+                From ProduitsClient
+                Where (TiersSouscr = :IdTiersExport OR TiersBenefic = :IdTiersExport
+                 OR Representant = :IdTiersExport)
+                ORDER BY CodeProduit, NoContrat
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE ExportTiers-Curseur-Operations CURSOR FOR
+                Select NoOperation, TypeOperation, MontantOperation, DateOperation
+                From OperationsCompte
+                Where (CodeProduit = :CodeProduitOC And NoContrat = :NoContratOC)
+                ORDER BY NoOperation
+           END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour PurgeTiersClotures - tous les Tiers, puis tous les contrats
+      * lies a un IdTiers (souscripteur ou beneficiaire) pour verifier qu'aucun n'est actif
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE PurgeTiers-Curseur-Tiers CURSOR FOR
+                Select IdTiers From TiersSB
+                ORDER BY IdTiers
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE PurgeTiers-Curseur-Contrats CURSOR FOR
+                Select CodeProduit, NoContrat, EtatProduit
+                From ProduitsClient
+                Where (TiersSouscr = :IdTiersPurge OR TiersBenefic = :IdTiersPurge
+                 OR Representant = :IdTiersPurge)
+           END-EXEC.
+
+      *---------------------------------------------------------------------------------------------
+      * Declarations curseur pour Banque
+      *---------------------------------------------------------------------------------------------
+           EXEC SQL
+               DECLARE Banque-Curseur CURSOR FOR
+                Select CodeBanque, NomBanque From Banque
+                ORDER BY Banque.CodeBanque
+           END-EXEC.
